@@ -28,6 +28,8 @@
 
        01 WS-DAY-RATE                  PIC 99v9(8) comp-3.
        01 WS-ACCOUNT-ID                PIC X(4) COMP-X. 
+       01 WS-ACCOUNT-TYPE              PIC X(01) VALUE "C".
+       01 WS-CURRENCY-CODE             PIC X(03) VALUE "USD".
        01 WS-AMOUNT                    PIC S9(12)V99.
        01 WS-MINIMUM-PAYMENT           PIC S9(12)V99.
        01 WS-INTEREST                  PIC S9(12)V99.
@@ -73,6 +75,8 @@
            move FK-ACCOUNT-ID to WS-ACCOUNT-ID
            call CALCULATE-INTEREST using by value TEST-TRANS-DATE
                                                   WS-ACCOUNT-ID
+                                                  WS-ACCOUNT-TYPE
+                                                  WS-CURRENCY-CODE
                                      by reference WS-DAY-RATE 
                                                   WS-AMOUNT
                                                   WS-INTEREST
@@ -107,6 +111,8 @@
            move FK-ACCOUNT-ID to WS-ACCOUNT-ID
            call CALCULATE-INTEREST using by value TEST-TRANS-DATE
                                                   WS-ACCOUNT-ID
+                                                  WS-ACCOUNT-TYPE
+                                                  WS-CURRENCY-CODE
                                      by reference WS-DAY-RATE 
                                                   WS-AMOUNT
                                                   WS-INTEREST
@@ -141,6 +147,8 @@
            move FK-ACCOUNT-ID to WS-ACCOUNT-ID
            call CALCULATE-INTEREST using by value TEST-TRANS-DATE
                                                   WS-ACCOUNT-ID
+                                                  WS-ACCOUNT-TYPE
+                                                  WS-CURRENCY-CODE
                                      by reference WS-DAY-RATE 
                                                   WS-AMOUNT
                                                   WS-INTEREST
@@ -175,6 +183,8 @@
            move FK-ACCOUNT-ID to WS-ACCOUNT-ID
            call CALCULATE-INTEREST using by value TEST-TRANS-DATE
                                                   WS-ACCOUNT-ID
+                                                  WS-ACCOUNT-TYPE
+                                                  WS-CURRENCY-CODE
                                      by reference WS-DAY-RATE 
                                                   WS-AMOUNT
                                                   WS-INTEREST
