@@ -11,8 +11,16 @@
        copy "PROCEDURE-NAMES.cpy". 
        copy "FUNCTION-CODES.cpy".
 
-       78 DATA-LENGTH                      value 1000. 
-       78 DATA-WIDTH                       value 4. 
+       78 DATA-LENGTH                      value 1000.
+       78 DATA-WIDTH                       value 4.
+
+      *> Expected Mockaroo column order - checked against the header
+      *> row so a re-ordered export is caught up front instead of
+      *> being read into the wrong fields further down.
+       78 EXPECTED-COL-0                   value "id".
+       78 EXPECTED-COL-1                   value "date".
+       78 EXPECTED-COL-2                   value "amount".
+       78 EXPECTED-COL-3                   value "description".
 
        01 nextTransactionIndex             binary-long. 
        01 transactionInputData             string occurs DATA-LENGTH occurs DATA-WIDTH. 
@@ -23,8 +31,26 @@
 
        method-id new (csvfile as string, statementDate as string).
            invoke super::new(csvfile)
-           invoke validateDate(statementdate) 
+           invoke validateDate(statementdate)
+           set statementStartDate to statementDate
+       end method.
+
+      *> Overload for QA - threading a seed through here makes
+      *> getRandom()'s sequence (and so the transaction amounts, dates
+      *> and counts it drives) reproducible run to run, so a specific
+      *> scenario can be regenerated to regression-test
+      *> InterestCalculator against a known data set.
+       method-id new (csvfile as string, statementDate as string,
+                      seed as binary-long).
+           invoke super::new(csvfile)
+           invoke validateDate(statementdate)
            set statementStartDate to statementDate
+           invoke seedRandom(seed)
+       end method.
+
+       method-id seedRandom(seed as binary-long) private.
+       01 discard                          float-long.
+           compute discard = function random(seed)
        end method.
 
        method-id createRecords() returning result as condition-value override.
@@ -110,6 +136,10 @@
                    move dataRow[3] TO LS-DESCRIPTION 
                    call WRITE-TRANSACTION-RECORD using by value functionCode
                                                    by reference LS-TRANSACTION-RECORD fileStatus 
+                   if fileStatus = "22"
+                       raise new DuplicateKeyException("Transaction "
+                           & nextTransactionIndex & " already exists")
+                   end-if
                    if fileStatus <> "00" and fileStatus <> "02"
                        raise new Exception("Transaction write failed with status " & fileStatus)
                    end-if
@@ -187,25 +217,56 @@
            sort dates ascending
        end method. 
 
-       method-id readRawTransactions(csvFilename as string). 
-           declare dataIndex as binary-long = 0 
+       method-id readRawTransactions(csvFilename as string).
+           declare dataIndex as binary-long = 0
+           declare rowNumber as binary-long = 0
+           declare errorCount as binary-long = 0
            perform using csvFile as type TextFieldParser = new TextFieldParser(csvFileName)
-               perform until csvFile::endOfData() 
-                   declare thisRow  = csvFile::next() 
-                   if size of thisRow <> DATA-WIDTH 
-                       raise new Exception("File does not contain " & DATA-WIDTH & " fields")
-                   end-if
-                   if thisRow[0] = "id" 
-                       exit perform cycle                     
-                   end-if
-                   if dataIndex >= DATA-LENGTH 
+               if csvFile::endOfData()
+                   raise new Exception("Input file is empty")
+               end-if
+               declare headerRow = csvFile::next()
+               invoke validateHeader(headerRow)
+
+               perform until csvFile::endOfData()
+                   add 1 to rowNumber
+                   declare thisRow  = csvFile::next()
+                   if dataIndex >= DATA-LENGTH
                        exit perform
                    end-if
-                   set transactionInputData[dataIndex] = thisRow
-                   add 1 to dataIndex
+                   try
+                       if size of thisRow <> DATA-WIDTH
+                           raise new Exception("row has " & size of thisRow &
+                               " fields, expected " & DATA-WIDTH)
+                       end-if
+                       set transactionInputData[dataIndex] = thisRow
+                       add 1 to dataIndex
+                   catch e as type Exception
+                       add 1 to errorCount
+                       invoke type AbstractBuilder::reportRowError(rowNumber,
+                                                   thisRow, e::getMessage())
+                   end-try
                 end-perform
            end-perform
-       end method. 
+           if errorCount > 0
+               display errorCount & " of " & rowNumber &
+                       " rows rejected - see errors above"
+           end-if
+       end method.
+
+       method-id validateHeader(headerRow as string occurs any) private.
+           if size of headerRow <> DATA-WIDTH
+               raise new Exception("header row has " & size of headerRow &
+                                    " columns, expected " & DATA-WIDTH)
+           end-if
+           if headerRow[0]::equalsIgnoreCase(EXPECTED-COL-0) = false
+               or headerRow[1]::equalsIgnoreCase(EXPECTED-COL-1) = false
+               or headerRow[2]::equalsIgnoreCase(EXPECTED-COL-2) = false
+               or headerRow[3]::equalsIgnoreCase(EXPECTED-COL-3) = false
+               raise new Exception("CSV header does not match the expected "
+                   & "column order: id,date,amount,description")
+           end-if
+       end method.
 
        method-id getTransactionEndIndex() returning result as binary-long. 
        copy "FUNCTION-CODES.cpy". 
