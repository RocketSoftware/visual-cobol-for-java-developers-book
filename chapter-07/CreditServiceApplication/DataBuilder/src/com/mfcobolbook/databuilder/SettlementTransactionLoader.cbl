@@ -0,0 +1,120 @@
+      ******************************************************************
+      *                                                                *
+      * Copyright 2020-2024 Rocket Software, Inc. or its affiliates.   *
+      * All Rights Reserved.                                           *
+      *                                                                *
+      ******************************************************************
+
+
+      *> Loads genuine settled transactions from the card network's
+      *> own settlement export straight into the transaction file via
+      *> WRITE-TRANSACTION-RECORD - unlike TransactionsBuilder, which
+      *> only ever invents random rows from a small canned pool, this
+      *> class posts exactly what the network sends and nothing else.
+       class-id com.mfcobolbook.databuilder.SettlementTransactionLoader
+        inherits AbstractBuilder.
+       copy "PROCEDURE-NAMES.cpy".
+       copy "FUNCTION-CODES.cpy".
+
+      *> Expected settlement-file column order - the network's own
+      *> transaction id, the account it settled against, the
+      *> settlement date, amount and merchant description. Checked
+      *> against the header row so a re-ordered export is caught up
+      *> front instead of being read into the wrong fields further
+      *> down.
+       78 EXPECTED-COL-0                   value "id".
+       78 EXPECTED-COL-1                   value "accountid".
+       78 EXPECTED-COL-2                   value "date".
+       78 EXPECTED-COL-3                   value "amount".
+       78 EXPECTED-COL-4                   value "description".
+       78 SETTLEMENT-COL-COUNT             value 5.
+
+       01 rowsLoaded                       binary-long.
+       01 rowsRejected                     binary-long.
+
+       method-id new (csvfile as string).
+           invoke super::new(csvfile)
+       end method.
+
+       method-id createRecords() returning result as condition-value override.
+           invoke loadSettlementFile(self::inputFile)
+           display rowsLoaded & " settlement transactions posted, " &
+                   rowsRejected & " rows rejected"
+           set result to true
+       end method.
+
+       method-id loadSettlementFile(csvFilename as string) private.
+       01 rowNumber                        binary-long.
+           set rowsLoaded to 0
+           set rowsRejected to 0
+           set rowNumber to 0
+           try
+               invoke openFile(type FileType::transaction, OPEN-I-O, "05")
+               perform using csvFile as type TextFieldParser = new TextFieldParser(csvFileName)
+                   if csvFile::endOfData()
+                       raise new Exception("Input file is empty")
+                   end-if
+                   declare headerRow = csvFile::next()
+                   invoke validateHeader(headerRow)
+
+                   perform until csvFile::endOfData()
+                       add 1 to rowNumber
+                       declare thisRow = csvFile::next()
+                       try
+                           invoke postSettlementRow(thisRow)
+                           add 1 to rowsLoaded
+                       catch e as type Exception
+                           add 1 to rowsRejected
+                           invoke type AbstractBuilder::reportRowError(rowNumber,
+                                                       thisRow, e::getMessage())
+                       end-try
+                   end-perform
+               end-perform
+           finally
+               invoke openFile(type FileType::transaction, CLOSE-FILE, "00")
+           end-try
+       end method.
+
+       method-id postSettlementRow(row as string occurs any) private.
+       copy "TRANSACTION-RECORD.cpy" replacing ==(PREFIX)== by ==LS==.
+       01 functionCode                     pic x.
+       01 fileStatus.
+        03 status-byte-1                   pic x.
+        03 status-byte-2                   pic x.
+           if size of row <> SETTLEMENT-COL-COUNT
+               raise new Exception("row has " & size of row &
+                   " fields, expected " & SETTLEMENT-COL-COUNT)
+           end-if
+           move WRITE-RECORD to functionCode
+           move stringToInt(row[0]) to LS-TRANSACTION-ID
+           move stringToInt(row[1]) to LS-ACCOUNT-ID
+           move row[2] to LS-TRANS-DATE
+           move stringToDecimal(row[3]) to LS-AMOUNT
+           move row[4] to LS-DESCRIPTION
+           call WRITE-TRANSACTION-RECORD using by value functionCode
+                                           by reference LS-TRANSACTION-RECORD fileStatus
+           if fileStatus = "22"
+               raise new DuplicateKeyException("Transaction "
+                   & LS-TRANSACTION-ID & " already exists")
+           end-if
+           if fileStatus <> "00" and fileStatus <> "02"
+               raise new Exception("Transaction write failed with status " & fileStatus)
+           end-if
+       end method.
+
+       method-id validateHeader(headerRow as string occurs any) private.
+           if size of headerRow <> SETTLEMENT-COL-COUNT
+               raise new Exception("header row has " & size of headerRow &
+                                    " columns, expected " & SETTLEMENT-COL-COUNT)
+           end-if
+           if headerRow[0]::equalsIgnoreCase(EXPECTED-COL-0) = false
+               or headerRow[1]::equalsIgnoreCase(EXPECTED-COL-1) = false
+               or headerRow[2]::equalsIgnoreCase(EXPECTED-COL-2) = false
+               or headerRow[3]::equalsIgnoreCase(EXPECTED-COL-3) = false
+               or headerRow[4]::equalsIgnoreCase(EXPECTED-COL-4) = false
+               raise new Exception("CSV header does not match the expected "
+                   & "column order: id,accountid,date,amount,description")
+           end-if
+       end method.
+
+       end class.
