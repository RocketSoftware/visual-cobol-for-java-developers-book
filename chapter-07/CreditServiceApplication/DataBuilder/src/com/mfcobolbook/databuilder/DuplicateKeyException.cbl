@@ -0,0 +1,20 @@
+      ******************************************************************
+      *                                                                *
+      * Copyright 2020-2024 Rocket Software, Inc. or its affiliates.   *
+      * All Rights Reserved.                                           *
+      *                                                                *
+      ******************************************************************
+
+
+      *> Raised when a WRITE returns status "22" - a record with this
+      *> key already exists, as opposed to any other unexpected file
+      *> status.
+       class-id com.mfcobolbook.databuilder.DuplicateKeyException public
+                   inherits type java.lang.RuntimeException.
+
+       method-id new (msg as string).
+           invoke super::new(msg)
+           goback.
+       end method.
+
+       end class.
