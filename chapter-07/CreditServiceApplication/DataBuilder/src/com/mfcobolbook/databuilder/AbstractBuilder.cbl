@@ -90,11 +90,15 @@
            if file-status <> "00" and file-status <> allowedStatus
                declare printableStatus as string
                if file-status[0] = "9"
-                   declare byte2 as binary-char = file-status[1] 
+                   declare byte2 as binary-char = file-status[1]
                    set printableStatus to "9" & byte2
                else
                    set printableStatus to file-status
                end-if
+               if file-status = "93"
+                   raise new FileBusyException("File is locked by another "
+                       & "process for operation " & opcode)
+               end-if
                raise new Exception("Returned status " & file-status & " for operation " & opcode)
            end-if
            set result to file-status
@@ -107,8 +111,25 @@
            set result to type Integer::parseInt(#value)
        end method.
        
-       method-id stringToDecimal (decString as string) returning result as decimal static. 
+       method-id stringToDecimal (decString as string) returning result as decimal static.
            set result to new java.math.BigDecimal(decString) as decimal
-       end method. 
+       end method.
+
+      *> Displays a rejected-row message and carries on, so one bad
+      *> row in a CSV import doesn't abort the whole load.
+       method-id reportRowError(rowNumber as binary-long,
+                                 thisRow as string occurs any,
+                                 reason as string) static.
+           declare rawRow as string = ""
+           perform varying i as binary-long from 0 by 1
+                                       until i = size of thisRow
+               if i > 0
+                   set rawRow to rawRow & "|"
+               end-if
+               set rawRow to rawRow & thisRow[i]
+           end-perform
+           display "*** row " & rowNumber & " rejected: " & reason &
+                   " (" & rawRow & ")"
+       end method.
 
        end class.
