@@ -0,0 +1,20 @@
+      ******************************************************************
+      *                                                                *
+      * Copyright 2020-2024 Rocket Software, Inc. or its affiliates.   *
+      * All Rights Reserved.                                           *
+      *                                                                *
+      ******************************************************************
+
+
+      *> Raised when a file operation returns status "93" (resource
+      *> not available) - the file is locked or busy in another
+      *> process, as opposed to any other unexpected file status.
+       class-id com.mfcobolbook.databuilder.FileBusyException public
+                   inherits type java.lang.RuntimeException.
+
+       method-id new (msg as string).
+           invoke super::new(msg)
+           goback.
+       end method.
+
+       end class.
