@@ -16,25 +16,140 @@
       * WITH THIS SOFTWARE.                                           *
       *                                                               *
       *****************************************************************
-      
+
        program-id. Calendar.
 
        working-storage section.
-       copy "DATE.cpy" replacing ==(PREFIX)== by ==WS==. 
+       copy "DATE.cpy" replacing ==(PREFIX)== by ==WS==.
        78 GET-DAYS-IN-MONTH            value "GET-DAYS-IN-MONTH".
-       
-       01 MOD-RESULT                   pic 99 comp-5. 
-       linkage section. 
-       copy "DATE.cpy" replacing ==(PREFIX)== by ==LNK==. 
-       01 LNK-RESULT                   pic 99 comp-5. 
+       78 IS-BANK-HOLIDAY              value "IS-BANK-HOLIDAY".
+       78 GET-NEXT-BUSINESS-DAY        value "GET-NEXT-BUSINESS-DAY".
+       78 ADVANCE-ONE-DAY-ENTRY        value "ADVANCE-ONE-DAY".
+
+       01 MOD-RESULT                   pic 99 comp-5.
+       01 WS-DAYS-IN-MONTH             pic 99 comp-5.
+
+      *> Day-of-week (Zeller's congruence) scratch fields.
+      *> WS-DAY-OF-WEEK: 0=Saturday, 1=Sunday, 2=Monday, ... 6=Friday.
+       01 WS-DAY-OF-WEEK               pic 9 comp-5.
+        88 WS-IS-WEEKEND                   values 0, 1.
+       01 WS-DAY-OF-WEEK-RESULT        pic 9 comp-5.
+       01 WS-ZELLER-MONTH              pic 99 comp-5.
+       01 WS-ZELLER-YEAR               pic 9(4) comp-5.
+       01 WS-CENTURY                   pic 99 comp-5.
+       01 WS-YEAR-OF-CENTURY           pic 99 comp-5.
+       01 WS-ZELLER-TEMP-A             pic 999 comp-5.
+       01 WS-ZELLER-TEMP-B             pic 999 comp-5.
+       01 WS-ZELLER-RESULT             pic s9(4) comp-5.
+
+      *> Fixed-date bank holidays, recurring every year - stored as
+      *> MMDD so a single table covers every year without reloading.
+       78 HOLIDAY-COUNT                value 4.
+       01 WS-HOLIDAYS-LOADED           pic x(01) value "N".
+        88 HOLIDAYS-ARE-LOADED             value "Y".
+       01 HOLIDAY-TABLE.
+        03 HOLIDAY-ENTRY                pic 9(4) comp-5 occurs 4 times.
+       01 HOLIDAY-INDEX                pic 9 comp-5.
+       01 WS-HOLIDAY-KEY               pic 9(4) comp-5.
+
+       linkage section.
+       copy "DATE.cpy" replacing ==(PREFIX)== by ==LNK==.
+       01 LNK-RESULT                   pic 99 comp-5.
 
        procedure division.
            move "20190704" to WS-DATE
-           call "GET-DAYS-IN-MONTH" using WS-DATE MOD-RESULT 
-           display MOD-RESULT 
+           call "GET-DAYS-IN-MONTH" using WS-DATE MOD-RESULT
+           display MOD-RESULT
            goback.
 
-       ENTRY GET-DAYS-IN-MONTH using by reference LNK-DATE LNK-RESULT. 
+       ENTRY GET-DAYS-IN-MONTH using by reference LNK-DATE LNK-RESULT.
+           perform COMPUTE-DAYS-IN-MONTH
+           move WS-DAYS-IN-MONTH to LNK-RESULT
+           goback.
+
+      *> LNK-RESULT: 1 if LNK-DATE falls on a Saturday, Sunday or one
+      *> of the fixed bank holidays below, 0 otherwise.
+       ENTRY IS-BANK-HOLIDAY using by reference LNK-DATE LNK-RESULT.
+           perform DETERMINE-IF-HOLIDAY
+           move WS-DAY-OF-WEEK-RESULT to LNK-RESULT
+           goback.
+
+      *> Rolls LNK-DATE forward, if necessary, to the next date that
+      *> is not a weekend or bank holiday. A date that is already a
+      *> business day is left unchanged.
+       ENTRY GET-NEXT-BUSINESS-DAY using by reference LNK-DATE.
+           perform DETERMINE-IF-HOLIDAY
+           perform until WS-DAY-OF-WEEK-RESULT = 0
+               perform ADVANCE-ONE-DAY
+               perform DETERMINE-IF-HOLIDAY
+           end-perform
+           goback.
+
+      *> Rolls LNK-DATE forward by exactly one calendar day, handling
+      *> month and year rollover - exposed on its own so callers that
+      *> need to walk an arbitrary range one day at a time (rather
+      *> than skip straight to the next business day) don't have to
+      *> duplicate the month/year rollover logic below.
+       ENTRY ADVANCE-ONE-DAY-ENTRY using by reference LNK-DATE.
+           perform ADVANCE-ONE-DAY
+           goback.
+
+      *> Shared by IS-BANK-HOLIDAY and GET-NEXT-BUSINESS-DAY -
+      *> WS-DAY-OF-WEEK-RESULT is 1 when LNK-DATE is a weekend or
+      *> bank holiday, 0 when it's an ordinary business day.
+       DETERMINE-IF-HOLIDAY SECTION.
+           perform LOAD-HOLIDAY-TABLE
+           perform GET-DAY-OF-WEEK
+           move 0 to WS-DAY-OF-WEEK-RESULT
+           if WS-IS-WEEKEND
+               move 1 to WS-DAY-OF-WEEK-RESULT
+           else
+               compute WS-HOLIDAY-KEY = (LNK-MONTH * 100) + LNK-DAY
+               perform varying HOLIDAY-INDEX from 1 by 1
+                          until HOLIDAY-INDEX > HOLIDAY-COUNT
+                   if HOLIDAY-ENTRY(HOLIDAY-INDEX) = WS-HOLIDAY-KEY
+                       move 1 to WS-DAY-OF-WEEK-RESULT
+                   end-if
+               end-perform
+           end-if
+           .
+
+       LOAD-HOLIDAY-TABLE SECTION.
+           if not HOLIDAYS-ARE-LOADED
+               move 0101 to HOLIDAY-ENTRY(1)  *> New Year's Day
+               move 0704 to HOLIDAY-ENTRY(2)  *> Independence Day
+               move 1111 to HOLIDAY-ENTRY(3)  *> Veterans Day
+               move 1225 to HOLIDAY-ENTRY(4)  *> Christmas Day
+               set HOLIDAYS-ARE-LOADED to true
+           end-if
+           .
+
+      *> Zeller's congruence - each division below is stored into an
+      *> integer field on its own so it truncates the way the formula
+      *> requires; folding them into one COMPUTE would keep fractions
+      *> that throw the result off.
+       GET-DAY-OF-WEEK SECTION.
+           move LNK-MONTH to WS-ZELLER-MONTH
+           move LNK-YEAR to WS-ZELLER-YEAR
+           if WS-ZELLER-MONTH < 3
+               add 12 to WS-ZELLER-MONTH
+               subtract 1 from WS-ZELLER-YEAR
+           end-if
+           divide WS-ZELLER-YEAR by 100 giving WS-CENTURY
+           compute WS-YEAR-OF-CENTURY =
+               WS-ZELLER-YEAR - (WS-CENTURY * 100)
+           compute WS-ZELLER-TEMP-A = (13 * (WS-ZELLER-MONTH + 1)) / 5
+           compute WS-ZELLER-TEMP-B = WS-YEAR-OF-CENTURY / 4
+           compute WS-ZELLER-RESULT =
+               function mod(
+                   LNK-DAY + WS-ZELLER-TEMP-A + WS-YEAR-OF-CENTURY
+                   + WS-ZELLER-TEMP-B + (WS-CENTURY / 4)
+                   + (5 * WS-CENTURY),
+                   7)
+           move WS-ZELLER-RESULT to WS-DAY-OF-WEEK
+           .
+
+       COMPUTE-DAYS-IN-MONTH SECTION.
            evaluate LNK-MONTH
                when 1
                when 3
@@ -43,27 +158,43 @@
                when 8
                when 10
                when 12
-                   move 31 to LNK-RESULT 
-               when 2 
+                   move 31 to WS-DAYS-IN-MONTH
+               when 2
                    compute mod-result = function mod (LNK-YEAR, 4)
-                   if mod-result = 0 
+                   if mod-result = 0
                        compute mod-result = function mod(LNK-YEAR, 100)
                        if (mod-result = 0)
-                           compute mod-result = function mod(LNK-YEAR, 400)
+                               compute mod-result =
+                               function mod(LNK-YEAR, 400)
                            if mod-result = 0
-                               move 29 to LNK-RESULT
+                               move 29 to WS-DAYS-IN-MONTH
                            else
-                               move 28 to LNK-RESULT
+                               move 28 to WS-DAYS-IN-MONTH
                            end-if
                        else
-                           move 29 to LNK-RESULT
+                           move 29 to WS-DAYS-IN-MONTH
                        end-if
                    else
-                       move 28 to LNK-RESULT
+                       move 28 to WS-DAYS-IN-MONTH
                    end-if
                when other
-                   move 30 to LNK-RESULT 
+                   move 30 to WS-DAYS-IN-MONTH
            end-evaluate
-           goback.
+           .
+
+       ADVANCE-ONE-DAY SECTION.
+           perform COMPUTE-DAYS-IN-MONTH
+           if LNK-DAY >= WS-DAYS-IN-MONTH
+               move 1 to LNK-DAY
+               if LNK-MONTH = 12
+                   move 1 to LNK-MONTH
+                   add 1 to LNK-YEAR
+               else
+                   add 1 to LNK-MONTH
+               end-if
+           else
+               add 1 to LNK-DAY
+           end-if
+           .
 
        end program Calendar.
