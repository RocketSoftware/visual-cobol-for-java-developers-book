@@ -13,10 +13,34 @@
        COPY "FUNCTION-CODES.cpy". 
        
        01 nextCustomerIndex    binary-long.
-       01 nextAccountIndex     binary-long. 
+       01 nextAccountIndex     binary-long.
 
        78 CUSTOMER             value "CUSTOMER".
-       78 ACCOUNT              value "ACCOUNT". 
+       78 ACCOUNT              value "ACCOUNT".
+
+      *> One customer/account id per line, written as each row is
+      *> loaded and cleared out again once undoLastLoad() has rolled
+      *> every line back - the same before/after-checkpoint idea
+      *> DatabaseInitializerWrapper's transaction load checkpoint
+      *> uses, just kept around to undo a run instead of resume one.
+       78 LOAD-MANIFEST-FILE   value "accountLoadManifest.txt".
+
+      *> Expected Mockaroo column order - checked against the header
+      *> row so a re-ordered export is caught up front instead of
+      *> being read into the wrong fields further down. date_of_birth
+      *> and tax_id are KYC columns carried through to the customer
+      *> record alongside the existing open_date column, which was
+      *> already parsed here but never stored until now.
+       78 EXPECTED-COL-0       value "id".
+       78 EXPECTED-COL-1       value "email".
+       78 EXPECTED-COL-2       value "first_name".
+       78 EXPECTED-COL-3       value "last_name".
+       78 EXPECTED-COL-4       value "account_type".
+       78 EXPECTED-COL-5       value "credit_limit".
+       78 EXPECTED-COL-6       value "open_date".
+       78 EXPECTED-COL-7       value "balance".
+       78 EXPECTED-COL-8       value "date_of_birth".
+       78 EXPECTED-COL-9       value "tax_id".
 
        method-id new (inputFile as string) public.
            invoke super::new(inputFile)
@@ -24,41 +48,106 @@
        end method.
 
        method-id createRecords()  returning success as condition-value override protected.
-       copy "FUNCTION-CODES.cpy". 
+       copy "FUNCTION-CODES.cpy".
+           declare rowNumber as binary-long = 0
+           declare errorCount as binary-long = 0
+           declare manifestWriter = new PrintWriter(
+                                       new FileWriter(LOAD-MANIFEST-FILE))
            try
-              invoke openFile (type FileType::customer, OPEN-WRITE, "05") 
-              invoke openFile (type FileType::account, OPEN-WRITE, "05") 
+              invoke openFile (type FileType::customer, OPEN-WRITE, "05")
+              invoke openFile (type FileType::account, OPEN-WRITE, "05")
 
                perform using csvFile as type TextFieldParser = new TextFieldParser(inputFile)
+                   if csvFile::endOfData
+                       raise new Exception("Input file is empty")
+                   end-if
+                   declare headerRow = csvFile::next()
+                   invoke validateHeader(headerRow)
+
                    perform until csvFile::endOfData
-                       declare thisRow  = csvFile::next()  
-                       if size of thisRow < 8 
-                           raise new Exception("no fields")
-                       end-if
-                       if thisRow[0] = "id" 
-                           exit perform cycle                     
-                       end-if
-                       declare recordId    = stringToInt(thisRow[0])
-                       declare firstName   = thisRow[2]
-                       declare lastName  = thisRow[3]
-                       declare creditLimit = stringToInt(thisRow[5]) * 1000
-                       declare dateString  = convertDate(thisRow[6])
-                       declare balance     = stringToDecimal(thisRow[7])
-                       
-                       invoke addCustomerRecord(firstName, lastName, recordId)
-                       invoke addAccountRecord(recordId, balance, creditLimit)
+                       add 1 to rowNumber
+                       declare thisRow  = csvFile::next()
+                       try
+                           if size of thisRow < 10
+                               raise new Exception("row has " &
+                                   size of thisRow & " fields, expected 10")
+                           end-if
+                           declare recordId    = stringToInt(thisRow[0])
+                           declare firstName   = thisRow[2]
+                           declare lastName  = thisRow[3]
+                           declare creditLimit = stringToInt(thisRow[5]) * 1000
+                           declare dateOpened  = convertDate(thisRow[6])
+                           declare balance     = stringToDecimal(thisRow[7])
+                           declare accountType = mapAccountType(thisRow[4])
+                           declare dateOfBirth = convertDate(thisRow[8])
+                           declare taxId       = thisRow[9]
+                           declare billingCycleDay = billingCycleDayOf(thisRow[6])
+
+                           invoke addCustomerRecord(firstName, lastName,
+                                       recordId, dateOfBirth, taxId)
+                           invoke addAccountRecord(recordId, balance, creditLimit,
+                                                    accountType, dateOpened,
+                                                    billingCycleDay)
+                           invoke manifestWriter::println(recordId)
+                       catch e as type Exception
+                           add 1 to errorCount
+                           invoke reportRowError(rowNumber, thisRow, e::getMessage())
+                       end-try
                    end-perform
 
                end-perform
-           catch e as type Exception 
+           catch e as type Exception
                display e::getMessage()
-               exit method 
+               exit method
            finally
-              invoke openFile (type FileType::customer, CLOSE-FILE, "00") 
-              invoke openFile (type FileType::account, CLOSE-FILE, "00") 
+              invoke openFile (type FileType::customer, CLOSE-FILE, "00")
+              invoke openFile (type FileType::account, CLOSE-FILE, "00")
+              invoke manifestWriter::close()
            end-try
+           if errorCount > 0
+               display errorCount & " of " & rowNumber &
+                       " rows rejected - see errors above"
+           end-if
            set success to true
-       end method. 
+       end method.
+
+       method-id validateHeader(headerRow as string occurs any) private.
+           if size of headerRow < 10
+               raise new Exception("header row has " & size of headerRow &
+                                    " columns, expected 10")
+           end-if
+           if headerRow[0]::equalsIgnoreCase(EXPECTED-COL-0) = false
+               or headerRow[1]::equalsIgnoreCase(EXPECTED-COL-1) = false
+               or headerRow[2]::equalsIgnoreCase(EXPECTED-COL-2) = false
+               or headerRow[3]::equalsIgnoreCase(EXPECTED-COL-3) = false
+               or headerRow[4]::equalsIgnoreCase(EXPECTED-COL-4) = false
+               or headerRow[5]::equalsIgnoreCase(EXPECTED-COL-5) = false
+               or headerRow[6]::equalsIgnoreCase(EXPECTED-COL-6) = false
+               or headerRow[7]::equalsIgnoreCase(EXPECTED-COL-7) = false
+               or headerRow[8]::equalsIgnoreCase(EXPECTED-COL-8) = false
+               or headerRow[9]::equalsIgnoreCase(EXPECTED-COL-9) = false
+               raise new Exception("CSV header does not match the expected "
+                   & "column order: id,email,first_name,last_name,"
+                   & "account_type,credit_limit,open_date,balance,"
+                   & "date_of_birth,tax_id")
+           end-if
+       end method.
+
+       method-id reportRowError(rowNumber as binary-long,
+                                 thisRow as string occurs any,
+                                 reason as string) private.
+           declare rawRow as string = ""
+           declare i as binary-long
+           perform varying i as binary-long from 0 by 1
+                                       until i = size of thisRow
+               if i > 0
+                   set rawRow to rawRow & "|"
+               end-if
+               set rawRow to rawRow & thisRow[i]
+           end-perform
+           display "*** row " & rowNumber & " rejected: " & reason &
+                   " (" & rawRow & ")"
+       end method.
 
        method-id convertDate(mockarooFmt as string) returning myFormat as string private.
            declare parts = mockarooFmt::split("-")
@@ -71,13 +160,39 @@
            set myFormat to parts[2] & parts[1] & parts[0]
        end method.
 
+      *> Defaults an account's billing-cycle day to the day of month
+      *> it was opened, capped to 28 so every month has that day -
+      *> real card issuers do the same rather than special-case
+      *> shorter months every time a cycle boundary is computed.
+      *> Takes the same raw Mockaroo date text as convertDate and
+      *> splits it the same way, rather than re-parsing the already
+      *> reformatted yyyymmdd string.
+       method-id billingCycleDayOf(mockarooFmt as string)
+                                    returning cycleDay as binary-long
+                                    private.
+           declare parts = mockarooFmt::split("-")
+           if size of parts <> 3
+               set parts to mockarooFmt::split("/")
+               if size of parts <> 3
+                   raise new Exception("date in unexpected format")
+               end-if
+           end-if
+           declare openDay = stringToInt(parts[0])
+           if openDay > 28
+               set cycleDay to 28
+           else
+               set cycleDay to openDay
+           end-if
+       end method.
 
        method-id addCustomerRecord (firstName as string
-                                    lastName as string, 
-                                    recordId as binary-double) 
+                                    lastName as string,
+                                    recordId as binary-double,
+                                    dateOfBirth as string,
+                                    taxId as string)
                                     private.
            01 #function                        pic x.
-           copy "CUSTOMER-RECORD.cpy" replacing ==(PREFIX)== by ==LS==. 
+           copy "CUSTOMER-RECORD.cpy" replacing ==(PREFIX)== by ==LS==.
            01 file-status.
                03 status-byte-1                pic x.
                03 status-byte-2                pic x.
@@ -85,6 +200,8 @@
            set LS-FIRST-NAME to firstName
            set LS-LAST-NAME to lastName
            set LS-CUSTOMER-ID to recordId
+           set LS-DATE-OF-BIRTH to dateOfBirth
+           set LS-TAX-ID to taxId
            move WRITE-RECORD TO #function
       
            call WRITE-CUSTOMER-RECORD using by value #function 
@@ -97,23 +214,46 @@
       *    set recordId to LS-CUSTOMER-ID
        end method. 
 
+       method-id mapAccountType (mockarooType as string)
+                                  returning accountType as string private.
+           evaluate true
+           when mockarooType::toUpperCase()::startsWith("SAV")
+               set accountType to "S"
+           when mockarooType::toUpperCase()::startsWith("CHA")
+               set accountType to "H"
+           when other
+               set accountType to "C"
+           end-evaluate
+       end method.
+
        method-id addAccountRecord (recordId as binary-double,
-                                   balance as decimal, 
-                                   creditLimit as binary-long)
+                                   balance as decimal,
+                                   creditLimit as binary-long,
+                                   accountType as string,
+                                   dateOpened as string,
+                                   billingCycleDay as binary-long)
                                    private.
-           copy "ACCOUNT-RECORD.cpy" replacing ==(PREFIX)== by ==LS==. 
+           copy "ACCOUNT-RECORD.cpy" replacing ==(PREFIX)== by ==LS==.
            01 file-status.
                03 status-byte-1                pic x.
-               03 status-byte-2                pic x. 
-           01 #function                        pic x. 
+               03 status-byte-2                pic x.
+           01 #function                        pic x.
            set #function to WRITE-RECORD
            set LS-CUSTOMER-ID to recordId
            set LS-ACCOUNT-ID to recordId
            set LS-BALANCE to balance
-           set LS-TYPE to "C"
+           set LS-TYPE to accountType
            set LS-CREDIT-LIMIT to creditLimit
-           
-      
+           set LS-ACCOUNT-OPEN to true
+           set LS-DATE-OPENED to dateOpened
+           set LS-BILLING-CYCLE-DAY to billingCycleDay
+           evaluate accountType
+           when "S"
+               set LS-APR to 0
+           when other
+               set LS-APR to .18
+           end-evaluate
+
            call WRITE-ACCOUNT-RECORD using by value #function
                                         by reference LS-ACCOUNT
                                                      file-status
@@ -124,24 +264,82 @@
        end method.
 
 
+      *> Rolls back the customer and account records the last
+      *> createRecords() run wrote, one id per line off the manifest
+      *> it left behind, so a batch load found to be bad after the
+      *> fact (wrong CSV, bad export, whatever slipped past
+      *> validateHeader) can be undone without having to re-run
+      *> initializeTables and reload everything from scratch. Deletes
+      *> by id alone through DELETE-CUSTOMER-RECORD/DELETE-ACCOUNT-
+      *> RECORD, the same indexed-file delete-by-key AccountsBuilder's
+      *> own writes rely on for their record key.
+       method-id undoLastLoad() returning success as condition-value
+                                 public.
+       copy "CUSTOMER-RECORD.cpy" replacing ==(PREFIX)== by ==LS==.
+       copy "ACCOUNT-RECORD.cpy" replacing ==(PREFIX)== by ==LS==.
+       01 file-status.
+           03 status-byte-1                pic x.
+           03 status-byte-2                pic x.
+       01 recordCount                      binary-long value 0.
+           set success to false
+           declare manifestFile = new File(LOAD-MANIFEST-FILE)
+           if not manifestFile::exists()
+               display "*** No batch load manifest found - "
+                       "nothing to undo"
+               exit method
+           end-if
+           invoke openFile (type FileType::customer, OPEN-I-O, "00")
+           invoke openFile (type FileType::account, OPEN-I-O, "00")
+           declare manifestReader = new BufferedReader(
+                                       new FileReader(manifestFile))
+           declare recordIdLine = manifestReader::readLine()
+           perform until recordIdLine = null
+               set LS-CUSTOMER-ID to stringToInt(recordIdLine)
+               call DELETE-CUSTOMER-RECORD using
+                                       by reference LS-CUSTOMER-RECORD
+                                                    file-status
+               set LS-ACCOUNT-ID to stringToInt(recordIdLine)
+               call DELETE-ACCOUNT-RECORD using
+                                       by reference LS-ACCOUNT
+                                                    file-status
+               add 1 to recordCount
+               set recordIdLine to manifestReader::readLine()
+           end-perform
+           invoke manifestReader::close()
+           invoke openFile (type FileType::customer, CLOSE-FILE, "00")
+           invoke openFile (type FileType::account, CLOSE-FILE, "00")
+           invoke manifestFile::delete()
+           display recordCount &
+                   " customer/account record(s) rolled back"
+           set success to true
+       end method.
+
+      *> Gets the next id from GET-NEXT-CUSTOMER-ID/GET-NEXT-ACCOUNT-ID
+      *> rather than reading the last record and adding 1 here - that
+      *> read-then-increment used to happen in this method, which is
+      *> exactly the race two concurrent builder runs could lose to
+      *> each other. The counter-file read, increment and rewrite now
+      *> all happen inside the one entry call instead.
        method-id getCustomerEndIndex() returning i as binary-long private.
-           copy "CUSTOMER-RECORD.cpy" replacing ==(PREFIX)== by ==LS==. 
+           01 next-id                      pic x(4) comp-x.
            01 file-status.
                03 status-byte-1                pic x.
-               03 status-byte-2                pic x. 
+               03 status-byte-2                pic x.
 
-           call READ-LAST-CUSTOMER-RECORD using by reference LS-CUSTOMER-RECORD file-status
-           add 1 to LS-CUSTOMER-ID giving i
-       end method. 
+           call GET-NEXT-CUSTOMER-ID using by reference next-id
+                                                         file-status
+           move next-id to i
+       end method.
 
-       method-id getAccountEndIndex() returning i as binary-long private. 
-           copy "ACCOUNT-RECORD.cpy" replacing ==(PREFIX)== by ==LS==.
+       method-id getAccountEndIndex() returning i as binary-long private.
+           01 next-id                      pic x(4) comp-x.
            01 file-status.
                03 status-byte-1                pic x.
-               03 status-byte-2                pic x. 
-           call READ-LAST-ACCOUNT-RECORD using by reference LS-ACCOUNT file-status
-           add 1 to LS-ACCOUNT-ID giving nextAccountIndex 
-       end method. 
+               03 status-byte-2                pic x.
+           call GET-NEXT-ACCOUNT-ID using by reference next-id
+                                                        file-status
+           move next-id to nextAccountIndex
+       end method.
 
        end class.
 
