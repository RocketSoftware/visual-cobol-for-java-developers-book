@@ -26,21 +26,39 @@
 
        method-id new (folderName as string).
            declare folder = new File(folderName)
-           if (folder::exists() and folder::isDirectory())
-               perform varying nextFile as type File through folder::listFiles()
-                   if nextFile::isFile() and nextFile::getName()::endsWith(".csv")
-                       if nextFile::getName()::contains("customer")
-                           set customerDataPath to nextFile::getAbsolutePath() 
-                       else if nextFile::getName()::contains("transaction")
-                           set transactionDataPath to nextFile::getAbsoluteFile()
-                       end-if
-                       if transactionDataPath <> null and customerDataPath <> null
-                           goback
-                       end-if
+           if not (folder::exists() and folder::isDirectory())
+               raise new DataBuilderException(
+                   folderName & " is not a valid directory path")
+           end-if
+           perform varying nextFile as type File through folder::listFiles()
+               if nextFile::isFile() and nextFile::getName()::endsWith(".csv")
+                   if nextFile::getName()::contains("customer")
+                       set customerDataPath to nextFile::getAbsolutePath()
+                   else if nextFile::getName()::contains("transaction")
+                       set transactionDataPath to nextFile::getAbsoluteFile()
+                   end-if
+                   if transactionDataPath <> null and customerDataPath <> null
+                       goback
                    end-if
-               end-perform
+               end-if
+           end-perform
+      *>   Reaching here means the directory itself was fine but one
+      *>   or both of the CSV files this class looks for weren't in
+      *>   it - name which one so the operator doesn't have to go
+      *>   guess at "is not a valid directory path" for a directory
+      *>   that plainly does exist.
+           if customerDataPath = null and transactionDataPath = null
+               raise new DataBuilderException(
+                   "No customer or transaction data CSV file found "
+                   & "in " & folderName)
+           else if customerDataPath = null
+               raise new DataBuilderException(
+                   "No customer data CSV file found in " & folderName)
+           else
+               raise new DataBuilderException(
+                   "No transaction data CSV file found in "
+                   & folderName)
            end-if
-           raise new DataBuilderException(folderName & " is not a valid directory path")
        end method.
        
        end class.
