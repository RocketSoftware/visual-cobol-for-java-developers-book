@@ -22,11 +22,19 @@
       
        method-id main (args as string occurs any) static.
            declare a as string
+           if size of args = 1 and args[0] = "-undo"
+               invoke undoLastLoad()
+               display "Press Enter to complete"
+               accept a
+               goback
+           end-if
            if size of args < 3
                display "Arguments to delete all data and start from fresh:"
                display "-new <directory> <yyyymmdd>"
                display "Arguments to add extra data:"
                display "-add <directory> <yyyymmdd>"
+               display "Arguments to undo the last batch load:"
+               display "-undo"
                display "Filenames must include either transaction or customer to be found"
                display "yyyymmdd is the start date for all transaction data."
                goback
@@ -38,7 +46,20 @@
 
        end method.
        
-       method-id process(arguments as type DataBuilderArguments) 
+      *> Rolls back whatever the last -new/-add run wrote, using the
+      *> manifest AccountsBuilder leaves behind - the inputFile
+      *> argument is never touched by undoLastLoad() so an empty
+      *> string is all AccountsBuilder needs here.
+       method-id undoLastLoad() static private.
+           declare accountsBuilder = new AccountsBuilder("")
+           if accountsBuilder::undoLastLoad()
+               display "Last batch load rolled back"
+           else
+               display "Nothing rolled back"
+           end-if
+       end method.
+
+       method-id process(arguments as type DataBuilderArguments)
                            static private.
            declare accountsBuilder = new AccountsBuilder(
                                      arguments::dataPaths::customerDataPath)
