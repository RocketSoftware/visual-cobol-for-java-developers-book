@@ -25,36 +25,114 @@
                                     with duplicates                              
                alternate record key is FILE-TRANS-DATE with duplicates
                .
+           select Payment-File assign to external paymentFile
+               file status is file-status
+               organization is indexed
+               access mode is dynamic
+               record key is FILE-PAYMENT-ID
+               alternate record key is FILE-ACCOUNT-ID
+                                    of FILE-PAYMENT-RECORD
+                                    with duplicates
+               .
+      * Audit trail - append-only, so sequential rather than indexed.
+           select Audit-File assign to external auditFile
+               organization is line sequential
+               file status is WS-AUDIT-STATUS
+               .
+      * Outbound event notifications - append-only, same idea as
+      * Audit-File, written to alongside it so an outside system can
+      * tail this file for changes instead of polling the live tables.
+           select Event-File assign to external eventFile
+               organization is line sequential
+               file status is WS-EVENT-STATUS
+               .
+      * Minimum-payment rules, one row per account type - a plain
+      * text table so Risk can change the percentage/floor for a
+      * product without a code change and recompile.
+           select MinPaymentRule-File
+               assign to external minPaymentRuleFile
+               organization is line sequential
+               file status is WS-MIN-PAYMENT-RULE-STATUS
+               .
+      * Generated-key sequences (account/customer/transaction), read
+      * and rewritten atomically inside GET-NEXT-*-ID so two callers
+      * can never compute the same next id.
+           select Counter-File assign to external counterFile
+               organization is indexed
+               access mode is dynamic
+               record key is FILE-COUNTER-NAME of FILE-COUNTER-RECORD
+               file status is WS-COUNTER-STATUS
+               .
 
 
        data division.
        file section.
-       fd Account-File. 
+       fd Account-File.
        copy "ACCOUNT-RECORD.cpy" replacing ==(PREFIX)== by ==FILE==.
        fd Customer-File.
        copy "CUSTOMER-RECORD.cpy" replacing ==(PREFIX)== by ==FILE==.
-       fd Transaction-File. 
-       copy "TRANSACTION-RECORD.cpy" replacing ==(PREFIX)== by ==FILE==. 
+       fd Transaction-File.
+       copy "TRANSACTION-RECORD.cpy" replacing ==(PREFIX)== by ==FILE==.
+       fd Payment-File.
+       copy "PAYMENT-RECORD.cpy" replacing ==(PREFIX)== by ==FILE==.
+       fd Audit-File.
+       copy "AUDIT-RECORD.cpy" replacing ==(PREFIX)== by ==FILE==.
+       fd Event-File.
+       copy "EVENT-RECORD.cpy" replacing ==(PREFIX)== by ==FILE==.
+       fd MinPaymentRule-File.
+       copy "MIN-PAYMENT-RULE.cpy" replacing ==(PREFIX)== by ==FILE==.
+       fd Counter-File.
+       copy "COUNTER-RECORD.cpy" replacing ==(PREFIX)== by ==FILE==.
        working-storage section.
-       01 displayable          pic x(255). 
+       01 displayable          pic x(255).
        78 MAX-ID               value 2147483648.
-       
+
        01 file-status.
         03 file-status-1 pic x.
         03 file-status-2 pic x.
-       
-       01 library-status-code  pic xx comp-5. 
+
+       01 WS-AUDIT-STATUS.
+        03 WS-AUDIT-STATUS-1 pic x.
+        03 WS-AUDIT-STATUS-2 pic x.
+       01 WS-AUDIT-FILE-OPEN      pic x(01) value "N".
+        88 AUDIT-FILE-IS-OPEN        value "Y".
+       01 WS-CALLER-ID            pic x(20) value "UNKNOWN".
+       copy "AUDIT-RECORD.cpy" replacing ==(PREFIX)== by ==WS==.
+
+       01 WS-EVENT-STATUS.
+        03 WS-EVENT-STATUS-1 pic x.
+        03 WS-EVENT-STATUS-2 pic x.
+       01 WS-EVENT-FILE-OPEN      pic x(01) value "N".
+        88 EVENT-FILE-IS-OPEN        value "Y".
+       copy "EVENT-RECORD.cpy" replacing ==(PREFIX)== by ==WS==.
+
+       01 WS-MIN-PAYMENT-RULE-STATUS.
+        03 WS-MIN-PAYMENT-RULE-STATUS-1 pic x.
+        03 WS-MIN-PAYMENT-RULE-STATUS-2 pic x.
+
+       01 WS-COUNTER-STATUS.
+        03 WS-COUNTER-STATUS-1 pic x.
+        03 WS-COUNTER-STATUS-2 pic x.
+       01 WS-COUNTER-FILE-OPEN pic x(01) value "N".
+        88 COUNTER-FILE-IS-OPEN  value "Y".
+       01 WS-NEXT-ID           PIC X(4) COMP-X.
+
+       01 library-status-code  pic xx comp-5.
        copy "PROCEDURE-NAMES.cpy".
 
-       linkage section. 
+       linkage section.
        01 LNK-STATUS.
         03 LNK-FILE-STATUS-1               PIC X.
         03 LNK-FILE-STATUS-2               PIC X.
-       copy "FUNCTION-CODES.cpy".  
+       01 LNK-CALLER-ID           PIC X(20).
+       01 LNK-NEXT-ID             PIC X(4) COMP-X.
+       copy "FUNCTION-CODES.cpy".
        copy "ACCOUNT-RECORD.cpy" replacing ==(PREFIX)== by ==LNK==.
        copy "CUSTOMER-RECORD.cpy" replacing ==(PREFIX)== by ==LNK==.
-       copy "TRANSACTION-RECORD.cpy" replacing ==(PREFIX)== by ==LNK==. 
-       
+       copy "TRANSACTION-RECORD.cpy" replacing ==(PREFIX)== by ==LNK==.
+       copy "PAYMENT-RECORD.cpy" replacing ==(PREFIX)== by ==LNK==.
+       copy "MIN-PAYMENT-RULE.cpy" replacing ==(PREFIX)== by ==LNK==.
+
        procedure division.
            perform display-file-names
            goback.
@@ -76,26 +154,57 @@
            goback.
            
        ENTRY WRITE-CUSTOMER-RECORD using by value LNK-FUNCTION
-                                     by reference LNK-CUSTOMER-RECORD 
+                                     by reference LNK-CUSTOMER-RECORD
                                                   LNK-STATUS.
+           move spaces to WS-AUDIT-OLD-VALUES
+           if LNK-FUNCTION = UPDATE-RECORD
+               move LNK-CUSTOMER-ID of LNK-CUSTOMER-RECORD to
+                              FILE-CUSTOMER-ID of FILE-CUSTOMER-RECORD
+               read Customer-File key is FILE-CUSTOMER-ID
+                                       of FILE-CUSTOMER-RECORD
+               if file-status = "00"
+                   move FILE-CUSTOMER-RECORD to WS-AUDIT-OLD-VALUES
+               end-if
+           end-if
            move LNK-CUSTOMER-RECORD to FILE-CUSTOMER-RECORD
            evaluate LNK-FUNCTION
            when WRITE-RECORD
                write FILE-CUSTOMER-RECORD
            when UPDATE-RECORD
                rewrite FILE-CUSTOMER-RECORD
-           when other 
+           when other
                move "88" to file-status
            end-evaluate
-           move file-status to LNK-STATUS 
+           move file-status to LNK-STATUS
+           if file-status = "00" or file-status = "02"
+               set WS-AUDIT-CUSTOMER to true
+               if LNK-FUNCTION = UPDATE-RECORD
+                   set WS-AUDIT-UPDATE to true
+               else
+                   set WS-AUDIT-WRITE to true
+               end-if
+               move FILE-CUSTOMER-ID of FILE-CUSTOMER-RECORD
+                                                      to WS-AUDIT-KEY
+               move FILE-CUSTOMER-RECORD to WS-AUDIT-NEW-VALUES
+               perform write-audit-record
+           end-if
            goback.
-       
+
        ENTRY DELETE-CUSTOMER-RECORD using by reference LNK-CUSTOMER-RECORD
-                                                       LNK-STATUS. 
+                                                       LNK-STATUS.
            move LNK-CUSTOMER-RECORD to FILE-CUSTOMER-RECORD
+           move FILE-CUSTOMER-RECORD to WS-AUDIT-OLD-VALUES
            delete Customer-File record
            move file-status to lnk-status
            display file-status
+           if file-status = "00"
+               set WS-AUDIT-CUSTOMER to true
+               set WS-AUDIT-DELETE to true
+               move FILE-CUSTOMER-ID of FILE-CUSTOMER-RECORD
+                                                      to WS-AUDIT-KEY
+               move spaces to WS-AUDIT-NEW-VALUES
+               perform write-audit-record
+           end-if
            goback.
 
       * find account by customer last name
@@ -172,20 +281,40 @@
            
            goback. 
            
-       ENTRY WRITE-ACCOUNT-RECORD using by value LNK-FUNCTION 
-                                    by reference LNK-ACCOUNT 
+       ENTRY WRITE-ACCOUNT-RECORD using by value LNK-FUNCTION
+                                    by reference LNK-ACCOUNT
                                                  LNK-STATUS.
+           move spaces to WS-AUDIT-OLD-VALUES
+           if LNK-FUNCTION = UPDATE-RECORD
+               move LNK-ACCOUNT-ID of LNK-ACCOUNT to
+                                       FILE-ACCOUNT-ID of FILE-ACCOUNT
+               read Account-File key is FILE-ACCOUNT-ID of FILE-ACCOUNT
+               if file-status = "00"
+                   move FILE-ACCOUNT to WS-AUDIT-OLD-VALUES
+               end-if
+           end-if
            move LNK-ACCOUNT to FILE-ACCOUNT
-           
+
            evaluate LNK-FUNCTION
                when WRITE-RECORD
                    write FILE-ACCOUNT
                when UPDATE-RECORD
                    rewrite FILE-ACCOUNT
-               when other 
+               when other
                    move "88" to file-status
            end-evaluate
            move file-status to LNK-STATUS
+           if file-status = "00" or file-status = "02"
+               set WS-AUDIT-ACCOUNT to true
+               if LNK-FUNCTION = UPDATE-RECORD
+                   set WS-AUDIT-UPDATE to true
+               else
+                   set WS-AUDIT-WRITE to true
+               end-if
+               move FILE-ACCOUNT-ID of FILE-ACCOUNT to WS-AUDIT-KEY
+               move FILE-ACCOUNT to WS-AUDIT-NEW-VALUES
+               perform write-audit-record
+           end-if
            goback.
 
        ENTRY READ-ACCOUNT-RECORD using by value LNK-FUNCTION
@@ -194,27 +323,76 @@
            evaluate LNK-FUNCTION
                when START-READ
                    move LNK-ACCOUNT TO FILE-ACCOUNT
-                   start ACCOUNT-File key >= FILE-ACCOUNT-ID 
+                   start ACCOUNT-File key >= FILE-ACCOUNT-ID
                                           of FILE-ACCOUNT
                when READ-NEXT
                    read ACCOUNT-File next
+               when READ-FOR-UPDATE
+                   move LNK-ACCOUNT-ID of LNK-ACCOUNT to
+                                     FILE-ACCOUNT-ID of FILE-ACCOUNT
+                   read ACCOUNT-File with lock
            end-evaluate
            move FILE-ACCOUNT to LNK-ACCOUNT
            move file-status to LNK-STATUS
            goback
-           . 
-           
+           .
+
+      * Releases a lock taken by READ-ACCOUNT-RECORD/READ-FOR-UPDATE
+      * for a caller that decides not to follow through with a
+      * WRITE-ACCOUNT-RECORD - a normal WRITE-ACCOUNT-RECORD/
+      * UPDATE-RECORD rewrite already releases its own lock, so this
+      * is only needed for the abandoned-update path.
+       ENTRY UNLOCK-ACCOUNT-RECORD using by reference LNK-STATUS.
+           unlock Account-File
+           move "00" to LNK-STATUS
+           goback.
+
        ENTRY DELETE-ACCOUNT-RECORD using by reference LNK-ACCOUNT
-                                                       LNK-STATUS. 
+                                                       LNK-STATUS.
            move LNK-ACCOUNT to FILE-ACCOUNT
+           move FILE-ACCOUNT to WS-AUDIT-OLD-VALUES
            delete Account-File record
            move file-status to lnk-status
            display file-status
+           if file-status = "00"
+               set WS-AUDIT-ACCOUNT to true
+               set WS-AUDIT-DELETE to true
+               move FILE-ACCOUNT-ID of FILE-ACCOUNT to WS-AUDIT-KEY
+               move spaces to WS-AUDIT-NEW-VALUES
+               perform write-audit-record
+           end-if
            goback.
 
+      * Closes an account in place instead of deleting it, so the
+      * transaction history stays on file for the paper trail. Refuses
+      * to close an account with a non-zero balance (file status "99").
+       ENTRY CLOSE-ACCOUNT-RECORD using by reference LNK-ACCOUNT
+                                                      LNK-STATUS.
+           move LNK-ACCOUNT-ID of LNK-ACCOUNT to
+                                     FILE-ACCOUNT-ID of FILE-ACCOUNT
+           read Account-File key is FILE-ACCOUNT-ID of FILE-ACCOUNT
+           if file-status = "00"
+               move FILE-ACCOUNT to WS-AUDIT-OLD-VALUES
+               if FILE-BALANCE of FILE-ACCOUNT = 0
+                   set FILE-ACCOUNT-CLOSED of FILE-ACCOUNT to true
+                   rewrite FILE-ACCOUNT
+                   if file-status = "00"
+                       set WS-AUDIT-ACCOUNT to true
+                       set WS-AUDIT-UPDATE to true
+                       move FILE-ACCOUNT-ID of FILE-ACCOUNT
+                                              to WS-AUDIT-KEY
+                       move FILE-ACCOUNT to WS-AUDIT-NEW-VALUES
+                       perform write-audit-record
+                   end-if
+               else
+                   move "99" to file-status
+               end-if
+           end-if
+           move FILE-ACCOUNT to LNK-ACCOUNT
+           move file-status to LNK-STATUS
+           goback.
 
-
-       ENTRY READ-LAST-ACCOUNT-RECORD using by reference LNK-ACCOUNT 
+       ENTRY READ-LAST-ACCOUNT-RECORD using by reference LNK-ACCOUNT
                                                          LNK-STATUS.
            move MAX-ID to FILE-ACCOUNT-ID of FILE-ACCOUNT
            start Account-File key < FILE-ACCOUNT-ID of FILE-ACCOUNT 
@@ -239,18 +417,39 @@
            move file-status to LNK-STATUS
            goback.
 
-       ENTRY WRITE-TRANSACTION-RECORD using by value LNK-FUNCTION 
+       ENTRY WRITE-TRANSACTION-RECORD using by value LNK-FUNCTION
                                    by reference LNK-TRANSACTION-RECORD
                                                 LNK-STATUS.
+           move spaces to WS-AUDIT-OLD-VALUES
+           if LNK-FUNCTION = UPDATE-RECORD
+               move LNK-TRANSACTION-ID of LNK-TRANSACTION-RECORD to
+                     FILE-TRANSACTION-ID of FILE-TRANSACTION-RECORD
+               read Transaction-File key is FILE-TRANSACTION-ID
+               if file-status = "00"
+                   move FILE-TRANSACTION-RECORD to WS-AUDIT-OLD-VALUES
+               end-if
+           end-if
            move LNK-TRANSACTION-RECORD to FILE-TRANSACTION-RECORD
            evaluate LNK-FUNCTION
                when WRITE-RECORD
                    write FILE-TRANSACTION-RECORD
                when UPDATE-RECORD
                    rewrite FILE-TRANSACTION-RECORD
-               when other 
-           end-evaluate           
-           move file-status to LNK-STATUS 
+               when other
+           end-evaluate
+           move file-status to LNK-STATUS
+           if file-status = "00" or file-status = "02"
+               set WS-AUDIT-TRANSACTION to true
+               if LNK-FUNCTION = UPDATE-RECORD
+                   set WS-AUDIT-UPDATE to true
+               else
+                   set WS-AUDIT-WRITE to true
+               end-if
+               move FILE-TRANSACTION-ID of FILE-TRANSACTION-RECORD
+                                        to WS-AUDIT-KEY
+               move FILE-TRANSACTION-RECORD to WS-AUDIT-NEW-VALUES
+               perform write-audit-record
+           end-if
            goback.
            
        ENTRY READ-TRANSACTION-RECORD using by value LNK-FUNCTION
@@ -286,9 +485,98 @@
 
        ENTRY INITIALIZE-DATA-SYSTEM using by reference LNK-STATUS.
            move "00" to LNK-STATUS
-           goback. 
-       
-       
+           goback.
+
+      * Attributes every audit row written from here on to the given
+      * caller id, until the next call. Callers that never set one are
+      * audited as "UNKNOWN".
+       ENTRY SET-AUDIT-CALLER-ID using by reference LNK-CALLER-ID.
+           move LNK-CALLER-ID to WS-CALLER-ID
+           goback.
+
+       ENTRY OPEN-MIN-PAYMENT-RULE-FILE using by VALUE LNK-FUNCTION
+                                 by reference LNK-STATUS
+           evaluate LNK-FUNCTION
+               when OPEN-READ
+                   open input MinPaymentRule-File
+               when CLOSE-FILE
+                   close MinPaymentRule-File
+           end-evaluate
+           move WS-MIN-PAYMENT-RULE-STATUS to LNK-STATUS
+           goback.
+
+       ENTRY READ-MIN-PAYMENT-RULE-FILE using
+                                 by reference LNK-MIN-PAYMENT-RULE
+                                              LNK-STATUS
+           read MinPaymentRule-File
+           move FILE-MIN-PAYMENT-RULE to LNK-MIN-PAYMENT-RULE
+           move WS-MIN-PAYMENT-RULE-STATUS to LNK-STATUS
+           goback.
+
+      * Race-free key generation - the read, increment and rewrite of
+      * the counter row all happen inside this one call, so two
+      * concurrent callers can no longer both read the same "last id"
+      * and compute the same "next id" the way they could when that
+      * arithmetic lived in the calling application.
+       ENTRY GET-NEXT-ACCOUNT-ID using by reference LNK-NEXT-ID
+                                                     LNK-STATUS
+           set FILE-COUNTER-ACCOUNT to true
+           perform NEXT-COUNTER-VALUE
+           move WS-NEXT-ID to LNK-NEXT-ID
+           move WS-COUNTER-STATUS to LNK-STATUS
+           goback.
+
+       ENTRY GET-NEXT-CUSTOMER-ID using by reference LNK-NEXT-ID
+                                                      LNK-STATUS
+           set FILE-COUNTER-CUSTOMER to true
+           perform NEXT-COUNTER-VALUE
+           move WS-NEXT-ID to LNK-NEXT-ID
+           move WS-COUNTER-STATUS to LNK-STATUS
+           goback.
+
+       ENTRY GET-NEXT-TRANSACTION-ID using by reference LNK-NEXT-ID
+                                                         LNK-STATUS
+           set FILE-COUNTER-TRANSACTION to true
+           perform NEXT-COUNTER-VALUE
+           move WS-NEXT-ID to LNK-NEXT-ID
+           move WS-COUNTER-STATUS to LNK-STATUS
+           goback.
+
+       ENTRY GET-NEXT-PAYMENT-ID using by reference LNK-NEXT-ID
+                                                     LNK-STATUS
+           set FILE-COUNTER-PAYMENT to true
+           perform NEXT-COUNTER-VALUE
+           move WS-NEXT-ID to LNK-NEXT-ID
+           move WS-COUNTER-STATUS to LNK-STATUS
+           goback.
+
+      * FILE-COUNTER-NAME of FILE-COUNTER-RECORD must already hold the
+      * counter to advance. Starts a counter at 1 the first time it is
+      * asked for.
+       NEXT-COUNTER-VALUE SECTION.
+           if not COUNTER-FILE-IS-OPEN
+               open i-o Counter-File
+               if WS-COUNTER-STATUS = "35" or WS-COUNTER-STATUS = "05"
+                   open output Counter-File
+                   close Counter-File
+                   open i-o Counter-File
+               end-if
+               set COUNTER-FILE-IS-OPEN to true
+           end-if
+           read Counter-File
+               key is FILE-COUNTER-NAME of FILE-COUNTER-RECORD
+           if WS-COUNTER-STATUS = "00"
+               add 1 to FILE-COUNTER-VALUE of FILE-COUNTER-RECORD
+               rewrite FILE-COUNTER-RECORD
+           else
+               move 1 to FILE-COUNTER-VALUE of FILE-COUNTER-RECORD
+               write FILE-COUNTER-RECORD
+           end-if
+           move FILE-COUNTER-VALUE of FILE-COUNTER-RECORD to WS-NEXT-ID
+           exit section
+           .
+
+
        ENTRY DELETE-ALL-DATA. 
            display "dd_CUSTOMERFILE" upon environment-name
            perform delete-file
@@ -297,7 +585,14 @@
            perform delete-file
            
            display "dd_TRANSACTIONFILE" upon environment-name
-           perform delete-file     
+           perform delete-file
+
+           display "dd_PAYMENTFILE" upon environment-name
+           perform delete-file
+
+           display "dd_AUDITFILE" upon environment-name
+           perform delete-file
+           move "N" to WS-AUDIT-FILE-OPEN
            goback.
        
        delete-file section. 
@@ -310,18 +605,182 @@
            end-if
            exit section
            .
-           
-       ENTRY DELETE-TRANSACTION-RECORD using by reference 
+
+      * Appends one audit row to Audit-File, opening it on first use
+      * (extending the existing file, or creating it if this is the
+      * first run). Fields are set by the caller before the perform.
+      * Also appends the matching outbound event row to Event-File -
+      * every caller of this section gets outbound notification for
+      * free, the same way every caller already gets an audit trail.
+       write-audit-record section.
+           if not AUDIT-FILE-IS-OPEN
+               open extend Audit-File
+               if WS-AUDIT-STATUS = "35" or WS-AUDIT-STATUS = "05"
+                   open output Audit-File
+               end-if
+               set AUDIT-FILE-IS-OPEN to true
+           end-if
+           accept WS-AUDIT-DATE from DATE YYYYMMDD
+           accept WS-AUDIT-TIME from TIME
+           move WS-CALLER-ID to WS-AUDIT-CALLER-ID
+           move WS-AUDIT-RECORD to FILE-AUDIT-RECORD
+           write FILE-AUDIT-RECORD
+           move WS-AUDIT-RECORD-TYPE to WS-EVENT-TYPE
+           move WS-AUDIT-OPERATION to WS-EVENT-OPERATION
+           move WS-AUDIT-KEY to WS-EVENT-KEY
+           perform write-event-record
+           exit section
+           .
+
+      * Appends one row to Event-File, opening it on first use the
+      * same way write-audit-record opens Audit-File. WS-EVENT-TYPE,
+      * WS-EVENT-OPERATION and WS-EVENT-KEY are set by the caller
+      * before the perform.
+       write-event-record section.
+           if not EVENT-FILE-IS-OPEN
+               open extend Event-File
+               if WS-EVENT-STATUS = "35" or WS-EVENT-STATUS = "05"
+                   open output Event-File
+               end-if
+               set EVENT-FILE-IS-OPEN to true
+           end-if
+           add 1 to WS-EVENT-SEQUENCE-NUMBER
+           accept WS-EVENT-DATE from DATE YYYYMMDD
+           accept WS-EVENT-TIME from TIME
+           move WS-EVENT-RECORD to FILE-EVENT-RECORD
+           write FILE-EVENT-RECORD
+           exit section
+           .
+
+       ENTRY DELETE-TRANSACTION-RECORD using by reference
                                     LNK-TRANSACTION-RECORD
-                                    LNK-STATUS. 
-           move LNK-TRANSACTION-RECORD to FILE-TRANSACTION-RECORD    
-           delete TRANSACTION-FILE record 
+                                    LNK-STATUS.
+           move LNK-TRANSACTION-RECORD to FILE-TRANSACTION-RECORD
+           move FILE-TRANSACTION-RECORD to WS-AUDIT-OLD-VALUES
+           delete TRANSACTION-FILE record
            move FILE-STATUS to LNK-STATUS
-           goback. 
+           if file-status = "00"
+               set WS-AUDIT-TRANSACTION to true
+               set WS-AUDIT-DELETE to true
+               move FILE-TRANSACTION-ID of FILE-TRANSACTION-RECORD
+                                        to WS-AUDIT-KEY
+               move spaces to WS-AUDIT-NEW-VALUES
+               perform write-audit-record
+           end-if
+           goback.
        
+       ENTRY OPEN-PAYMENT-FILE using by VALUE LNK-FUNCTION
+                                 by reference LNK-STATUS
+           evaluate LNK-FUNCTION
+               when OPEN-READ
+                   open input Payment-File
+               when OPEN-WRITE
+                   open output Payment-File
+               when OPEN-I-O
+                   open i-o Payment-File
+               when CLOSE-FILE
+                   close Payment-File
+           end-evaluate
+           move file-status to LNK-STATUS
+           goback.
+
+       ENTRY WRITE-PAYMENT-RECORD using by value LNK-FUNCTION
+                                   by reference LNK-PAYMENT-RECORD
+                                                LNK-STATUS.
+           move spaces to WS-AUDIT-OLD-VALUES
+           if LNK-FUNCTION = UPDATE-RECORD
+               move LNK-PAYMENT-ID of LNK-PAYMENT-RECORD to
+                                  FILE-PAYMENT-ID of FILE-PAYMENT-RECORD
+               read Payment-File key is FILE-PAYMENT-ID
+               if file-status = "00"
+                   move FILE-PAYMENT-RECORD to WS-AUDIT-OLD-VALUES
+               end-if
+           end-if
+           move LNK-PAYMENT-RECORD to FILE-PAYMENT-RECORD
+           evaluate LNK-FUNCTION
+               when WRITE-RECORD
+                   write FILE-PAYMENT-RECORD
+               when UPDATE-RECORD
+                   rewrite FILE-PAYMENT-RECORD
+               when other
+           end-evaluate
+           move file-status to LNK-STATUS
+           if file-status = "00" or file-status = "02"
+               set WS-AUDIT-PAYMENT to true
+               if LNK-FUNCTION = UPDATE-RECORD
+                   set WS-AUDIT-UPDATE to true
+               else
+                   set WS-AUDIT-WRITE to true
+               end-if
+               move FILE-PAYMENT-ID of FILE-PAYMENT-RECORD
+                                                       to WS-AUDIT-KEY
+               move FILE-PAYMENT-RECORD to WS-AUDIT-NEW-VALUES
+               perform write-audit-record
+           end-if
+           goback.
+
+       ENTRY READ-PAYMENT-RECORD using by value LNK-FUNCTION
+                               by reference LNK-PAYMENT-RECORD
+                                            LNK-STATUS
+
+           evaluate LNK-FUNCTION
+               when START-READ
+                   move LNK-PAYMENT-RECORD TO FILE-PAYMENT-RECORD
+                   start Payment-File key >= FILE-PAYMENT-ID
+               when READ-NEXT
+                   read Payment-File next
+           end-evaluate
+           move FILE-PAYMENT-RECORD to LNK-PAYMENT-RECORD
+           move file-status to LNK-STATUS
+           goback
+           .
+
+       ENTRY FIND-PAYMENT-BY-ACCOUNT using by value LNK-FUNCTION
+                                     by reference LNK-PAYMENT-RECORD
+                                                  LNK-STATUS
+           move LNK-PAYMENT-RECORD to FILE-PAYMENT-RECORD
+           evaluate LNK-FUNCTION
+               when START-READ
+                   start Payment-File key = FILE-ACCOUNT-ID
+                                          of FILE-PAYMENT-RECORD
+               when READ-NEXT
+                   read Payment-File next
+           end-evaluate
+           move file-status to LNK-STATUS
+           move FILE-PAYMENT-RECORD to LNK-PAYMENT-RECORD
+           goback.
+
+       ENTRY DELETE-PAYMENT-RECORD using by reference
+                                    LNK-PAYMENT-RECORD
+                                    LNK-STATUS.
+           move LNK-PAYMENT-RECORD to FILE-PAYMENT-RECORD
+           move FILE-PAYMENT-RECORD to WS-AUDIT-OLD-VALUES
+           delete Payment-File record
+           move FILE-STATUS to LNK-STATUS
+           if file-status = "00"
+               set WS-AUDIT-PAYMENT to true
+               set WS-AUDIT-DELETE to true
+               move FILE-PAYMENT-ID of FILE-PAYMENT-RECORD
+                                                       to WS-AUDIT-KEY
+               move spaces to WS-AUDIT-NEW-VALUES
+               perform write-audit-record
+           end-if
+           goback.
+
+       ENTRY READ-LAST-PAYMENT-RECORD using by reference
+                                 LNK-PAYMENT-RECORD
+                                 LNK-STATUS
+           move MAX-ID to FILE-PAYMENT-ID
+           start Payment-File key < FILE-PAYMENT-ID
+
+           read Payment-File previous
+           move FILE-PAYMENT-RECORD to LNK-PAYMENT-RECORD
+           move file-status to LNK-STATUS
+           goback.
+
        ENTRY READ-LAST-TRANSACTION-RECORD using by reference
                                  LNK-TRANSACTION-RECORD
-                                 LNK-STATUS     
+                                 LNK-STATUS
            move MAX-ID to FILE-TRANSACTION-ID
            start Transaction-File key < FILE-TRANSACTION-ID 
 
@@ -344,5 +803,19 @@
            display "dd_TRANSACTIONFILE" upon environment-name
            accept displayable from environment-value
            display "Transaction file = " displayable
-       
-       
+           move spaces to displayable
+
+           display "dd_PAYMENTFILE" upon environment-name
+           accept displayable from environment-value
+           display "Payment     file = " displayable
+           move spaces to displayable
+
+           display "dd_AUDITFILE" upon environment-name
+           accept displayable from environment-value
+           display "Audit       file = " displayable
+           move spaces to displayable
+
+           display "dd_MINPAYMENTRULEFILE" upon environment-name
+           accept displayable from environment-value
+           display "Min payment rule file = " displayable
+
