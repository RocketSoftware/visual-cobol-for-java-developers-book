@@ -0,0 +1,44 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright 2020-2023 Open Text. All Rights Reserved.           *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for demonstration purposes with other                  *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED           *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      * EVENT-RECORD - one outbound notification row per WRITE-*-
+      * RECORD / DELETE-*-RECORD call against the account, customer,
+      * transaction or payment files, written to Event-File alongside
+      * the matching AUDIT-RECORD so an outside system can tail
+      * Event-File for "something changed" without having to poll the
+      * live tables. Deliberately carries only the type, operation and
+      * key - not the before/after images AUDIT-RECORD keeps - since a
+      * subscriber is expected to look the current record up for
+      * itself rather than trust a stale copy in the event stream.
+      * SEQUENCE-NUMBER increases by one per event within a run so a
+      * subscriber can detect a gap in what it has consumed.
+       01 (PREFIX)-EVENT-RECORD.
+        03 (PREFIX)-EVENT-SEQUENCE-NUMBER PIC 9(10).
+        03 (PREFIX)-EVENT-DATE         PIC 9(08).
+        03 (PREFIX)-EVENT-TIME         PIC 9(08).
+        03 (PREFIX)-EVENT-TYPE         PIC X(12).
+         88 (PREFIX)-EVENT-ACCOUNT         VALUE "ACCOUNT".
+         88 (PREFIX)-EVENT-CUSTOMER        VALUE "CUSTOMER".
+         88 (PREFIX)-EVENT-TRANSACTION     VALUE "TRANSACTION".
+         88 (PREFIX)-EVENT-PAYMENT         VALUE "PAYMENT".
+        03 (PREFIX)-EVENT-OPERATION    PIC X(06).
+         88 (PREFIX)-EVENT-WRITE           VALUE "WRITE".
+         88 (PREFIX)-EVENT-UPDATE          VALUE "UPDATE".
+         88 (PREFIX)-EVENT-DELETE          VALUE "DELETE".
+        03 (PREFIX)-EVENT-KEY          PIC 9(10).
