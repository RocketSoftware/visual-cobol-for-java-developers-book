@@ -0,0 +1,32 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright 2020-2023 Open Text. All Rights Reserved.           *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for demonstration purposes with other                  *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED           *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      * COUNTER-RECORD - one row per generated-key sequence (account,
+      * customer, transaction). GET-NEXT-*-ID reads and rewrites the
+      * matching row in a single call so the read-the-max-and-add-one
+      * step and the commit of that new value can never be split
+      * across two callers the way it was when the last-record-plus-
+      * one logic lived in the calling application.
+       01 (PREFIX)-COUNTER-RECORD.
+        03 (PREFIX)-COUNTER-NAME       PIC X(20).
+         88 (PREFIX)-COUNTER-ACCOUNT       VALUE "ACCOUNT".
+         88 (PREFIX)-COUNTER-CUSTOMER      VALUE "CUSTOMER".
+         88 (PREFIX)-COUNTER-TRANSACTION   VALUE "TRANSACTION".
+         88 (PREFIX)-COUNTER-PAYMENT       VALUE "PAYMENT".
+        03 (PREFIX)-COUNTER-VALUE      PIC X(4) COMP-X.
