@@ -0,0 +1,34 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright 2020-2023 Open Text. All Rights Reserved.           *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for demonstration purposes with other                  *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED           *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      * STATEMENT-RECORD - one row per account per billing cycle,
+      * written once by the month-end interest run so "what did we
+      * bill this customer in a prior month" can be answered without
+      * re-running interest calculation against possibly-since-changed
+      * transaction data. Keyed by account id and cycle start date so
+      * a rerun for the same cycle replaces rather than duplicates.
+       01 (PREFIX)-STATEMENT-RECORD.
+        03 (PREFIX)-STATEMENT-KEY.
+         05 (PREFIX)-ACCOUNT-ID         PIC X(4) COMP-X.
+         05 (PREFIX)-CYCLE-START-DATE   PIC 9(08).
+        03 (PREFIX)-ENDING-BALANCE     PIC S9(12)V99.
+        03 (PREFIX)-INTEREST-CHARGED   PIC S9(12)V99.
+        03 (PREFIX)-MINIMUM-PAYMENT    PIC S9(12)V99.
+        03 (PREFIX)-GENERATED-DATE     PIC 9(08).
+        03 (PREFIX)-GENERATED-TIME     PIC 9(08).
