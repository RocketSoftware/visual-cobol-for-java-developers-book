@@ -0,0 +1,382 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2020-2022 Micro Focus.  All Rights Reserved.    *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for demonstration purposes with other                  *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED           *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *> Month-end interest posting run: walks the account file start
+      *> to end, calls CALCULATE-INTEREST-FOR-RANGE for each account
+      *> and posts the resulting balance back, the same way
+      *> OverLimitReport walks accounts and InterestCalculator walks
+      *> transactions. Each account's cycle runs from its own
+      *> WS-BILLING-CYCLE-DAY in the current month through the day
+      *> before that same cycle day next month, so accounts opened on
+      *> different days of the month don't all get billed on the 1st -
+      *> an account with no billing-cycle day on file (legacy data
+      *> loaded before that field existed) defaults to day 1, which
+      *> reproduces the calendar-month cycle this run always used.
+      *> A checkpoint record is rewritten every WS-CHECKPOINT-INTERVAL
+      *> accounts so a run that dies partway through can be restarted
+      *> and pick up where it left off instead of reposting interest
+      *> already applied to earlier accounts.
+      *>
+      *> The account range this run covers can be narrowed with an
+      *> optional Chunk-File holding one START-ACCOUNT-ID,END-
+      *> ACCOUNT-ID line - if the file is absent or empty the run
+      *> covers every account, same as before this was added. Several
+      *> instances of this program can then be started at once, each
+      *> pointed at its own non-overlapping chunk file, to post
+      *> interest for disjoint account ranges in parallel; the
+      *> checkpoint record is keyed by run ID and chunk start account
+      *> ID together so each chunk's restart position is tracked
+      *> independently of the others.
+       program-id. MonthEndInterestRun.
+
+       environment division.
+       input-output section.
+       file-control.
+           select Checkpoint-File assign to external checkpointFile
+               file status is WS-CHECKPOINT-STATUS
+               organization is indexed
+               access mode is dynamic
+               record key is FILE-CHECKPOINT-KEY of FILE-CHECKPOINT
+               .
+           select Statement-File assign to external statementFile
+               file status is WS-STATEMENT-STATUS
+               organization is indexed
+               access mode is dynamic
+               record key is FILE-STATEMENT-KEY of FILE-STATEMENT-RECORD
+               .
+           select Chunk-File assign to external interestChunkFile
+               organization is line sequential
+               file status is WS-CHUNK-STATUS
+               .
+
+       data division.
+       file section.
+       fd Checkpoint-File.
+       copy "CHECKPOINT-RECORD.cpy" replacing ==(PREFIX)== by ==FILE==.
+       fd Statement-File.
+       copy "STATEMENT-RECORD.cpy" replacing ==(PREFIX)== by ==FILE==.
+       fd Chunk-File.
+       01 CHUNK-LINE                       PIC X(20).
+
+       working-storage section.
+       copy "FUNCTION-CODES.cpy".
+       copy "PROCEDURE-NAMES.cpy".
+       copy "ACCOUNT-RECORD.cpy" replacing ==(PREFIX)== by ==WS==.
+       copy "DATE.cpy" replacing ==(PREFIX)== by ==WS-START==.
+       copy "DATE.cpy" replacing ==(PREFIX)== by ==WS-END==.
+
+      *> Number of days to advance WS-END-DATE, one at a time via
+      *> Calendar's ADVANCE-ONE-DAY-ENTRY, to land it on the day
+      *> before the account's next cycle starts.
+       01 WS-CYCLE-DAYS-IN-MONTH           PIC 99 COMP-5.
+       01 WS-CYCLE-ADVANCE-COUNT           PIC 99 COMP-5.
+       01 WS-CYCLE-DAY                     PIC 99 COMP-5.
+
+       78 RUN-ID-INTEREST                  VALUE "INTEREST".
+       78 CHECKPOINT-INTERVAL              VALUE 25.
+
+       01 WS-FUNCTION-CODE                 PIC X.
+       01 FILE-STATUS.
+        03 FILE-STATUS-BYTE-1              PIC X.
+        03 FILE-STATUS-BYTE-2              PIC X.
+       01 WS-CHECKPOINT-STATUS.
+        03 WS-CHECKPOINT-STATUS-1          PIC X.
+        03 WS-CHECKPOINT-STATUS-2          PIC X.
+       01 WS-STATEMENT-STATUS.
+        03 WS-STATEMENT-STATUS-1           PIC X.
+        03 WS-STATEMENT-STATUS-2           PIC X.
+       01 WS-CHUNK-STATUS                  PIC XX.
+       01 WS-CHUNK-TALLY                   PIC 99 COMP-5.
+       01 WS-CHUNK-START-DISPLAY           PIC 9(9).
+       01 WS-CHUNK-END-DISPLAY             PIC 9(9) VALUE 999999999.
+       01 WS-CHUNK-START-ACCOUNT-ID        PIC X(4) COMP-X.
+       01 WS-CHUNK-END-ACCOUNT-ID          PIC X(4) COMP-X.
+       01 WS-NOW                           PIC 9(08).
+
+       01 WS-TODAY                         PIC 9(08).
+       01 WS-TODAY-PARTS REDEFINES WS-TODAY.
+        03 WS-TODAY-YEAR                   PIC 9(04).
+        03 WS-TODAY-MONTH                  PIC 9(02).
+        03 WS-TODAY-DAY                    PIC 9(02).
+
+       01 WS-START-ACCOUNT-ID              PIC X(4) COMP-X.
+       01 WS-ACCOUNTS-PROCESSED            PIC 9(6) COMP-5 VALUE 0.
+       01 WS-SINCE-CHECKPOINT              PIC 9(6) COMP-5 VALUE 0.
+
+      *> Fallback rate only - CALCULATE-INTEREST looks up each
+      *> account's own stored APR and uses that instead whenever the
+      *> account record can be found. The divisor comes from
+      *> InterestCalculator's GET-DAY-COUNT-DIVISOR so this fallback
+      *> uses the same configured day-count convention CALCULATE-
+      *> INTEREST applies once it takes over.
+       78 ANNUAL-RATE                      VALUE .18.
+       01 WS-DAYS-IN-YEAR                  PIC 999.
+       01 WS-DAY-RATE                      PIC 99v9(8) comp-3.
+       01 WS-AMOUNT                        PIC S9(12)V99.
+       01 WS-INTEREST                      PIC S9(12)V99.
+       01 WS-MINIMUM-PAYMENT               PIC S9(12)V99.
+       01 WS-CALC-STATUS.
+        03 WS-CALC-STATUS-1                PIC X.
+        03 WS-CALC-STATUS-2                PIC X.
+       01 DISPLAY-CASH                     PIC -Z(12)9.99.
+
+       procedure division.
+           accept WS-TODAY from DATE YYYYMMDD
+           call GET-DAY-COUNT-DIVISOR using by reference WS-DAYS-IN-YEAR
+           divide ANNUAL-RATE by WS-DAYS-IN-YEAR giving WS-DAY-RATE
+
+           perform OPEN-FILES
+           if FILE-STATUS = "00"
+               perform READ-CHUNK-RANGE
+               perform DETERMINE-START-ACCOUNT
+               perform POST-INTEREST-FOR-ALL-ACCOUNTS
+               perform SAVE-CHECKPOINT-COMPLETE
+               perform CLOSE-FILES
+           end-if
+           display "*** Month-end interest run posted "
+                   WS-ACCOUNTS-PROCESSED " accounts"
+           stop run.
+
+       OPEN-FILES SECTION.
+           move OPEN-I-O to WS-FUNCTION-CODE
+           call OPEN-ACCOUNT-FILE using by value WS-FUNCTION-CODE
+                                    by reference FILE-STATUS
+           if FILE-STATUS <> "00"
+               display "*** Could not open account file, status "
+                       FILE-STATUS
+               exit section
+           end-if
+           open i-o Checkpoint-File
+           if WS-CHECKPOINT-STATUS <> "00"
+               and WS-CHECKPOINT-STATUS <> "05"
+               display "*** Could not open checkpoint file, status "
+                       WS-CHECKPOINT-STATUS
+               move WS-CHECKPOINT-STATUS to FILE-STATUS
+           end-if
+           open i-o Statement-File
+           if WS-STATEMENT-STATUS <> "00"
+               and WS-STATEMENT-STATUS <> "05"
+               display "*** Could not open statement file, status "
+                       WS-STATEMENT-STATUS
+               move WS-STATEMENT-STATUS to FILE-STATUS
+           end-if
+           .
+
+      *> Reads the optional Chunk-File to narrow this run to a single
+      *> START-ACCOUNT-ID,END-ACCOUNT-ID range - if the file is
+      *> missing or the line is malformed, the run covers every
+      *> account, exactly as it did before chunking was added.
+       READ-CHUNK-RANGE SECTION.
+           move 1 to WS-CHUNK-START-DISPLAY
+           move 999999999 to WS-CHUNK-END-DISPLAY
+           open input Chunk-File
+           if WS-CHUNK-STATUS = "00"
+               read Chunk-File
+                   at end move "10" to WS-CHUNK-STATUS
+               end-read
+               if WS-CHUNK-STATUS = "00" and CHUNK-LINE <> spaces
+                   unstring CHUNK-LINE delimited by ","
+                       into WS-CHUNK-START-DISPLAY
+                            WS-CHUNK-END-DISPLAY
+                       tallying in WS-CHUNK-TALLY
+                   end-unstring
+                   if WS-CHUNK-TALLY <> 2
+                       display "*** Malformed chunk range ignored, "
+                               "processing full account file: "
+                               CHUNK-LINE
+                       move 1 to WS-CHUNK-START-DISPLAY
+                       move 999999999 to WS-CHUNK-END-DISPLAY
+                   end-if
+               end-if
+               close Chunk-File
+           end-if
+           move WS-CHUNK-START-DISPLAY to WS-CHUNK-START-ACCOUNT-ID
+           move WS-CHUNK-END-DISPLAY to WS-CHUNK-END-ACCOUNT-ID
+           display "*** Processing account chunk "
+                   WS-CHUNK-START-DISPLAY " through "
+                   WS-CHUNK-END-DISPLAY
+           .
+
+       DETERMINE-START-ACCOUNT SECTION.
+           move WS-CHUNK-START-ACCOUNT-ID to WS-START-ACCOUNT-ID
+           move RUN-ID-INTEREST to FILE-RUN-ID of FILE-CHECKPOINT
+           move WS-CHUNK-START-ACCOUNT-ID to
+                       FILE-CHUNK-START-ACCOUNT-ID of FILE-CHECKPOINT
+           read Checkpoint-File
+               invalid key
+                   continue
+               not invalid key
+                   if FILE-RUN-DATE of FILE-CHECKPOINT = WS-TODAY
+                       and not FILE-RUN-IS-COMPLETE
+                       compute WS-START-ACCOUNT-ID =
+                          FILE-LAST-ACCOUNT-ID of FILE-CHECKPOINT + 1
+                   end-if
+           end-read
+           .
+
+       POST-INTEREST-FOR-ALL-ACCOUNTS SECTION.
+           move WS-START-ACCOUNT-ID to WS-ACCOUNT-ID
+           move START-READ to WS-FUNCTION-CODE
+           call READ-ACCOUNT-RECORD using by value WS-FUNCTION-CODE
+                                      by reference WS-ACCOUNT
+                                                   FILE-STATUS
+           perform READ-NEXT-ACCOUNT
+           perform until FILE-STATUS <> "00"
+                      or WS-ACCOUNT-ID of WS-ACCOUNT
+                                        > WS-CHUNK-END-ACCOUNT-ID
+               perform POST-INTEREST-FOR-ACCOUNT
+               perform READ-NEXT-ACCOUNT
+           end-perform
+           .
+
+      *> Builds this account's cycle as WS-BILLING-CYCLE-DAY of the
+      *> current month through the day before that same day next
+      *> month - a zero billing-cycle day (legacy accounts predating
+      *> that field) defaults to day 1, reproducing the plain
+      *> calendar-month cycle this run always used.
+       COMPUTE-CYCLE-RANGE SECTION.
+           if WS-BILLING-CYCLE-DAY = 0
+               move 1 to WS-CYCLE-DAY
+           else
+               move WS-BILLING-CYCLE-DAY to WS-CYCLE-DAY
+           end-if
+           move WS-TODAY-YEAR to WS-START-YEAR
+           move WS-TODAY-MONTH to WS-START-MONTH
+           move WS-CYCLE-DAY to WS-START-DAY
+           call GET-DAYS-IN-MONTH using
+                                     by reference WS-START-DATE
+                                                  WS-CYCLE-DAYS-IN-MONTH
+           move WS-START-DATE to WS-END-DATE
+           subtract 1 from WS-CYCLE-DAYS-IN-MONTH
+                                        giving WS-CYCLE-ADVANCE-COUNT
+           perform ADVANCE-CYCLE-END-DAY WS-CYCLE-ADVANCE-COUNT times
+           .
+
+      *> Advances WS-END-DATE by one day - PERFORMed a fixed number of
+      *> times by COMPUTE-CYCLE-RANGE to walk it forward.
+       ADVANCE-CYCLE-END-DAY SECTION.
+           call ADVANCE-ONE-DAY-ENTRY using by reference WS-END-DATE
+           .
+
+       READ-NEXT-ACCOUNT SECTION.
+           move READ-NEXT to WS-FUNCTION-CODE
+           call READ-ACCOUNT-RECORD using by value WS-FUNCTION-CODE
+                                      by reference WS-ACCOUNT
+                                                   FILE-STATUS
+           .
+
+       POST-INTEREST-FOR-ACCOUNT SECTION.
+           perform COMPUTE-CYCLE-RANGE
+           move WS-BALANCE to WS-AMOUNT
+           call CALCULATE-INTEREST-FOR-RANGE using
+                                     by value WS-START-DATE
+                                                  WS-END-DATE
+                                                  WS-ACCOUNT-ID
+                                                  WS-TYPE
+                                                  WS-CURRENCY-CODE
+                                     by reference WS-DAY-RATE
+                                                  WS-AMOUNT
+                                                  WS-INTEREST
+                                                  WS-MINIMUM-PAYMENT
+                                                  WS-CALC-STATUS
+           if WS-CALC-STATUS = "00" or WS-CALC-STATUS = "23"
+      *>       "23" = no transactions this month - balance carries over
+      *>       Re-reads the account with a lock held until the
+      *>       UPDATE-RECORD rewrite below completes, the same
+      *>       getAccountForUpdate()/updateAccount() pairing
+      *>       PaymentPosting now uses, so this run's posting of the
+      *>       cycle's interest can't land in between a payment's own
+      *>       read and rewrite of the same account.
+               move READ-FOR-UPDATE to WS-FUNCTION-CODE
+               call READ-ACCOUNT-RECORD using by value WS-FUNCTION-CODE
+                                          by reference WS-ACCOUNT
+                                                       FILE-STATUS
+               move WS-AMOUNT to WS-BALANCE
+               move WS-MINIMUM-PAYMENT to WS-MINIMUM-PAYMENT-DUE
+               move UPDATE-RECORD to WS-FUNCTION-CODE
+               call WRITE-ACCOUNT-RECORD using by value WS-FUNCTION-CODE
+                                            by reference WS-ACCOUNT
+                                                         FILE-STATUS
+               perform WRITE-STATEMENT-RECORD
+               add 1 to WS-ACCOUNTS-PROCESSED
+               add 1 to WS-SINCE-CHECKPOINT
+               if WS-SINCE-CHECKPOINT >= CHECKPOINT-INTERVAL
+                   perform SAVE-CHECKPOINT-PROGRESS
+               end-if
+           else
+               move WS-BALANCE to DISPLAY-CASH
+               display "*** Interest calc failed for account "
+                       WS-ACCOUNT-ID " status " WS-CALC-STATUS
+           end-if
+           move "00" to FILE-STATUS
+           .
+
+      *> One statement-history row per account per cycle - rewritten
+      *> in place if this cycle's row already exists so a rerun for
+      *> the same month replaces rather than duplicates it.
+       WRITE-STATEMENT-RECORD SECTION.
+           move WS-ACCOUNT-ID to
+                          FILE-ACCOUNT-ID of FILE-STATEMENT-RECORD
+           move WS-START-DATE to
+                          FILE-CYCLE-START-DATE of FILE-STATEMENT-RECORD
+           move WS-AMOUNT to
+                          FILE-ENDING-BALANCE of FILE-STATEMENT-RECORD
+           move WS-INTEREST to
+                          FILE-INTEREST-CHARGED of FILE-STATEMENT-RECORD
+           move WS-MINIMUM-PAYMENT to
+                          FILE-MINIMUM-PAYMENT of FILE-STATEMENT-RECORD
+           accept WS-NOW from DATE YYYYMMDD
+           move WS-NOW to FILE-GENERATED-DATE of FILE-STATEMENT-RECORD
+           accept FILE-GENERATED-TIME of FILE-STATEMENT-RECORD from TIME
+           write FILE-STATEMENT-RECORD
+               invalid key
+                   rewrite FILE-STATEMENT-RECORD
+           end-write
+           .
+
+       SAVE-CHECKPOINT-PROGRESS SECTION.
+           move "N" to FILE-RUN-COMPLETE of FILE-CHECKPOINT
+           perform WRITE-CHECKPOINT-RECORD
+           move 0 to WS-SINCE-CHECKPOINT
+           .
+
+       SAVE-CHECKPOINT-COMPLETE SECTION.
+           move "Y" to FILE-RUN-COMPLETE of FILE-CHECKPOINT
+           perform WRITE-CHECKPOINT-RECORD
+           .
+
+       WRITE-CHECKPOINT-RECORD SECTION.
+           move RUN-ID-INTEREST to FILE-RUN-ID of FILE-CHECKPOINT
+           move WS-CHUNK-START-ACCOUNT-ID to
+                       FILE-CHUNK-START-ACCOUNT-ID of FILE-CHECKPOINT
+           move WS-TODAY to FILE-RUN-DATE of FILE-CHECKPOINT
+           move WS-ACCOUNT-ID to FILE-LAST-ACCOUNT-ID of FILE-CHECKPOINT
+           rewrite FILE-CHECKPOINT
+           if WS-CHECKPOINT-STATUS = "23"
+               write FILE-CHECKPOINT
+           end-if
+           .
+
+       CLOSE-FILES SECTION.
+           move CLOSE-FILE to WS-FUNCTION-CODE
+           call OPEN-ACCOUNT-FILE using by value WS-FUNCTION-CODE
+                                    by reference FILE-STATUS
+           close Checkpoint-File
+           close Statement-File
+           .
