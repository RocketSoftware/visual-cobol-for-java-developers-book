@@ -0,0 +1,186 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2020-2022 Micro Focus.  All Rights Reserved.    *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for demonstration purposes with other                  *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED           *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *> Archive and purge: reads a single yyyymmdd cutoff date from
+      *> the Cutoff-File (an operator-supplied parm, the same idea as
+      *> PaymentPosting's Control-File), then walks the transaction
+      *> file start-to-end the same way TransactionCsvExport does.
+      *> Every transaction dated before the cutoff is written to the
+      *> archive CSV in TransactionCsvExport's own column layout, then
+      *> purged from the live file via AccountStorageAccess's existing
+      *> DELETE-TRANSACTION-RECORD entry point - which already writes
+      *> its own audit-trail record, so the purge is audited for free.
+      *> Transactions on or after the cutoff are left in place
+      *> untouched.
+       program-id. ArchiveOldTransactions.
+
+       environment division.
+       input-output section.
+       file-control.
+           select Cutoff-File assign to external archiveCutoffFile
+               organization is line sequential
+               file status is WS-CUTOFF-FILE-STATUS
+               .
+           select Transaction-Archive-File assign to external
+                                               transactionArchiveFile
+               organization is line sequential
+               .
+
+       data division.
+       file section.
+       fd Cutoff-File.
+       01 CUTOFF-LINE                      PIC X(8).
+       fd Transaction-Archive-File.
+       01 ARCHIVE-CSV-LINE                 PIC X(300).
+
+       working-storage section.
+       copy "FUNCTION-CODES.cpy".
+       copy "PROCEDURE-NAMES.cpy".
+       copy "TRANSACTION-RECORD.cpy" replacing ==(PREFIX)== by ==WS==.
+       01 WS-FUNCTION-CODE                 PIC X.
+       01 FILE-STATUS.
+        03 FILE-STATUS-BYTE-1              PIC X.
+        03 FILE-STATUS-BYTE-2              PIC X.
+       01 WS-CUTOFF-FILE-STATUS            PIC XX.
+       01 WS-DELETE-STATUS.
+        03 WS-DELETE-STATUS-1              PIC X.
+        03 WS-DELETE-STATUS-2              PIC X.
+
+       01 WS-CUTOFF-DATE                   PIC 9(8).
+       01 WS-CUTOFF-DATE-PARTS REDEFINES WS-CUTOFF-DATE.
+        03 WS-CUTOFF-YEAR                  PIC 9(4).
+        03 WS-CUTOFF-MONTH                 PIC 9(2).
+        03 WS-CUTOFF-DAY                   PIC 9(2).
+
+       01 WS-RECORDS-SCANNED               PIC 9(6) COMP-5 VALUE 0.
+       01 WS-RECORDS-ARCHIVED              PIC 9(6) COMP-5 VALUE 0.
+
+       01 WS-TRANSACTION-ID-DISPLAY        PIC 9(9).
+       01 WS-ACCOUNT-ID-DISPLAY            PIC 9(9).
+       01 WS-TRANS-DATE-DISPLAY            PIC 9(8).
+       01 DISPLAY-AMOUNT                   PIC -(11)9.99.
+
+       procedure division.
+           perform OPEN-FILES
+           if FILE-STATUS = "00" and WS-CUTOFF-FILE-STATUS = "00"
+               perform WRITE-ARCHIVE-HEADER
+               perform SCAN-TRANSACTIONS
+               perform CLOSE-FILES
+           end-if
+           display "*** Transactions scanned: " WS-RECORDS-SCANNED
+           display "*** Transactions archived and purged: "
+                   WS-RECORDS-ARCHIVED
+           stop run.
+
+       OPEN-FILES SECTION.
+           move OPEN-I-O to WS-FUNCTION-CODE
+           call OPEN-TRANSACTION-FILE using by value WS-FUNCTION-CODE
+                                        by reference FILE-STATUS
+           if FILE-STATUS <> "00"
+               display "*** Could not open transaction file, status "
+                       FILE-STATUS
+               exit section
+           end-if
+           open input Cutoff-File
+           if WS-CUTOFF-FILE-STATUS <> "00"
+               display "*** Could not open cutoff file, status "
+                       WS-CUTOFF-FILE-STATUS
+               exit section
+           end-if
+           read Cutoff-File
+               at end move "10" to WS-CUTOFF-FILE-STATUS
+           end-read
+           if WS-CUTOFF-FILE-STATUS <> "00"
+               display "*** Cutoff file is empty - nothing to archive"
+               exit section
+           end-if
+           move CUTOFF-LINE to WS-CUTOFF-DATE
+           open output Transaction-Archive-File
+           .
+
+       WRITE-ARCHIVE-HEADER SECTION.
+           move
+             "TRANSACTION-ID,ACCOUNT-ID,TRANS-DATE,AMOUNT,DESCRIPTION"
+             to ARCHIVE-CSV-LINE
+           write ARCHIVE-CSV-LINE
+           .
+
+       SCAN-TRANSACTIONS SECTION.
+           move 0 to WS-TRANSACTION-ID
+           move START-READ to WS-FUNCTION-CODE
+           call READ-TRANSACTION-RECORD using by value WS-FUNCTION-CODE
+                                     by reference WS-TRANSACTION-RECORD
+                                                  FILE-STATUS
+           perform READ-NEXT-TRANSACTION
+           perform until FILE-STATUS <> "00"
+               add 1 to WS-RECORDS-SCANNED
+               if WS-TRANS-DATE < WS-CUTOFF-DATE-PARTS
+                   perform ARCHIVE-AND-PURGE-TRANSACTION
+               end-if
+               perform READ-NEXT-TRANSACTION
+           end-perform
+           .
+
+       READ-NEXT-TRANSACTION SECTION.
+           move READ-NEXT to WS-FUNCTION-CODE
+           call READ-TRANSACTION-RECORD using by value WS-FUNCTION-CODE
+                                     by reference WS-TRANSACTION-RECORD
+                                                  FILE-STATUS
+           .
+
+       ARCHIVE-AND-PURGE-TRANSACTION SECTION.
+           perform WRITE-ARCHIVE-LINE
+           call DELETE-TRANSACTION-RECORD using
+                                     by reference WS-TRANSACTION-RECORD
+                                                  WS-DELETE-STATUS
+           if WS-DELETE-STATUS = "00"
+               add 1 to WS-RECORDS-ARCHIVED
+           else
+               display "*** Could not purge transaction "
+                       WS-TRANSACTION-ID " status " WS-DELETE-STATUS
+           end-if
+           .
+
+       WRITE-ARCHIVE-LINE SECTION.
+           move WS-TRANSACTION-ID to WS-TRANSACTION-ID-DISPLAY
+           move WS-ACCOUNT-ID to WS-ACCOUNT-ID-DISPLAY
+           move WS-TRANS-DATE to WS-TRANS-DATE-DISPLAY
+           move WS-AMOUNT to DISPLAY-AMOUNT
+           move spaces to ARCHIVE-CSV-LINE
+           string WS-TRANSACTION-ID-DISPLAY delimited by size
+                  "," delimited by size
+                  WS-ACCOUNT-ID-DISPLAY delimited by size
+                  "," delimited by size
+                  WS-TRANS-DATE-DISPLAY delimited by size
+                  "," delimited by size
+                  DISPLAY-AMOUNT delimited by size
+                  "," delimited by size
+                  WS-DESCRIPTION delimited by size
+               into ARCHIVE-CSV-LINE
+           end-string
+           write ARCHIVE-CSV-LINE
+           .
+
+       CLOSE-FILES SECTION.
+           move CLOSE-FILE to WS-FUNCTION-CODE
+           call OPEN-TRANSACTION-FILE using by value WS-FUNCTION-CODE
+                                        by reference FILE-STATUS
+           close Cutoff-File
+           close Transaction-Archive-File
+           .
