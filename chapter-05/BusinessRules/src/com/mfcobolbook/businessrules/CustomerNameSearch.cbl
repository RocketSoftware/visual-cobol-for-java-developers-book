@@ -0,0 +1,223 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2020-2022 Micro Focus.  All Rights Reserved.    *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for demonstration purposes with other                  *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED           *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *> Partial/fuzzy customer name search: reads one search term per
+      *> line from a control file the same way PaymentPosting reads
+      *> its control lines, then walks the customer file start-to-end
+      *> the same way CustomerMerge walks the account file. The
+      *> existing FIND-CUSTOMER-NAME entry point only supports an
+      *> exact-match start on the LAST-NAME alternate key, so it is
+      *> not used here; instead each customer's first and last name is
+      *> compared against the search term as a case-insensitive
+      *> substring, so "AND" also matches "Anderson" or "Sandra".
+      *> Case is folded with INSPECT CONVERTING and the substring scan
+      *> is a manual PERFORM VARYING position walk with reference
+      *> modification, since this codebase does not use intrinsic
+      *> FUNCTION calls.
+       program-id. CustomerNameSearch.
+
+       environment division.
+       input-output section.
+       file-control.
+           select Control-File assign to external
+                                           nameSearchControlFile
+               organization is line sequential
+               file status is WS-CONTROL-STATUS
+               .
+
+       data division.
+       file section.
+       fd Control-File.
+       01 CONTROL-LINE                     PIC X(30).
+
+       working-storage section.
+       copy "FUNCTION-CODES.cpy".
+       copy "PROCEDURE-NAMES.cpy".
+       copy "CUSTOMER-RECORD.cpy" replacing ==(PREFIX)== by ==WS==.
+
+       01 WS-FUNCTION-CODE                 PIC X.
+       01 FILE-STATUS.
+        03 FILE-STATUS-BYTE-1              PIC X.
+        03 FILE-STATUS-BYTE-2              PIC X.
+       01 WS-CONTROL-STATUS                PIC XX.
+
+       01 WS-SEARCH-TEXT                   PIC X(30).
+       01 WS-SEARCH-LENGTH                 PIC 9(2) COMP-5.
+       01 WS-UPPER-FIRST-NAME              PIC X(30).
+       01 WS-UPPER-LAST-NAME               PIC X(30).
+       01 WS-MAX-SCAN-POSITION             PIC S9(3) COMP-5.
+       01 WS-SCAN-POSITION                 PIC 9(3) COMP-5.
+       01 WS-MATCH-FOUND                   PIC X VALUE "N".
+        88 WS-NAME-MATCHES                 VALUE "Y".
+
+       01 WS-SEARCHES-REQUESTED            PIC 9(6) COMP-5 VALUE 0.
+       01 WS-CUSTOMERS-SCANNED             PIC 9(6) COMP-5 VALUE 0.
+       01 WS-MATCHES-FOUND                 PIC 9(6) COMP-5 VALUE 0.
+
+       procedure division.
+           perform OPEN-FILES
+           if FILE-STATUS = "00" and WS-CONTROL-STATUS = "00"
+               perform PROCESS-CONTROL-FILE
+               perform CLOSE-FILES
+           end-if
+           display "*** Searches requested: " WS-SEARCHES-REQUESTED
+           display "*** Matching customers found: " WS-MATCHES-FOUND
+           stop run.
+
+       OPEN-FILES SECTION.
+           move OPEN-READ to WS-FUNCTION-CODE
+           call OPEN-CUSTOMER-FILE using by value WS-FUNCTION-CODE
+                                     by reference FILE-STATUS
+           if FILE-STATUS <> "00"
+               display "*** Could not open customer file, status "
+                       FILE-STATUS
+               exit section
+           end-if
+           open input Control-File
+           if WS-CONTROL-STATUS <> "00"
+               display "*** Could not open control file, status "
+                       WS-CONTROL-STATUS
+               exit section
+           end-if
+           .
+
+       PROCESS-CONTROL-FILE SECTION.
+           read Control-File
+               at end move "10" to WS-CONTROL-STATUS
+           end-read
+           perform until WS-CONTROL-STATUS <> "00"
+               perform APPLY-CONTROL-LINE
+               read Control-File
+                   at end move "10" to WS-CONTROL-STATUS
+               end-read
+           end-perform
+           .
+
+       APPLY-CONTROL-LINE SECTION.
+           if CONTROL-LINE = spaces
+               exit section
+           end-if
+           add 1 to WS-SEARCHES-REQUESTED
+           move CONTROL-LINE to WS-SEARCH-TEXT
+           inspect WS-SEARCH-TEXT converting
+               "abcdefghijklmnopqrstuvwxyz" to
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+           perform MEASURE-SEARCH-TEXT
+           display " "
+           display "*** Customers matching """
+                   CONTROL-LINE(1:WS-SEARCH-LENGTH) """"
+           perform SCAN-CUSTOMERS
+           .
+
+       MEASURE-SEARCH-TEXT SECTION.
+           perform varying WS-SEARCH-LENGTH from 30 by -1
+                     until WS-SEARCH-LENGTH = 0
+                        or WS-SEARCH-TEXT(WS-SEARCH-LENGTH:1) <> space
+               continue
+           end-perform
+           .
+
+       SCAN-CUSTOMERS SECTION.
+           move 0 to WS-CUSTOMER-ID of WS-CUSTOMER-RECORD
+           move START-READ to WS-FUNCTION-CODE
+           call READ-CUSTOMER-RECORD using by value WS-FUNCTION-CODE
+                                       by reference WS-CUSTOMER-RECORD
+                                                    FILE-STATUS
+           perform READ-NEXT-CUSTOMER
+           perform until FILE-STATUS <> "00"
+               add 1 to WS-CUSTOMERS-SCANNED
+               perform CHECK-CUSTOMER-NAME-MATCH
+               if WS-NAME-MATCHES
+                   perform DISPLAY-MATCHING-CUSTOMER
+               end-if
+               perform READ-NEXT-CUSTOMER
+           end-perform
+           move "00" to FILE-STATUS
+           .
+
+       READ-NEXT-CUSTOMER SECTION.
+           move READ-NEXT to WS-FUNCTION-CODE
+           call READ-CUSTOMER-RECORD using by value WS-FUNCTION-CODE
+                                       by reference WS-CUSTOMER-RECORD
+                                                    FILE-STATUS
+           .
+
+       CHECK-CUSTOMER-NAME-MATCH SECTION.
+           move "N" to WS-MATCH-FOUND
+           if WS-SEARCH-LENGTH = 0
+               exit section
+           end-if
+           move WS-FIRST-NAME to WS-UPPER-FIRST-NAME
+           move WS-LAST-NAME to WS-UPPER-LAST-NAME
+           inspect WS-UPPER-FIRST-NAME converting
+               "abcdefghijklmnopqrstuvwxyz" to
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+           inspect WS-UPPER-LAST-NAME converting
+               "abcdefghijklmnopqrstuvwxyz" to
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+           perform SEARCH-WITHIN-FIRST-NAME
+           if not WS-NAME-MATCHES
+               perform SEARCH-WITHIN-LAST-NAME
+           end-if
+           .
+
+       SEARCH-WITHIN-FIRST-NAME SECTION.
+           compute WS-MAX-SCAN-POSITION = 31 - WS-SEARCH-LENGTH
+           if WS-MAX-SCAN-POSITION > 0
+               perform varying WS-SCAN-POSITION from 1 by 1
+                         until WS-SCAN-POSITION > WS-MAX-SCAN-POSITION
+                            or WS-NAME-MATCHES
+                   if WS-UPPER-FIRST-NAME(WS-SCAN-POSITION:
+                                          WS-SEARCH-LENGTH)
+                                     = WS-SEARCH-TEXT(1:
+                                          WS-SEARCH-LENGTH)
+                       move "Y" to WS-MATCH-FOUND
+                   end-if
+               end-perform
+           end-if
+           .
+
+       SEARCH-WITHIN-LAST-NAME SECTION.
+           compute WS-MAX-SCAN-POSITION = 31 - WS-SEARCH-LENGTH
+           if WS-MAX-SCAN-POSITION > 0
+               perform varying WS-SCAN-POSITION from 1 by 1
+                         until WS-SCAN-POSITION > WS-MAX-SCAN-POSITION
+                            or WS-NAME-MATCHES
+                   if WS-UPPER-LAST-NAME(WS-SCAN-POSITION:
+                                         WS-SEARCH-LENGTH)
+                                     = WS-SEARCH-TEXT(1:
+                                          WS-SEARCH-LENGTH)
+                       move "Y" to WS-MATCH-FOUND
+                   end-if
+               end-perform
+           end-if
+           .
+
+       DISPLAY-MATCHING-CUSTOMER SECTION.
+           add 1 to WS-MATCHES-FOUND
+           display "    " WS-CUSTOMER-ID of WS-CUSTOMER-RECORD
+                   "  " WS-FIRST-NAME "  " WS-LAST-NAME
+           .
+
+       CLOSE-FILES SECTION.
+           move CLOSE-FILE to WS-FUNCTION-CODE
+           call OPEN-CUSTOMER-FILE using by value WS-FUNCTION-CODE
+                                     by reference FILE-STATUS
+           close Control-File
+           .
