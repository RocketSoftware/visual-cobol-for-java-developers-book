@@ -0,0 +1,241 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright 2020-2024 Rocket Software, Inc. or its affiliates.  *
+      * All Rights Reserved.                                          *
+      *                                                                *
+      *****************************************************************
+
+      *> Annual interest-paid summary: walks Statement-File start to
+      *> end the same way MonthEndInterestRun and HouseholdStatement
+      *> both open it, keyed by FILE-STATEMENT-KEY (account id, then
+      *> cycle start date), so every cycle for one account arrives
+      *> together before the next account's cycles begin. Accumulates
+      *> INTEREST-CHARGED across the cycles that started in the target
+      *> year for the account currently being accumulated, and writes
+      *> one CSV row on the control break where the account id changes
+      *> - the same control-break-on-key-change shape TransactionCsv
+      *> Export uses for a full-file walk, just with a running total
+      *> instead of one row per record read. The target year comes
+      *> from a one-line control file (a bare four-digit year) the
+      *> same way MonthEndInterestRun's Chunk-File is read - missing
+      *> or malformed defaults to the prior calendar year, since this
+      *> report is normally run in January for the year just closed.
+       program-id. AnnualInterestSummaryExport.
+
+       environment division.
+       input-output section.
+       file-control.
+           select Statement-File assign to external statementFile
+               file status is WS-STATEMENT-STATUS
+               organization is indexed
+               access mode is dynamic
+               record key is FILE-STATEMENT-KEY of FILE-STATEMENT-RECORD
+               .
+           select Year-Control-File assign to external
+                                           annualSummaryControlFile
+               organization is line sequential
+               file status is WS-CONTROL-STATUS
+               .
+           select Summary-Csv-File assign to external
+                                           annualInterestSummaryCsvFile
+               organization is line sequential
+               .
+
+       data division.
+       file section.
+       fd Statement-File.
+       copy "STATEMENT-RECORD.cpy" replacing ==(PREFIX)== by ==FILE==.
+       fd Year-Control-File.
+       01 CONTROL-LINE                     PIC X(08).
+       fd Summary-Csv-File.
+       01 CSV-LINE                         PIC X(80).
+
+       working-storage section.
+       copy "FUNCTION-CODES.cpy".
+       copy "PROCEDURE-NAMES.cpy".
+       copy "ACCOUNT-RECORD.cpy" replacing ==(PREFIX)== by ==WS==.
+
+       01 WS-FUNCTION-CODE                 PIC X.
+       01 FILE-STATUS.
+        03 FILE-STATUS-BYTE-1              PIC X.
+        03 FILE-STATUS-BYTE-2              PIC X.
+       01 WS-STATEMENT-STATUS              PIC XX.
+       01 WS-CONTROL-STATUS                PIC XX.
+
+       01 WS-TODAY                         PIC 9(08).
+       01 WS-TODAY-PARTS REDEFINES WS-TODAY.
+        03 WS-TODAY-YEAR                   PIC 9(04).
+        03 FILLER                          PIC X(04).
+
+       01 WS-TARGET-YEAR                   PIC 9(04).
+
+       01 WS-CYCLE-YEAR                    PIC 9(04).
+
+       01 WS-CURRENT-ACCOUNT-ID            PIC X(4) COMP-X.
+       01 WS-CUSTOMER-ID-FOR-ACCOUNT       PIC X(4) COMP-X.
+       01 WS-ACCOUNT-STATEMENT-COUNT       PIC 9(4) COMP-5.
+       01 WS-ACCOUNT-INTEREST-TOTAL        PIC S9(12)V99.
+       01 WS-ACCOUNT-HAS-CARRIED-TOTAL     PIC X VALUE "N".
+        88 WS-ACCOUNT-CARRIED-TOTAL            VALUE "Y".
+
+       01 WS-ACCOUNTS-REPORTED             PIC 9(6) COMP-5 VALUE 0.
+       01 WS-GRAND-TOTAL-INTEREST          PIC S9(12)V99 VALUE 0.
+
+       01 WS-ACCOUNT-ID-DISPLAY            PIC 9(9).
+       01 WS-CUSTOMER-ID-DISPLAY           PIC 9(9).
+       01 WS-STATEMENT-COUNT-DISPLAY       PIC 9(4).
+       01 DISPLAY-CASH                     PIC -(11)9.99.
+
+       procedure division.
+           accept WS-TODAY from DATE YYYYMMDD
+           perform DETERMINE-TARGET-YEAR
+           perform OPEN-FILES
+           if FILE-STATUS = "00"
+               perform EXPORT-ANNUAL-SUMMARY
+               perform CLOSE-FILES
+           end-if
+           display "*** Annual interest summary year: " WS-TARGET-YEAR
+           display "*** Accounts reported: " WS-ACCOUNTS-REPORTED
+           move WS-GRAND-TOTAL-INTEREST to DISPLAY-CASH
+           display "*** Grand total interest: " DISPLAY-CASH
+           stop run.
+
+      *> Reads the one-line control file for a bare four-digit year;
+      *> an absent or malformed file falls back to the prior calendar
+      *> year, the same "missing file, keep the old behaviour" default
+      *> MonthEndInterestRun's Chunk-File read uses.
+       DETERMINE-TARGET-YEAR SECTION.
+           compute WS-TARGET-YEAR = WS-TODAY-YEAR - 1
+           open input Year-Control-File
+           if WS-CONTROL-STATUS = "00"
+               read Year-Control-File
+                   at end move "10" to WS-CONTROL-STATUS
+               end-read
+               if WS-CONTROL-STATUS = "00" and CONTROL-LINE <> spaces
+                   if CONTROL-LINE(1:4) is numeric
+                       move CONTROL-LINE(1:4) to WS-TARGET-YEAR
+                   else
+                       display "*** Malformed year control line "
+                               "ignored, using prior calendar year: "
+                               CONTROL-LINE
+                   end-if
+               end-if
+               close Year-Control-File
+           end-if
+           .
+
+       OPEN-FILES SECTION.
+           open input Statement-File
+           if WS-STATEMENT-STATUS <> "00"
+               display "*** Could not open statement file, status "
+                       WS-STATEMENT-STATUS
+               move WS-STATEMENT-STATUS to FILE-STATUS
+               exit section
+           end-if
+           move OPEN-READ to WS-FUNCTION-CODE
+           call OPEN-ACCOUNT-FILE using by value WS-FUNCTION-CODE
+                                    by reference FILE-STATUS
+           if FILE-STATUS <> "00"
+               display "*** Could not open account file, status "
+                       FILE-STATUS
+               exit section
+           end-if
+           open output Summary-Csv-File
+           move
+             "ACCOUNT-ID,CUSTOMER-ID,YEAR,STATEMENTS,TOTAL-INTEREST"
+             to CSV-LINE
+           write CSV-LINE
+           .
+
+       EXPORT-ANNUAL-SUMMARY SECTION.
+           move 0 to WS-CURRENT-ACCOUNT-ID
+           move 0 to FILE-ACCOUNT-ID of FILE-STATEMENT-RECORD
+           move 0 to FILE-CYCLE-START-DATE of FILE-STATEMENT-RECORD
+           start Statement-File
+               key >= FILE-STATEMENT-KEY of FILE-STATEMENT-RECORD
+               invalid key move "10" to WS-STATEMENT-STATUS
+           end-start
+           perform until WS-STATEMENT-STATUS <> "00"
+               read Statement-File next
+                   at end move "10" to WS-STATEMENT-STATUS
+               end-read
+               if WS-STATEMENT-STATUS = "00"
+                   perform REVIEW-STATEMENT-RECORD
+               end-if
+           end-perform
+           if WS-ACCOUNT-CARRIED-TOTAL
+               perform WRITE-SUMMARY-LINE
+           end-if
+           .
+
+      *> A control break on the account id: this record's totals join
+      *> the running total for WS-CURRENT-ACCOUNT-ID if it's the same
+      *> account as the last record read, otherwise the previous
+      *> account's row is written first and a new running total
+      *> starts, exactly the shape MonthEndTrialBalance would use if
+      *> it broke on account instead of type.
+       REVIEW-STATEMENT-RECORD SECTION.
+           if FILE-ACCOUNT-ID of FILE-STATEMENT-RECORD <>
+                                       WS-CURRENT-ACCOUNT-ID
+               if WS-ACCOUNT-CARRIED-TOTAL
+                   perform WRITE-SUMMARY-LINE
+               end-if
+               move FILE-ACCOUNT-ID of FILE-STATEMENT-RECORD to
+                                             WS-CURRENT-ACCOUNT-ID
+               move 0 to WS-ACCOUNT-STATEMENT-COUNT
+               move 0 to WS-ACCOUNT-INTEREST-TOTAL
+               move "N" to WS-ACCOUNT-HAS-CARRIED-TOTAL
+           end-if
+           divide FILE-CYCLE-START-DATE of FILE-STATEMENT-RECORD
+               by 10000 giving WS-CYCLE-YEAR
+           if WS-CYCLE-YEAR = WS-TARGET-YEAR
+               add 1 to WS-ACCOUNT-STATEMENT-COUNT
+               add FILE-INTEREST-CHARGED of FILE-STATEMENT-RECORD to
+                                             WS-ACCOUNT-INTEREST-TOTAL
+               set WS-ACCOUNT-CARRIED-TOTAL to true
+           end-if
+           .
+
+      *> Looks the account up by direct key the same way
+      *> InterestCalculator jumps straight to one account's
+      *> transactions - START-READ plus one READ-NEXT lands on the
+      *> requested account id, since it is guaranteed to exist.
+       WRITE-SUMMARY-LINE SECTION.
+           move WS-CURRENT-ACCOUNT-ID to WS-ACCOUNT-ID
+           move START-READ to WS-FUNCTION-CODE
+           call READ-ACCOUNT-RECORD using by value WS-FUNCTION-CODE
+                                      by reference WS-ACCOUNT
+                                                   FILE-STATUS
+           move READ-NEXT to WS-FUNCTION-CODE
+           call READ-ACCOUNT-RECORD using by value WS-FUNCTION-CODE
+                                      by reference WS-ACCOUNT
+                                                   FILE-STATUS
+           move WS-CUSTOMER-ID to WS-CUSTOMER-ID-FOR-ACCOUNT
+           add 1 to WS-ACCOUNTS-REPORTED
+           add WS-ACCOUNT-INTEREST-TOTAL to WS-GRAND-TOTAL-INTEREST
+           move WS-CURRENT-ACCOUNT-ID to WS-ACCOUNT-ID-DISPLAY
+           move WS-CUSTOMER-ID-FOR-ACCOUNT to WS-CUSTOMER-ID-DISPLAY
+           move WS-ACCOUNT-STATEMENT-COUNT to WS-STATEMENT-COUNT-DISPLAY
+           move WS-ACCOUNT-INTEREST-TOTAL to DISPLAY-CASH
+           move spaces to CSV-LINE
+           string WS-ACCOUNT-ID-DISPLAY delimited by size
+                  "," delimited by size
+                  WS-CUSTOMER-ID-DISPLAY delimited by size
+                  "," delimited by size
+                  WS-TARGET-YEAR delimited by size
+                  "," delimited by size
+                  WS-STATEMENT-COUNT-DISPLAY delimited by size
+                  "," delimited by size
+                  DISPLAY-CASH delimited by size
+               into CSV-LINE
+           end-string
+           write CSV-LINE
+           .
+
+       CLOSE-FILES SECTION.
+           close Statement-File
+           move CLOSE-FILE to WS-FUNCTION-CODE
+           call OPEN-ACCOUNT-FILE using by value WS-FUNCTION-CODE
+                                    by reference FILE-STATUS
+           close Summary-Csv-File
+           .
