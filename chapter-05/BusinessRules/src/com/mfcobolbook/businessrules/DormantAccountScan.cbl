@@ -0,0 +1,211 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2020-2022 Micro Focus.  All Rights Reserved.    *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for demonstration purposes with other                  *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED           *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *> Periodic dormant-account report: reads a single yyyymmdd
+      *> cutoff date from the Dormancy-Cutoff-File - an operator-
+      *> supplied parm, the same idea as ArchiveOldTransactions's
+      *> Cutoff-File - then walks the account file the same way
+      *> OverLimitReport does. For each open account whose credit
+      *> limit marks it as a real account (not a placeholder), walks
+      *> its transaction history with FIND-TRANSACTION-BY-ACCOUNT the
+      *> same way FraudVelocityScan does, looking for any transaction
+      *> on or after the cutoff date. An account with no such activity,
+      *> and opened before the cutoff itself (so a brand-new account
+      *> with no transactions yet isn't mistaken for a dormant one), is
+      *> flagged and printed.
+       program-id. DormantAccountScan.
+
+       environment division.
+       input-output section.
+       file-control.
+           select Dormancy-Cutoff-File assign to external
+                                               dormancyCutoffFile
+               organization is line sequential
+               file status is WS-CUTOFF-FILE-STATUS
+               .
+
+       data division.
+       file section.
+       fd Dormancy-Cutoff-File.
+       01 CUTOFF-LINE                      PIC X(8).
+
+       working-storage section.
+       copy "FUNCTION-CODES.cpy".
+       copy "PROCEDURE-NAMES.cpy".
+       copy "ACCOUNT-RECORD.cpy" replacing ==(PREFIX)== by ==WS==.
+       copy "TRANSACTION-RECORD.cpy" replacing ==(PREFIX)== by ==WS==.
+
+       01 WS-FUNCTION-CODE                 PIC X.
+       01 FILE-STATUS.
+        03 FILE-STATUS-BYTE-1              PIC X.
+        03 FILE-STATUS-BYTE-2              PIC X.
+       01 WS-TRANSACTION-STATUS.
+        03 WS-TRANSACTION-STATUS-1         PIC X.
+        03 WS-TRANSACTION-STATUS-2         PIC X.
+       01 WS-CUTOFF-FILE-STATUS            PIC XX.
+
+       01 WS-CUTOFF-DATE                   PIC 9(8).
+       01 WS-CUTOFF-DATE-PARTS REDEFINES WS-CUTOFF-DATE.
+        03 WS-CUTOFF-YEAR                  PIC 9(4).
+        03 WS-CUTOFF-MONTH                 PIC 9(2).
+        03 WS-CUTOFF-DAY                   PIC 9(2).
+
+       01 WS-ACCOUNTS-SCANNED              PIC 9(6) COMP-5 VALUE 0.
+       01 WS-ACCOUNTS-DORMANT              PIC 9(6) COMP-5 VALUE 0.
+
+       01 WS-RECENT-ACTIVITY-FLAG          PIC X VALUE "N".
+        88 WS-RECENT-ACTIVITY-FOUND            VALUE "Y".
+
+       01 DISPLAY-CASH                     PIC -Z(12)9.99.
+
+       procedure division.
+           perform OPEN-FILES
+           if FILE-STATUS = "00" and WS-CUTOFF-FILE-STATUS = "00"
+               perform SCAN-ACCOUNTS
+               perform CLOSE-FILES
+           end-if
+           perform DISPLAY-SUMMARY
+           stop run.
+
+       OPEN-FILES SECTION.
+           move OPEN-READ to WS-FUNCTION-CODE
+           call OPEN-ACCOUNT-FILE using by value WS-FUNCTION-CODE
+                                    by reference FILE-STATUS
+           if FILE-STATUS <> "00"
+               display "*** Could not open account file, status "
+                       FILE-STATUS
+               exit section
+           end-if
+           move OPEN-READ to WS-FUNCTION-CODE
+           call OPEN-TRANSACTION-FILE using by value WS-FUNCTION-CODE
+                                    by reference WS-TRANSACTION-STATUS
+           if WS-TRANSACTION-STATUS <> "00"
+               display "*** Could not open transaction file, status "
+                       WS-TRANSACTION-STATUS
+               move WS-TRANSACTION-STATUS to FILE-STATUS
+               exit section
+           end-if
+           open input Dormancy-Cutoff-File
+           if WS-CUTOFF-FILE-STATUS <> "00"
+               display "*** Could not open dormancy cutoff file, "
+                       "status " WS-CUTOFF-FILE-STATUS
+               exit section
+           end-if
+           read Dormancy-Cutoff-File
+               at end move "10" to WS-CUTOFF-FILE-STATUS
+           end-read
+           if WS-CUTOFF-FILE-STATUS <> "00"
+               display "*** Dormancy cutoff file is empty - "
+                       "nothing to scan"
+               exit section
+           end-if
+           move CUTOFF-LINE to WS-CUTOFF-DATE
+           close Dormancy-Cutoff-File
+           .
+
+       SCAN-ACCOUNTS SECTION.
+           move 0 to WS-ACCOUNT-ID of WS-ACCOUNT
+           move START-READ to WS-FUNCTION-CODE
+           call READ-ACCOUNT-RECORD using by value WS-FUNCTION-CODE
+                                      by reference WS-ACCOUNT
+                                                   FILE-STATUS
+           perform READ-NEXT-ACCOUNT
+           perform until FILE-STATUS <> "00"
+               perform REVIEW-ACCOUNT
+               perform READ-NEXT-ACCOUNT
+           end-perform
+           .
+
+       READ-NEXT-ACCOUNT SECTION.
+           move READ-NEXT to WS-FUNCTION-CODE
+           call READ-ACCOUNT-RECORD using by value WS-FUNCTION-CODE
+                                      by reference WS-ACCOUNT
+                                                   FILE-STATUS
+           .
+
+       REVIEW-ACCOUNT SECTION.
+           add 1 to WS-ACCOUNTS-SCANNED
+           if WS-ACCOUNT-OPEN and WS-CREDIT-LIMIT > 0
+                      and WS-DATE-OPENED < WS-CUTOFF-DATE-PARTS
+               perform CHECK-RECENT-ACTIVITY
+               if not WS-RECENT-ACTIVITY-FOUND
+                   perform REPORT-DORMANT-ACCOUNT
+               end-if
+           end-if
+           .
+
+      *> Walks this account's transactions via FIND-TRANSACTION-BY-
+      *> ACCOUNT the same way TALLY-TODAYS-TRANSACTIONS does in
+      *> FraudVelocityScan, stopping as soon as one transaction on or
+      *> after the cutoff date turns up - the account only needs one
+      *> to prove it isn't dormant.
+       CHECK-RECENT-ACTIVITY SECTION.
+           move "N" to WS-RECENT-ACTIVITY-FLAG
+           move WS-ACCOUNT-ID of WS-ACCOUNT to
+                                 WS-ACCOUNT-ID of WS-TRANSACTION-RECORD
+           move 0 to WS-TRANSACTION-ID
+           move START-READ to WS-FUNCTION-CODE
+           call FIND-TRANSACTION-BY-ACCOUNT using
+                                          by value WS-FUNCTION-CODE
+                                      by reference WS-TRANSACTION-RECORD
+                                                   WS-TRANSACTION-STATUS
+           move READ-NEXT to WS-FUNCTION-CODE
+           call FIND-TRANSACTION-BY-ACCOUNT using
+                                          by value WS-FUNCTION-CODE
+                                      by reference WS-TRANSACTION-RECORD
+                                                   WS-TRANSACTION-STATUS
+           perform until WS-TRANSACTION-STATUS <> "00" or
+                   WS-ACCOUNT-ID of WS-TRANSACTION-RECORD <>
+                                      WS-ACCOUNT-ID of WS-ACCOUNT
+                   or WS-RECENT-ACTIVITY-FOUND
+               if WS-TRANS-DATE of WS-TRANSACTION-RECORD >=
+                                            WS-CUTOFF-DATE-PARTS
+                   move "Y" to WS-RECENT-ACTIVITY-FLAG
+               else
+                   move READ-NEXT to WS-FUNCTION-CODE
+                   call FIND-TRANSACTION-BY-ACCOUNT using
+                                          by value WS-FUNCTION-CODE
+                                      by reference WS-TRANSACTION-RECORD
+                                                   WS-TRANSACTION-STATUS
+               end-if
+           end-perform
+           .
+
+       REPORT-DORMANT-ACCOUNT SECTION.
+           add 1 to WS-ACCOUNTS-DORMANT
+           move WS-BALANCE to DISPLAY-CASH
+           display "DORMANT  account " WS-ACCOUNT-ID of WS-ACCOUNT
+                   "  customer " WS-CUSTOMER-ID
+                   "  balance " DISPLAY-CASH
+                   "  no activity since " WS-CUTOFF-DATE
+           .
+
+       CLOSE-FILES SECTION.
+           move CLOSE-FILE to WS-FUNCTION-CODE
+           call OPEN-ACCOUNT-FILE using by value WS-FUNCTION-CODE
+                                    by reference FILE-STATUS
+           move CLOSE-FILE to WS-FUNCTION-CODE
+           call OPEN-TRANSACTION-FILE using by value WS-FUNCTION-CODE
+                                    by reference WS-TRANSACTION-STATUS
+           .
+
+       DISPLAY-SUMMARY SECTION.
+           display "*** Accounts scanned: " WS-ACCOUNTS-SCANNED
+           display "*** Dormant accounts flagged: " WS-ACCOUNTS-DORMANT
+           .
