@@ -0,0 +1,250 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2020-2022 Micro Focus.  All Rights Reserved.    *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for demonstration purposes with other                  *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED           *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *> Payment posting: reads a control file of ACCOUNT-ID,AMOUNT
+      *> lines, looks each account up the same way
+      *> CreditLimitBatchUpdate's READ-ACCOUNT-RECORD START-READ/
+      *> READ-NEXT pair finds a single key, subtracts the payment from
+      *> the running BALANCE via WRITE-ACCOUNT-RECORD in UPDATE-RECORD
+      *> mode, and writes a PAYMENT-RECORD noting whether the payment
+      *> met the account's MINIMUM-PAYMENT-DUE (as posted by
+      *> MonthEndInterestRun's CALCULATE-INTEREST call). MISSED-PAYMENT-
+      *> COUNT is reset to zero on a payment that meets the minimum and
+      *> incremented otherwise, so an account that misses the minimum
+      *> for two consecutive statement cycles trips ACCOUNT-DELINQUENT.
+      *> ACCOUNT-RECORD.cpy and PAYMENT-RECORD.cpy are both COPYed
+      *> under the WS prefix, so ACCOUNT-ID and CURRENCY-CODE (shared
+      *> by both records) are qualified with OF, the same way
+      *> ReferentialIntegrityCheck disambiguates its three COPYs.
+       program-id. PaymentPosting.
+
+       environment division.
+       input-output section.
+       file-control.
+           select Control-File assign to external controlFile
+               organization is line sequential
+               file status is WS-CONTROL-STATUS
+               .
+
+       data division.
+       file section.
+       fd Control-File.
+       01 CONTROL-LINE                     PIC X(80).
+
+       working-storage section.
+       copy "FUNCTION-CODES.cpy".
+       copy "PROCEDURE-NAMES.cpy".
+       copy "ACCOUNT-RECORD.cpy" replacing ==(PREFIX)== by ==WS==.
+       copy "PAYMENT-RECORD.cpy" replacing ==(PREFIX)== by ==WS==.
+
+       01 WS-FUNCTION-CODE                 PIC X.
+       01 FILE-STATUS.
+        03 FILE-STATUS-BYTE-1              PIC X.
+        03 FILE-STATUS-BYTE-2              PIC X.
+       01 WS-PAYMENT-STATUS.
+        03 WS-PAYMENT-STATUS-1             PIC X.
+        03 WS-PAYMENT-STATUS-2             PIC X.
+       01 WS-CONTROL-STATUS                PIC XX.
+       01 WS-PAYMENTS-APPLIED              PIC 9(6) COMP-5 VALUE 0.
+       01 WS-REJECT-COUNT                  PIC 9(6) COMP-5 VALUE 0.
+       01 WS-DELINQUENT-COUNT              PIC 9(6) COMP-5 VALUE 0.
+
+       01 WS-CURRENT-DATE                  PIC 9(08).
+       01 WS-CURRENT-DATE-PARTS REDEFINES WS-CURRENT-DATE.
+        03 WS-CURRENT-YEAR                 PIC 9(04).
+        03 WS-CURRENT-MONTH                PIC 9(02).
+        03 WS-CURRENT-DAY                  PIC 9(02).
+
+       01 WS-CONTROL-ACCOUNT-ID            PIC 9(9).
+       01 WS-CONTROL-AMOUNT                PIC 9(9)V99.
+       01 WS-CONTROL-TALLY                 PIC 99 COMP-5.
+
+       01 WS-REQUESTED-ACCOUNT-ID          PIC X(4) COMP-X.
+       01 WS-PAYMENT-AMOUNT                PIC S9(12)V99.
+       01 WS-NEXT-PAYMENT-ID               PIC X(4) COMP-X.
+       01 WS-THIS-LATE-FEE              PIC S9(12)V99 VALUE 0.
+
+      *> Flat late fee assessed against the balance whenever a payment
+      *> doesn't meet the account's minimum payment due - a fixed
+      *> amount, the same way the standard 5%/$5 minimum-payment floor
+      *> in InterestCalculator is a fixed fallback rather than looked
+      *> up per account.
+       78 LATE-FEE-AMOUNT                  VALUE 35.00.
+
+       procedure division.
+           accept WS-CURRENT-DATE from DATE YYYYMMDD
+           perform OPEN-FILES
+           if FILE-STATUS = "00" and WS-CONTROL-STATUS = "00"
+               perform PROCESS-CONTROL-FILE
+               perform CLOSE-FILES
+           end-if
+           display "*** Payments applied: " WS-PAYMENTS-APPLIED
+           display "*** Payments rejected: " WS-REJECT-COUNT
+           display "*** Accounts newly delinquent: " WS-DELINQUENT-COUNT
+           stop run.
+
+       OPEN-FILES SECTION.
+           move OPEN-I-O to WS-FUNCTION-CODE
+           call OPEN-ACCOUNT-FILE using by value WS-FUNCTION-CODE
+                                    by reference FILE-STATUS
+           if FILE-STATUS <> "00"
+               display "*** Could not open account file, status "
+                       FILE-STATUS
+               exit section
+           end-if
+           move OPEN-I-O to WS-FUNCTION-CODE
+           call OPEN-PAYMENT-FILE using by value WS-FUNCTION-CODE
+                                    by reference WS-PAYMENT-STATUS
+           if WS-PAYMENT-STATUS <> "00"
+               display "*** Could not open payment file, status "
+                       WS-PAYMENT-STATUS
+               move WS-PAYMENT-STATUS to FILE-STATUS
+               exit section
+           end-if
+           open input Control-File
+           if WS-CONTROL-STATUS <> "00"
+               display "*** Could not open control file, status "
+                       WS-CONTROL-STATUS
+               exit section
+           end-if
+           .
+
+       PROCESS-CONTROL-FILE SECTION.
+           read Control-File
+               at end move "10" to WS-CONTROL-STATUS
+           end-read
+           perform until WS-CONTROL-STATUS <> "00"
+               perform APPLY-CONTROL-LINE
+               read Control-File
+                   at end move "10" to WS-CONTROL-STATUS
+               end-read
+           end-perform
+           .
+
+       APPLY-CONTROL-LINE SECTION.
+           unstring CONTROL-LINE delimited by ","
+               into WS-CONTROL-ACCOUNT-ID
+                    WS-CONTROL-AMOUNT
+               tallying in WS-CONTROL-TALLY
+           end-unstring
+           if WS-CONTROL-TALLY <> 2
+               add 1 to WS-REJECT-COUNT
+               display "*** Malformed control line skipped: "
+                       CONTROL-LINE
+               exit section
+           end-if
+           move WS-CONTROL-ACCOUNT-ID to WS-REQUESTED-ACCOUNT-ID
+           move WS-CONTROL-AMOUNT to WS-PAYMENT-AMOUNT
+           perform FIND-REQUESTED-ACCOUNT
+           if FILE-STATUS <> "00"
+               add 1 to WS-REJECT-COUNT
+               display "*** Account not found for payment: "
+                       WS-CONTROL-ACCOUNT-ID
+               exit section
+           end-if
+           perform POST-PAYMENT-TO-ACCOUNT
+           perform WRITE-PAYMENT-RECORD-FOR-ACCOUNT
+           .
+
+      *> Reads the account with a lock held until POST-PAYMENT-TO-
+      *> ACCOUNT's WRITE-ACCOUNT-RECORD (UPDATE-RECORD mode) rewrites
+      *> it - the same getAccountForUpdate()/updateAccount() pairing
+      *> AccountDataAccess uses - so an interest-posting run can't
+      *> read this account's balance in between this payment's read
+      *> and its rewrite.
+       FIND-REQUESTED-ACCOUNT SECTION.
+           move WS-REQUESTED-ACCOUNT-ID to WS-ACCOUNT-ID of WS-ACCOUNT
+           move READ-FOR-UPDATE to WS-FUNCTION-CODE
+           call READ-ACCOUNT-RECORD using by value WS-FUNCTION-CODE
+                                      by reference WS-ACCOUNT
+                                                   FILE-STATUS
+           .
+
+       POST-PAYMENT-TO-ACCOUNT SECTION.
+           subtract WS-PAYMENT-AMOUNT from WS-BALANCE
+           move 0 to WS-THIS-LATE-FEE
+           if WS-PAYMENT-AMOUNT >= WS-MINIMUM-PAYMENT-DUE
+               move 0 to WS-MISSED-PAYMENT-COUNT
+           else
+               add 1 to WS-MISSED-PAYMENT-COUNT
+               move LATE-FEE-AMOUNT to WS-THIS-LATE-FEE
+               add LATE-FEE-AMOUNT to WS-BALANCE
+               if WS-MISSED-PAYMENT-COUNT = 2
+                   add 1 to WS-DELINQUENT-COUNT
+                   display "*** Account delinquent (missed minimum "
+                           "payment twice): "
+                           WS-ACCOUNT-ID of WS-ACCOUNT
+               end-if
+           end-if
+           move UPDATE-RECORD to WS-FUNCTION-CODE
+           call WRITE-ACCOUNT-RECORD using by value WS-FUNCTION-CODE
+                                        by reference WS-ACCOUNT
+                                                     FILE-STATUS
+           if FILE-STATUS <> "00"
+               add 1 to WS-REJECT-COUNT
+               display "*** Payment post failed for account "
+                       WS-ACCOUNT-ID of WS-ACCOUNT
+                       " status " FILE-STATUS
+           else
+               add 1 to WS-PAYMENTS-APPLIED
+           end-if
+           .
+
+      *> Gets the id from GET-NEXT-PAYMENT-ID rather than reading the
+      *> last payment and adding 1 once at open time - that
+      *> read-then-increment has the same race already fixed for
+      *> account/customer/transaction ids, so payment ids are assigned
+      *> the same race-free way: one call per payment, right before it
+      *> is written.
+       WRITE-PAYMENT-RECORD-FOR-ACCOUNT SECTION.
+           call GET-NEXT-PAYMENT-ID using by reference
+                                             WS-NEXT-PAYMENT-ID
+                                             WS-PAYMENT-STATUS
+           move WS-NEXT-PAYMENT-ID to WS-PAYMENT-ID
+           move WS-ACCOUNT-ID of WS-ACCOUNT to
+              WS-ACCOUNT-ID of WS-PAYMENT-RECORD
+           move WS-CURRENT-YEAR to WS-YEAR of WS-PAYMENT-RECORD
+           move WS-CURRENT-MONTH to WS-MONTH of WS-PAYMENT-RECORD
+           move WS-CURRENT-DAY to WS-DAY of WS-PAYMENT-RECORD
+           move WS-PAYMENT-AMOUNT to WS-AMOUNT
+           move WS-MINIMUM-PAYMENT-DUE to WS-MINIMUM-DUE
+           move WS-THIS-LATE-FEE to WS-LATE-FEE-CHARGED
+                                        of WS-PAYMENT-RECORD
+           move WS-CURRENCY-CODE of WS-ACCOUNT to
+              WS-CURRENCY-CODE of WS-PAYMENT-RECORD
+           if WS-PAYMENT-AMOUNT >= WS-MINIMUM-DUE
+               move "Y" to WS-MET-MINIMUM
+           else
+               move "N" to WS-MET-MINIMUM
+           end-if
+           move WRITE-RECORD to WS-FUNCTION-CODE
+           call WRITE-PAYMENT-RECORD using by value WS-FUNCTION-CODE
+                                        by reference WS-PAYMENT-RECORD
+                                                     WS-PAYMENT-STATUS
+           .
+
+       CLOSE-FILES SECTION.
+           move CLOSE-FILE to WS-FUNCTION-CODE
+           call OPEN-ACCOUNT-FILE using by value WS-FUNCTION-CODE
+                                    by reference FILE-STATUS
+           move CLOSE-FILE to WS-FUNCTION-CODE
+           call OPEN-PAYMENT-FILE using by value WS-FUNCTION-CODE
+                                    by reference WS-PAYMENT-STATUS
+           close Control-File
+           .
