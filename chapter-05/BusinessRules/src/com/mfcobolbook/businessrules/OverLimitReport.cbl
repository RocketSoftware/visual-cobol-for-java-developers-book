@@ -0,0 +1,96 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2020-2022 Micro Focus.  All Rights Reserved.    *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for demonstration purposes with other                  *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED           *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *> Nightly pass over the account file: walks it start-to-end the
+      *> same way InterestCalculator walks the transaction file with
+      *> FIND-TRANSACTION-BY-ACCOUNT, and prints an exceptions list of
+      *> every account whose balance is over its credit limit.
+       program-id. OverLimitReport.
+
+       data division.
+       working-storage section.
+       copy "FUNCTION-CODES.cpy".
+       copy "PROCEDURE-NAMES.cpy".
+       copy "ACCOUNT-RECORD.cpy" replacing ==(PREFIX)== by ==WS==.
+       01 WS-FUNCTION-CODE                 PIC X.
+       01 FILE-STATUS.
+        03 FILE-STATUS-BYTE-1              PIC X.
+        03 FILE-STATUS-BYTE-2              PIC X.
+       01 WS-EXCEPTION-COUNT               PIC 9(6) COMP-5 VALUE 0.
+       01 WS-OVER-AMOUNT                   PIC S9(12)V99.
+       01 DISPLAY-CASH                     PIC -Z(12)9.99.
+       01 DISPLAY-OVER-CASH                PIC -Z(12)9.99.
+
+       procedure division.
+           perform OPEN-ACCOUNTS
+           if FILE-STATUS = "00"
+               perform SCAN-ACCOUNTS
+               perform CLOSE-ACCOUNTS
+           end-if
+           perform DISPLAY-SUMMARY
+           stop run.
+
+       OPEN-ACCOUNTS SECTION.
+           move OPEN-READ to WS-FUNCTION-CODE
+           call OPEN-ACCOUNT-FILE using by value WS-FUNCTION-CODE
+                                    by reference FILE-STATUS
+           if FILE-STATUS <> "00"
+               display "*** Could not open account file, status "
+                       FILE-STATUS
+           end-if
+           .
+       SCAN-ACCOUNTS SECTION.
+           move 0 to WS-ACCOUNT-ID
+           move START-READ to WS-FUNCTION-CODE
+           call READ-ACCOUNT-RECORD using by value WS-FUNCTION-CODE
+                                      by reference WS-ACCOUNT
+                                                   FILE-STATUS
+           perform READ-NEXT-ACCOUNT
+           perform until FILE-STATUS <> "00"
+               perform CHECK-OVER-LIMIT
+               perform READ-NEXT-ACCOUNT
+           end-perform
+           .
+       READ-NEXT-ACCOUNT SECTION.
+           move READ-NEXT to WS-FUNCTION-CODE
+           call READ-ACCOUNT-RECORD using by value WS-FUNCTION-CODE
+                                      by reference WS-ACCOUNT
+                                                   FILE-STATUS
+           .
+       CHECK-OVER-LIMIT SECTION.
+           if WS-BALANCE > WS-CREDIT-LIMIT
+               subtract WS-CREDIT-LIMIT from WS-BALANCE
+                   giving WS-OVER-AMOUNT
+               add 1 to WS-EXCEPTION-COUNT
+               move WS-BALANCE to DISPLAY-CASH
+               move WS-OVER-AMOUNT to DISPLAY-OVER-CASH
+               display "OVER LIMIT  account " WS-ACCOUNT-ID
+                       "  customer " WS-CUSTOMER-ID
+                       "  balance " DISPLAY-CASH
+                       "  over by " DISPLAY-OVER-CASH
+           end-if
+           .
+       CLOSE-ACCOUNTS SECTION.
+           move CLOSE-FILE to WS-FUNCTION-CODE
+           call OPEN-ACCOUNT-FILE using by value WS-FUNCTION-CODE
+                                    by reference FILE-STATUS
+           .
+       DISPLAY-SUMMARY SECTION.
+           display "*** Over-limit accounts found: " WS-EXCEPTION-COUNT
+           .
