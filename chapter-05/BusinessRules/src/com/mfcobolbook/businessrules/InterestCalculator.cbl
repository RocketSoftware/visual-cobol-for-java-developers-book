@@ -19,49 +19,148 @@
       
        program-id. InterestCalculator.
 
+       environment division.
+       input-output section.
+       file-control.
+           select Day-Count-File assign to external
+                                           dayCountConventionFile
+               organization is line sequential
+               file status is WS-DAY-COUNT-STATUS
+               .
+
        data division.
+       file section.
+       fd Day-Count-File.
+       01 DAY-COUNT-LINE                   PIC X(03).
+
        working-storage section.
-       copy "FUNCTION-CODES.cpy". 
+       copy "FUNCTION-CODES.cpy".
        copy "PROCEDURE-NAMES.cpy".
        copy "TRANSACTION-RECORD.cpy" replacing ==(PREFIX)== by ==WS==.
-       01 WS-DEBUG                         PIC 9 VALUE 1. 
+       copy "ACCOUNT-RECORD.cpy" replacing ==(PREFIX)== by ==WS==.
+       copy "PAYMENT-RECORD.cpy" replacing ==(PREFIX)== by ==WS==.
+       01 WS-PAYMENT-STATUS.
+        03 WS-PAYMENT-STATUS-1             PIC X.
+        03 WS-PAYMENT-STATUS-2             PIC X.
+      *> Set by DETERMINE-GRACE-PERIOD - the prior cycle's balance
+      *> nets to WORKING-BALANCE <= 0 either because it was actually
+      *> paid off on time, or because the account never carried a
+      *> balance to begin with; GRACE-PERIOD-QUALIFIES is only set
+      *> once the most recent Payment-File record for the account is
+      *> also found and shows the minimum was met, so a brand-new
+      *> account or a late payment that only later nets to zero
+      *> doesn't get the interest waiver.
+       01 WS-GRACE-PERIOD-FLAG             PIC X VALUE "N".
+        88 GRACE-PERIOD-QUALIFIES              VALUE "Y".
+       01 WS-LAST-PAYMENT-FLAG             PIC X VALUE "N".
+        88 LAST-PAYMENT-WAS-FOUND              VALUE "Y".
+       01 WS-DEBUG                         PIC 9 VALUE 1.
        01 WS-DAY-INTEREST                  PIC 9(8)v9(8) comp-3.
        01 WORKING-BALANCE                  PIC S9(12)V9999 comp-3.
        01 DAILY-BALANCE                    PIC S9(12)V99 OCCURS 31.
        01 DAILY-BALANCE-INDEX              PIC 99 COMP-5.
-       01 FUNCTION-CODE                    PIC X. 
+       01 FUNCTION-CODE                    PIC X.
        01 INTEREST-PAYABLE                 PIC S9(12)V9(8) COMP-3.
        01 FILE-STATUS.
         03 FILE-STATUS-BYTE-1              PIC X.
         03 FILE-STATUS-BYTE-2              PIC X.
-       01 DAYS-IN-MONTH                    PIC 99 COMP-5. 
-       01 DISPLAY-CASH                     PIC -Z(12)9.99. 
-       
-       linkage section. 
-       copy "DATE.cpy" replacing ==(PREFIX)== BY ==LNK-START==. 
+       01 WS-ACCOUNT-FILE-STATUS.
+        03 WS-ACCOUNT-FILE-STATUS-1       PIC X.
+        03 WS-ACCOUNT-FILE-STATUS-2       PIC X.
+       01 DAYS-IN-MONTH                    PIC 99 COMP-5.
+       01 DISPLAY-CASH                     PIC -Z(12)9.99.
+       01 WORKING-DAY-RATE                 PIC 99v9(8) comp-3.
+
+      *> Day-count convention (the divisor a periodic rate is derived
+      *> from) is read once from the optional Day-Count-File - a bare
+      *> 3-digit number of days, "360" or "365" - the same "missing or
+      *> malformed file, keep the old behaviour" default Chunk-File
+      *> and Year-Control-File already use elsewhere in this chapter.
+      *> WS-DAYS-IN-YEAR is exposed to other programs (MonthEndInterest
+      *> Run's fallback rate) through GET-DAY-COUNT-DIVISOR, so every
+      *> caller derives its daily rate from the one configured value.
+       78 DEFAULT-DAYS-IN-YEAR             VALUE 365.
+       01 WS-DAYS-IN-YEAR                  PIC 999 COMP-5 VALUE 365.
+       01 WS-DAY-COUNT-LOADED              PIC X VALUE "N".
+        88 DAY-COUNT-IS-LOADED                 VALUE "Y".
+       01 WS-DAY-COUNT-STATUS              PIC XX.
+
+      *> Minimum-payment rules, keyed by account type and loaded once
+      *> from MinPaymentRule-File, so Risk can change the percentage
+      *> and floor for a product without a code change and recompile.
+       01 WS-MIN-PAYMENT-RULES-LOADED      PIC X(01) VALUE "N".
+        88 MIN-PAYMENT-RULES-ARE-LOADED        VALUE "Y".
+       copy "MIN-PAYMENT-RULE.cpy" replacing ==(PREFIX)== by ==WS==.
+       01 WS-RULE-STATUS.
+        03 WS-RULE-STATUS-1                PIC X.
+        03 WS-RULE-STATUS-2                PIC X.
+       78 MIN-PAYMENT-RULE-MAX             VALUE 10.
+       01 MIN-PAYMENT-RULE-TABLE.
+        03 MIN-PAYMENT-RULE-ENTRY OCCURS 10 TIMES.
+         05 MPR-ACCOUNT-TYPE                PIC X(01).
+         05 MPR-PERCENTAGE                  PIC 9V9(4).
+         05 MPR-FLOOR-AMOUNT                PIC S9(12)V99.
+       01 MIN-PAYMENT-RULE-COUNT           PIC 99 COMP-5 VALUE 0.
+       01 MIN-PAYMENT-RULE-INDEX           PIC 99 COMP-5.
+       01 WORKING-MIN-PCT                  PIC 9V9(4) COMP-3.
+       01 WORKING-MIN-FLOOR                PIC S9(12)V99 COMP-3.
+
+      *> CALCULATE-INTEREST-FOR-RANGE walks LNK-START-DATE through
+      *> LNK-END-DATE one day at a time via Calendar's ADVANCE-ONE-DAY
+      *> entry point, so it isn't limited to a single calendar month -
+      *> RANGE-DATE-TABLE remembers which date each RANGE-BALANCE slot
+      *> stands for, and 400 entries covers any span up to just over a
+      *> year, comfortably more than a billing period ever needs.
+       78 RANGE-TABLE-MAX                  VALUE 400.
+       01 RANGE-DAY-COUNT                  PIC 999 COMP-5 VALUE 0.
+       01 RANGE-DAY-INDEX                  PIC 999 COMP-5.
+       01 RANGE-DATE-TABLE.
+        03 RANGE-DATE-ENTRY OCCURS 400 TIMES.
+         05 RANGE-ENTRY-YEAR                PIC 9(4).
+         05 RANGE-ENTRY-MONTH               PIC 9(2).
+         05 RANGE-ENTRY-DAY                 PIC 9(2).
+       01 RANGE-BALANCE                    PIC S9(12)V99 OCCURS 400.
+       copy "DATE.cpy" replacing ==(PREFIX)== by ==WORKING-CURSOR==.
+
+       linkage section.
+       copy "DATE.cpy" replacing ==(PREFIX)== BY ==LNK-START==.
+       copy "DATE.cpy" replacing ==(PREFIX)== BY ==LNK-END==.
 
        01 LNK-DAY-RATE                     PIC 99v9(8) comp-3.
-       01 LNK-ACCOUNT-ID                   PIC X(4) COMP-X. 
+       01 LNK-ACCOUNT-ID                   PIC X(4) COMP-X.
+       01 LNK-ACCOUNT-TYPE                 PIC X(01).
+        88 LNK-TYPE-CHARGE-CARD                VALUE "H".
+        88 LNK-TYPE-SAVINGS                    VALUE "S".
+       01 LNK-CURRENCY-CODE                PIC X(03).
        01 LNK-AMOUNT                       PIC S9(12)V99.
        01 LNK-MINIMUM-PAYMENT              PIC S9(12)V99.
        01 LNK-INTEREST                     PIC S9(12)V99.
        01 LNK-STATUS.
         03 LNK-FILE-STATUS-1               PIC X.
         03 LNK-FILE-STATUS-2               PIC X.
+       01 LNK-DAYS-IN-YEAR                 PIC 999.
 
        procedure division.
            goback.
            
       *****************************************************************
-      * LNK-DAY-RATE   - Daily interest rate
+      * LNK-DAY-RATE   - on entry: Fallback daily interest rate, used
+      *                  only if the account's own APR can't be read
+      *                  from the account file.
+      *                  on exit:  Daily interest rate actually applied.
       * LNK-START-DATE - Assumed to be first of month.
       * LNK-AMOUNT     - on entry: Start balance
       *                  on exit:  Total balance excluding interest
-      * LNK-INTEREST     Interest payable 
+      * LNK-INTEREST     Interest payable
+      * LNK-CURRENCY-CODE  ISO currency the balance/rate are in - not
+      *                    converted, carried through for display only.
       *****************************************************************
-           ENTRY CALCULATE-INTEREST using by value LNK-START-DATE 
+           ENTRY CALCULATE-INTEREST using by value LNK-START-DATE
                                                    LNK-ACCOUNT-ID
-                                      by reference LNK-DAY-RATE LNK-AMOUNT 
+                                                   LNK-ACCOUNT-TYPE
+                                                   LNK-CURRENCY-CODE
+                                      by reference LNK-DAY-RATE
+                                                   LNK-AMOUNT
                                                    LNK-INTEREST
                                                    LNK-MINIMUM-PAYMENT
                                                    LNK-STATUS.
@@ -88,7 +187,7 @@
            end-if
 
       *>   INITIALIZE READ FOR SELECTED ACCOUNT
-           move LNK-ACCOUNT-ID to WS-ACCOUNT-ID
+           move LNK-ACCOUNT-ID to WS-ACCOUNT-ID of WS-TRANSACTION-RECORD
            move 0 to WS-TRANSACTION-ID 
            move START-READ to FUNCTION-CODE
            call FIND-TRANSACTION-BY-ACCOUNT using by value FUNCTION-CODE
@@ -107,20 +206,27 @@
            move READ-NEXT to FUNCTION-CODE
            move "99" to FILE-STATUS 
            perform until FILE-STATUS = "00" 
-               call FIND-TRANSACTION-BY-ACCOUNT using 
-                                             by value FUNCTION-CODE
-                                         by reference WS-TRANSACTION-RECORD
-                                                                FILE-STATUS
+               call FIND-TRANSACTION-BY-ACCOUNT
+                                   using by value FUNCTION-CODE
+                                      by reference WS-TRANSACTION-RECORD
+                                                   FILE-STATUS
                if FILE-STATUS <> "00" and FILE-STATUS <> "02"
                    exit perform *> unexpected status
                end-if
-               if WS-MONTH <> LNK-START-MONTH OR WS-YEAR <> LNK-START-YEAR
-      *            IGNORE TRANSACTIONS FOR OTHER MONTHS 
+               if WS-MONTH of WS-TRANSACTION-RECORD <> LNK-START-MONTH
+                  OR WS-YEAR of WS-TRANSACTION-RECORD <> LNK-START-YEAR
+      *            IGNORE TRANSACTIONS FOR OTHER MONTHS
                    exit perform cycle
                end-if
                perform DISPLAY-TRANSACTION
-               move WS-DAY to DAILY-BALANCE-INDEX     
-               add WS-AMOUNT to DAILY-BALANCE(DAILY-BALANCE-INDEX)
+      *>       Amounts under open dispute are held out of the balance
+      *>       interest is charged on until the dispute is resolved.
+               if not WS-DISPUTE-OPEN of WS-TRANSACTION-RECORD
+                   move WS-DAY of WS-TRANSACTION-RECORD
+                                                to DAILY-BALANCE-INDEX
+                   add WS-AMOUNT of WS-TRANSACTION-RECORD to
+                                     DAILY-BALANCE(DAILY-BALANCE-INDEX)
+               end-if
            end-perform
 
            if FILE-STATUS <> "00" and FILE-STATUS <> "10" 
@@ -137,12 +243,33 @@
       *    Second loop: for each day in the month calculate running 
       *    total, and calculate interest for each day. 
            add WORKING-BALANCE to DAILY-BALANCE(1)
-           move 0 to INTEREST-PAYABLE 
+           move 0 to INTEREST-PAYABLE
+      *>   LNK-DAY-RATE is only a fallback now - if the account can be
+      *>   found on file its own stored APR overrides whatever the
+      *>   caller passed in, and the rate actually used is handed back
+      *>   through LNK-DAY-RATE.
+           move LNK-DAY-RATE to WORKING-DAY-RATE
+           perform LOOKUP-ACCOUNT-DAY-RATE
+           move WORKING-DAY-RATE to LNK-DAY-RATE
+           if LNK-TYPE-CHARGE-CARD
+      *        Charge cards carry no revolving balance - paid in full
+      *        each month, so no interest is ever charged.
+               move 0 to WORKING-DAY-RATE
+           end-if
+      *>   GRACE PERIOD: a customer who paid off the entire balance
+      *>   carried into this cycle owes nothing extra for carrying
+      *>   this cycle's new purchases, so no interest is charged even
+      *>   though a balance builds up again as the new purchases post.
+           perform DETERMINE-GRACE-PERIOD
+           if GRACE-PERIOD-QUALIFIES
+               move 0 to WORKING-DAY-RATE
+           end-if
            perform varying DAILY-BALANCE-INDEX from 1 by 1
                      until DAILY-BALANCE-INDEX > DAYS-IN-MONTH
-      *        calculate the daily interest and add it to the daily balance          
-               multiply DAILY-BALANCE(DAILY-BALANCE-INDEX) by LNK-DAY-RATE 
-                 giving WS-DAY-INTEREST
+      *        calculate the daily interest and add it to the balance
+               multiply DAILY-BALANCE(DAILY-BALANCE-INDEX)
+                                    by WORKING-DAY-RATE
+                                 giving WS-DAY-INTEREST
                add WS-DAY-INTEREST to DAILY-BALANCE(DAILY-BALANCE-INDEX), 
                                       INTEREST-PAYABLE
                if DAILY-BALANCE-INDEX < DAYS-IN-MONTH
@@ -154,23 +281,211 @@
            move INTEREST-PAYABLE to LNK-INTEREST
       *    Last daily balance is now total for month     
            move DAILY-BALANCE(DAYS-IN-MONTH) to LNK-AMOUNT
-           multiply LNK-AMOUNT by .05 giving LNK-MINIMUM-PAYMENT 
-           if LNK-MINIMUM-PAYMENT < 5 and WORKING-BALANCE > 5
-               move 5 to LNK-MINIMUM-PAYMENT
-           else if WORKING-BALANCE < 5
+           perform LOOKUP-MIN-PAYMENT-RULE
+           multiply LNK-AMOUNT by WORKING-MIN-PCT
+                                       giving LNK-MINIMUM-PAYMENT
+           if LNK-MINIMUM-PAYMENT < WORKING-MIN-FLOOR
+                                  and WORKING-BALANCE > WORKING-MIN-FLOOR
+               move WORKING-MIN-FLOOR to LNK-MINIMUM-PAYMENT
+           else if WORKING-BALANCE < WORKING-MIN-FLOOR
                     move WORKING-BALANCE to LNK-MINIMUM-PAYMENT
                 end-if
            end-if
+           if LNK-TYPE-CHARGE-CARD
+      *        Charge cards must be paid off in full each month.
+               move LNK-AMOUNT to LNK-MINIMUM-PAYMENT
+           end-if
+           if LNK-TYPE-SAVINGS
+      *        Savings accounts carry no payment obligation.
+               move 0 to LNK-MINIMUM-PAYMENT
+           end-if
            perform DISPLAY-RESULT
            perform CLOSE-TRANSACTION-FILE     
            goback.
 
+       LOOKUP-ACCOUNT-DAY-RATE SECTION.
+           perform LOAD-DAY-COUNT-CONVENTION
+           move OPEN-READ to FUNCTION-CODE
+           call OPEN-ACCOUNT-FILE using by value FUNCTION-CODE
+                                    by reference WS-ACCOUNT-FILE-STATUS
+           if WS-ACCOUNT-FILE-STATUS <> "00"
+               exit section
+           end-if
+           move LNK-ACCOUNT-ID to WS-ACCOUNT-ID of WS-ACCOUNT
+           move START-READ to FUNCTION-CODE
+           call READ-ACCOUNT-RECORD using by value FUNCTION-CODE
+                                      by reference WS-ACCOUNT
+                                                  WS-ACCOUNT-FILE-STATUS
+           if WS-ACCOUNT-FILE-STATUS = "00"
+               move READ-NEXT to FUNCTION-CODE
+               call READ-ACCOUNT-RECORD using by value FUNCTION-CODE
+                                      by reference WS-ACCOUNT
+                                                  WS-ACCOUNT-FILE-STATUS
+           end-if
+           if WS-ACCOUNT-FILE-STATUS = "00"
+               and WS-ACCOUNT-ID of WS-ACCOUNT = LNK-ACCOUNT-ID
+      *>       A promotional/introductory APR overrides the account's
+      *>       normal APR for any cycle starting on or before the
+      *>       promo's expiry date - once the cycle start date passes
+      *>       expiry the normal APR applies again with no code change
+      *>       needed here.
+               if WS-PROMO-EXPIRY-DATE of WS-ACCOUNT > ZERO
+                  and WS-PROMO-EXPIRY-DATE of WS-ACCOUNT
+                                          >= LNK-START-DATE
+                   divide WS-PROMO-APR of WS-ACCOUNT by WS-DAYS-IN-YEAR
+                                           giving WORKING-DAY-RATE
+               else
+                   divide WS-APR by WS-DAYS-IN-YEAR
+                                           giving WORKING-DAY-RATE
+               end-if
+           end-if
+           move CLOSE-FILE to FUNCTION-CODE
+           call OPEN-ACCOUNT-FILE using by value FUNCTION-CODE
+                                    by reference WS-ACCOUNT-FILE-STATUS
+           .
+
+      *> Qualifies for the grace period only if the balance carried
+      *> into this cycle is paid off (WORKING-BALANCE <= 0) AND the
+      *> most recent Payment-File record on file for the account
+      *> shows the minimum was met - the second condition is what
+      *> keeps a brand-new, never-used account or a late payment that
+      *> only later happens to net the balance to zero from
+      *> qualifying, since neither one was actually paid off on time.
+       DETERMINE-GRACE-PERIOD SECTION.
+           move "N" to WS-GRACE-PERIOD-FLAG
+           if WORKING-BALANCE > 0
+               exit section
+           end-if
+           move OPEN-READ to FUNCTION-CODE
+           call OPEN-PAYMENT-FILE using by value FUNCTION-CODE
+                                    by reference WS-PAYMENT-STATUS
+           if WS-PAYMENT-STATUS <> "00"
+               exit section
+           end-if
+           move LNK-ACCOUNT-ID to WS-ACCOUNT-ID of WS-PAYMENT-RECORD
+           move START-READ to FUNCTION-CODE
+           call FIND-PAYMENT-BY-ACCOUNT using by value FUNCTION-CODE
+                                    by reference WS-PAYMENT-RECORD
+                                                 WS-PAYMENT-STATUS
+           move READ-NEXT to FUNCTION-CODE
+           call FIND-PAYMENT-BY-ACCOUNT using by value FUNCTION-CODE
+                                    by reference WS-PAYMENT-RECORD
+                                                 WS-PAYMENT-STATUS
+           move "N" to WS-LAST-PAYMENT-FLAG
+           perform until WS-PAYMENT-STATUS <> "00"
+                          and WS-PAYMENT-STATUS <> "02"
+               if WS-ACCOUNT-ID of WS-PAYMENT-RECORD <> LNK-ACCOUNT-ID
+                   exit perform
+               end-if
+               set LAST-PAYMENT-WAS-FOUND to true
+               move READ-NEXT to FUNCTION-CODE
+               call FIND-PAYMENT-BY-ACCOUNT using by value FUNCTION-CODE
+                                    by reference WS-PAYMENT-RECORD
+                                                 WS-PAYMENT-STATUS
+           end-perform
+           if LAST-PAYMENT-WAS-FOUND
+                      and WS-MINIMUM-WAS-MET of WS-PAYMENT-RECORD
+               set GRACE-PERIOD-QUALIFIES to true
+           end-if
+           move CLOSE-FILE to FUNCTION-CODE
+           call OPEN-PAYMENT-FILE using by value FUNCTION-CODE
+                                    by reference WS-PAYMENT-STATUS
+           .
+
+      *> Loads the configured day-count divisor on first use only - the
+      *> same lazy-load-once shape LOAD-MIN-PAYMENT-RULES below uses,
+      *> since the convention doesn't change within a run either.
+       LOAD-DAY-COUNT-CONVENTION SECTION.
+           if not DAY-COUNT-IS-LOADED
+               move DEFAULT-DAYS-IN-YEAR to WS-DAYS-IN-YEAR
+               open input Day-Count-File
+               if WS-DAY-COUNT-STATUS = "00"
+                   read Day-Count-File
+                       at end move "10" to WS-DAY-COUNT-STATUS
+                   end-read
+                   if WS-DAY-COUNT-STATUS = "00" and
+                                           DAY-COUNT-LINE <> spaces
+                       if DAY-COUNT-LINE is numeric
+                           move DAY-COUNT-LINE to WS-DAYS-IN-YEAR
+                       else
+                           display "*** Malformed day-count control "
+                                   "line ignored, using "
+                                   DEFAULT-DAYS-IN-YEAR
+                                   "-day convention: " DAY-COUNT-LINE
+                       end-if
+                   end-if
+                   close Day-Count-File
+               end-if
+               set DAY-COUNT-IS-LOADED to true
+           end-if
+           .
+
+      *> Loads the minimum-payment rule table on first use only - the
+      *> table rarely changes within a run, so there's no need to
+      *> re-read the file for every account.
+       LOAD-MIN-PAYMENT-RULES SECTION.
+           if not MIN-PAYMENT-RULES-ARE-LOADED
+               move OPEN-READ to FUNCTION-CODE
+               call OPEN-MIN-PAYMENT-RULE-FILE using by value
+                                            FUNCTION-CODE
+                                        by reference WS-RULE-STATUS
+               if WS-RULE-STATUS = "00"
+                   perform until WS-RULE-STATUS <> "00"
+                             or MIN-PAYMENT-RULE-COUNT >=
+                                                    MIN-PAYMENT-RULE-MAX
+                       call READ-MIN-PAYMENT-RULE-FILE using
+                                      by reference WS-MIN-PAYMENT-RULE
+                                                   WS-RULE-STATUS
+                       if WS-RULE-STATUS = "00"
+                           add 1 to MIN-PAYMENT-RULE-COUNT
+                           move WS-ACCOUNT-TYPE of WS-MIN-PAYMENT-RULE
+                                to MPR-ACCOUNT-TYPE
+                                                (MIN-PAYMENT-RULE-COUNT)
+                           move WS-PERCENTAGE of WS-MIN-PAYMENT-RULE
+                                to MPR-PERCENTAGE
+                                                (MIN-PAYMENT-RULE-COUNT)
+                           move WS-FLOOR-AMOUNT of WS-MIN-PAYMENT-RULE
+                                to MPR-FLOOR-AMOUNT
+                                                (MIN-PAYMENT-RULE-COUNT)
+                       end-if
+                   end-perform
+                   move CLOSE-FILE to FUNCTION-CODE
+                   call OPEN-MIN-PAYMENT-RULE-FILE using by value
+                                            FUNCTION-CODE
+                                        by reference WS-RULE-STATUS
+               end-if
+               set MIN-PAYMENT-RULES-ARE-LOADED to true
+           end-if
+           .
+
+      *> WORKING-MIN-PCT/WORKING-MIN-FLOOR default to the standard
+      *> 5%/$5 floor and are overridden by whichever rule table entry
+      *> matches LNK-ACCOUNT-TYPE, if any - a promotional or otherwise
+      *> unlisted account type simply keeps the standard rule.
+       LOOKUP-MIN-PAYMENT-RULE SECTION.
+           perform LOAD-MIN-PAYMENT-RULES
+           move .05 to WORKING-MIN-PCT
+           move 5 to WORKING-MIN-FLOOR
+           perform varying MIN-PAYMENT-RULE-INDEX from 1 by 1
+                  until MIN-PAYMENT-RULE-INDEX > MIN-PAYMENT-RULE-COUNT
+               if MPR-ACCOUNT-TYPE(MIN-PAYMENT-RULE-INDEX) =
+                                                       LNK-ACCOUNT-TYPE
+                   move MPR-PERCENTAGE(MIN-PAYMENT-RULE-INDEX)
+                        to WORKING-MIN-PCT
+                   move MPR-FLOOR-AMOUNT(MIN-PAYMENT-RULE-INDEX)
+                        to WORKING-MIN-FLOOR
+               end-if
+           end-perform
+           .
+
        DISPLAY-TRANSACTION SECTION.
            if WS-DEBUG > 1 
-               move WS-AMOUNT to DISPLAY-CASH
-               display "AC=" WS-ACCOUNT-ID ", " with no advancing
+               move WS-AMOUNT of WS-TRANSACTION-RECORD to DISPLAY-CASH
+               display "AC=" WS-ACCOUNT-ID of WS-TRANSACTION-RECORD
+                       ", " with no advancing
                display "TId=" WS-TRANSACTION-ID ", " with no advancing
-               display WS-DAY "," with no advancing
+               display WS-DAY of WS-TRANSACTION-RECORD ","
+                       with no advancing
                display DISPLAY-CASH "," with no advancing
                display WS-DESCRIPTION
            end-if
@@ -178,9 +493,10 @@
        DISPLAY-START SECTION. 
            if WS-DEBUG > 0
                move LNK-AMOUNT to DISPLAY-CASH
-               display "*** Statement for account " with no advancing 
+               display "*** Statement for account " with no advancing
                display LNK-ACCOUNT-ID with no advancing
-               display " Start value " DISPLAY-CASH
+               display " Start value " DISPLAY-CASH " "
+                       LNK-CURRENCY-CODE
            end-if
            .
        DISPLAY-RESULT SECTION. 
@@ -191,8 +507,222 @@
            .
        CLOSE-TRANSACTION-FILE SECTION.
            move CLOSE-FILE to FUNCTION-CODE
-           CALL OPEN-TRANSACTION-FILE using by value FUNCTION-CODE 
+           CALL OPEN-TRANSACTION-FILE using by value FUNCTION-CODE
                                         BY reference FILE-STATUS
-           .          
-           
-       
+           .
+
+      *****************************************************************
+      * CALCULATE-INTEREST-FOR-RANGE - same purpose as CALCULATE-
+      * INTEREST, but for an arbitrary LNK-START-DATE through
+      * LNK-END-DATE span rather than one calendar month starting on
+      * the 1st - used when a statement period doesn't line up with a
+      * calendar month, e.g. a mid-cycle billing-day change or a
+      * corrected-statement rerun over a partial period.
+      * Parameters have the same meaning as CALCULATE-INTEREST, plus:
+      * LNK-END-DATE   - Last date, inclusive, to charge interest
+      *                  over. Must not be earlier than LNK-START-DATE
+      *                  and the span must not exceed RANGE-TABLE-MAX
+      *                  days.
+      *****************************************************************
+       ENTRY CALCULATE-INTEREST-FOR-RANGE using by value LNK-START-DATE
+                                                   LNK-END-DATE
+                                                   LNK-ACCOUNT-ID
+                                                   LNK-ACCOUNT-TYPE
+                                                   LNK-CURRENCY-CODE
+                                      by reference LNK-DAY-RATE
+                                                   LNK-AMOUNT
+                                                   LNK-INTEREST
+                                                   LNK-MINIMUM-PAYMENT
+                                                   LNK-STATUS.
+
+           perform DISPLAY-START
+           move "00" to LNK-STATUS
+           if LNK-START-DATE > LNK-END-DATE
+               move "90" to LNK-STATUS
+               goback
+           end-if
+           perform BUILD-RANGE-DATE-TABLE
+           if RANGE-DAY-COUNT = 0
+      *        Span longer than RANGE-TABLE-MAX days
+               move "91" to LNK-STATUS
+               goback
+           end-if
+           perform varying RANGE-DAY-INDEX from 1 by 1
+                       until RANGE-DAY-INDEX > RANGE-DAY-COUNT
+               move zero to RANGE-BALANCE(RANGE-DAY-INDEX)
+           end-perform
+           move LNK-AMOUNT to WORKING-BALANCE
+
+           move OPEN-READ to FUNCTION-CODE
+           call OPEN-TRANSACTION-FILE using by value FUNCTION-CODE
+                                        by reference FILE-STATUS
+           if FILE-STATUS <> "00"
+               move FILE-STATUS to LNK-STATUS
+               goback
+           end-if
+
+      *>   INITIALIZE READ FOR SELECTED ACCOUNT
+           move LNK-ACCOUNT-ID to WS-ACCOUNT-ID of WS-TRANSACTION-RECORD
+           move 0 to WS-TRANSACTION-ID
+           move START-READ to FUNCTION-CODE
+           call FIND-TRANSACTION-BY-ACCOUNT using by value FUNCTION-CODE
+                                      by reference WS-TRANSACTION-RECORD
+                                                             FILE-STATUS
+           if FILE-STATUS <> "00"
+               move FILE-STATUS to LNK-STATUS
+               perform CLOSE-TRANSACTION-FILE
+               goback
+           end-if
+
+      *    Loop: read every transaction for the account, keep only the
+      *    ones that fall inside the requested date range, and add
+      *    each one to the running balance for its own day.
+           move READ-NEXT to FUNCTION-CODE
+           move "99" to FILE-STATUS
+           perform until FILE-STATUS = "00"
+               call FIND-TRANSACTION-BY-ACCOUNT
+                                   using by value FUNCTION-CODE
+                                      by reference WS-TRANSACTION-RECORD
+                                                   FILE-STATUS
+               if FILE-STATUS <> "00" and FILE-STATUS <> "02"
+                   exit perform *> unexpected status
+               end-if
+               if WS-TRANS-DATE of WS-TRANSACTION-RECORD <
+                                                          LNK-START-DATE
+                  OR WS-TRANS-DATE of WS-TRANSACTION-RECORD >
+                                                          LNK-END-DATE
+      *            IGNORE TRANSACTIONS OUTSIDE THE RANGE
+                   exit perform cycle
+               end-if
+               perform DISPLAY-TRANSACTION
+      *>       Amounts under open dispute are held out of the balance
+      *>       interest is charged on until the dispute is resolved.
+               if not WS-DISPUTE-OPEN of WS-TRANSACTION-RECORD
+                   perform FIND-RANGE-DAY-INDEX
+                   if RANGE-DAY-INDEX > 0
+                       add WS-AMOUNT of WS-TRANSACTION-RECORD to
+                                     RANGE-BALANCE(RANGE-DAY-INDEX)
+                   end-if
+               end-if
+           end-perform
+
+           if FILE-STATUS <> "00" and FILE-STATUS <> "10"
+      *>       FILE-STATUS "10" = No records found for account
+               move FILE-STATUS to LNK-STATUS
+               perform CLOSE-TRANSACTION-FILE
+               goback
+           end-if
+
+      *    PERFORM INTEREST CALCULATION
+           add WORKING-BALANCE to RANGE-BALANCE(1)
+           move 0 to INTEREST-PAYABLE
+           move LNK-DAY-RATE to WORKING-DAY-RATE
+           perform LOOKUP-ACCOUNT-DAY-RATE
+           move WORKING-DAY-RATE to LNK-DAY-RATE
+           if LNK-TYPE-CHARGE-CARD
+               move 0 to WORKING-DAY-RATE
+           end-if
+      *>   GRACE PERIOD: a customer who paid off the entire balance
+      *>   carried into this cycle owes nothing extra for carrying
+      *>   this cycle's new purchases, so no interest is charged even
+      *>   though a balance builds up again as the new purchases post.
+           perform DETERMINE-GRACE-PERIOD
+           if GRACE-PERIOD-QUALIFIES
+               move 0 to WORKING-DAY-RATE
+           end-if
+           perform varying RANGE-DAY-INDEX from 1 by 1
+                     until RANGE-DAY-INDEX > RANGE-DAY-COUNT
+               multiply RANGE-BALANCE(RANGE-DAY-INDEX)
+                 by WORKING-DAY-RATE giving WS-DAY-INTEREST
+               add WS-DAY-INTEREST to RANGE-BALANCE(RANGE-DAY-INDEX),
+                                      INTEREST-PAYABLE
+               if RANGE-DAY-INDEX < RANGE-DAY-COUNT
+                   add RANGE-BALANCE(RANGE-DAY-INDEX)
+                       to RANGE-BALANCE(RANGE-DAY-INDEX + 1)
+               end-if
+           end-perform
+           move INTEREST-PAYABLE to LNK-INTEREST
+      *    Last daily balance is now total for the range
+           move RANGE-BALANCE(RANGE-DAY-COUNT) to LNK-AMOUNT
+           perform LOOKUP-MIN-PAYMENT-RULE
+           multiply LNK-AMOUNT by WORKING-MIN-PCT
+                                       giving LNK-MINIMUM-PAYMENT
+           if LNK-MINIMUM-PAYMENT < WORKING-MIN-FLOOR
+                                  and WORKING-BALANCE > WORKING-MIN-FLOOR
+               move WORKING-MIN-FLOOR to LNK-MINIMUM-PAYMENT
+           else if WORKING-BALANCE < WORKING-MIN-FLOOR
+                    move WORKING-BALANCE to LNK-MINIMUM-PAYMENT
+                end-if
+           end-if
+           if LNK-TYPE-CHARGE-CARD
+               move LNK-AMOUNT to LNK-MINIMUM-PAYMENT
+           end-if
+           if LNK-TYPE-SAVINGS
+               move 0 to LNK-MINIMUM-PAYMENT
+           end-if
+           perform DISPLAY-RESULT
+           perform CLOSE-TRANSACTION-FILE
+           goback.
+
+      *> Walks WORKING-CURSOR-DATE from LNK-START-DATE through
+      *> LNK-END-DATE one day at a time, recording each date visited
+      *> in RANGE-DATE-TABLE. Leaves RANGE-DAY-COUNT at 0 if the span
+      *> is longer than RANGE-TABLE-MAX days, so the caller can report
+      *> the range as rejected instead of silently truncating it.
+       BUILD-RANGE-DATE-TABLE SECTION.
+           move LNK-START-YEAR to WORKING-CURSOR-YEAR
+           move LNK-START-MONTH to WORKING-CURSOR-MONTH
+           move LNK-START-DAY to WORKING-CURSOR-DAY
+           move 0 to RANGE-DAY-COUNT
+           perform until WORKING-CURSOR-DATE > LNK-END-DATE
+               add 1 to RANGE-DAY-COUNT
+               if RANGE-DAY-COUNT > RANGE-TABLE-MAX
+                   move 0 to RANGE-DAY-COUNT
+                   exit section
+               end-if
+               move WORKING-CURSOR-YEAR
+                                to RANGE-ENTRY-YEAR(RANGE-DAY-COUNT)
+               move WORKING-CURSOR-MONTH
+                                to RANGE-ENTRY-MONTH(RANGE-DAY-COUNT)
+               move WORKING-CURSOR-DAY
+                                to RANGE-ENTRY-DAY(RANGE-DAY-COUNT)
+               call ADVANCE-ONE-DAY-ENTRY
+                                using by reference WORKING-CURSOR-DATE
+           end-perform
+           .
+
+      *> Sets RANGE-DAY-INDEX to the RANGE-DATE-TABLE slot matching
+      *> WS-TRANS-DATE of WS-TRANSACTION-RECORD, or 0 if the current
+      *> transaction's date isn't in the table - it always should be,
+      *> since transactions are already filtered to the range before
+      *> this is called, but the caller checks the result anyway
+      *> rather than trust that invariant blindly.
+       FIND-RANGE-DAY-INDEX SECTION.
+           move 0 to RANGE-DAY-INDEX
+           perform varying RANGE-DAY-INDEX from 1 by 1
+                       until RANGE-DAY-INDEX > RANGE-DAY-COUNT
+               if RANGE-ENTRY-YEAR(RANGE-DAY-INDEX) =
+                     WS-YEAR of WS-TRANSACTION-RECORD
+                  and RANGE-ENTRY-MONTH(RANGE-DAY-INDEX) =
+                     WS-MONTH of WS-TRANSACTION-RECORD
+                  and RANGE-ENTRY-DAY(RANGE-DAY-INDEX) =
+                     WS-DAY of WS-TRANSACTION-RECORD
+                   exit perform
+               end-if
+           end-perform
+           if RANGE-DAY-INDEX > RANGE-DAY-COUNT
+               move 0 to RANGE-DAY-INDEX
+           end-if
+           .
+
+      *> Hands back the same day-count divisor LOOKUP-ACCOUNT-DAY-RATE
+      *> uses, so a caller computing its own fallback rate (used only
+      *> until an account's own APR is found and takes over) derives
+      *> it from the one configured convention instead of assuming
+      *> 365 on its own.
+       ENTRY GET-DAY-COUNT-DIVISOR using by reference LNK-DAYS-IN-YEAR.
+           perform LOAD-DAY-COUNT-CONVENTION
+           move WS-DAYS-IN-YEAR to LNK-DAYS-IN-YEAR
+           goback.
+
+
