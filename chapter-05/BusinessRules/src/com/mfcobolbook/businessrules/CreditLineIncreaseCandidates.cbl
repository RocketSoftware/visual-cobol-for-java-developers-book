@@ -0,0 +1,185 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2020-2022 Micro Focus.  All Rights Reserved.    *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for demonstration purposes with other                  *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED           *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *> Quarterly credit-line-increase candidate report: walks the
+      *> account file the same way OverLimitReport does, and for each
+      *> account walks its payment history with FIND-PAYMENT-BY-
+      *> ACCOUNT (the file PaymentPosting writes to) looking at the
+      *> last WS-CYCLES-REVIEWED payments. An account qualifies when
+      *> every one of those payments met its minimum due, the account
+      *> isn't currently flagged ACCOUNT-DELINQUENT, and current
+      *> utilization (BALANCE / CREDIT-LIMIT) is under
+      *> WS-UTIL-THRESHOLD-PCT percent - Risk reviews the printed list
+      *> rather than limits only changing when a customer calls in.
+       program-id. CreditLineIncreaseCandidates.
+
+       data division.
+       working-storage section.
+       copy "FUNCTION-CODES.cpy".
+       copy "PROCEDURE-NAMES.cpy".
+       copy "ACCOUNT-RECORD.cpy" replacing ==(PREFIX)== by ==WS==.
+       copy "PAYMENT-RECORD.cpy" replacing ==(PREFIX)== by ==WS==.
+
+       01 WS-FUNCTION-CODE                 PIC X.
+       01 FILE-STATUS.
+        03 FILE-STATUS-BYTE-1              PIC X.
+        03 FILE-STATUS-BYTE-2              PIC X.
+       01 WS-PAYMENT-STATUS.
+        03 WS-PAYMENT-STATUS-1             PIC X.
+        03 WS-PAYMENT-STATUS-2             PIC X.
+
+       78 WS-CYCLES-REVIEWED               VALUE 3.
+       78 WS-UTIL-THRESHOLD-PCT            VALUE 30.
+
+       01 WS-ACCOUNTS-REVIEWED             PIC 9(6) COMP-5 VALUE 0.
+       01 WS-CANDIDATE-COUNT               PIC 9(6) COMP-5 VALUE 0.
+
+       01 WS-PAYMENT-HISTORY-COUNT         PIC 99 COMP-5.
+       01 WS-PAYMENTS-MET-MINIMUM          PIC 99 COMP-5.
+       01 WS-UTILIZATION-PCT               PIC 9(5)V99 COMP-3.
+       01 DISPLAY-CASH                     PIC -Z(12)9.99.
+       01 DISPLAY-UTIL                     PIC ZZZ9.99.
+
+       procedure division.
+           perform OPEN-FILES
+           if FILE-STATUS = "00"
+               perform SCAN-ACCOUNTS
+               perform CLOSE-FILES
+           end-if
+           perform DISPLAY-SUMMARY
+           stop run.
+
+       OPEN-FILES SECTION.
+           move OPEN-READ to WS-FUNCTION-CODE
+           call OPEN-ACCOUNT-FILE using by value WS-FUNCTION-CODE
+                                    by reference FILE-STATUS
+           if FILE-STATUS <> "00"
+               display "*** Could not open account file, status "
+                       FILE-STATUS
+               exit section
+           end-if
+           move OPEN-READ to WS-FUNCTION-CODE
+           call OPEN-PAYMENT-FILE using by value WS-FUNCTION-CODE
+                                    by reference WS-PAYMENT-STATUS
+           if WS-PAYMENT-STATUS <> "00"
+               display "*** Could not open payment file, status "
+                       WS-PAYMENT-STATUS
+               move WS-PAYMENT-STATUS to FILE-STATUS
+           end-if
+           .
+
+       SCAN-ACCOUNTS SECTION.
+           move 0 to WS-ACCOUNT-ID of WS-ACCOUNT
+           move START-READ to WS-FUNCTION-CODE
+           call READ-ACCOUNT-RECORD using by value WS-FUNCTION-CODE
+                                      by reference WS-ACCOUNT
+                                                   FILE-STATUS
+           perform READ-NEXT-ACCOUNT
+           perform until FILE-STATUS <> "00"
+               perform REVIEW-ACCOUNT
+               perform READ-NEXT-ACCOUNT
+           end-perform
+           .
+
+       READ-NEXT-ACCOUNT SECTION.
+           move READ-NEXT to WS-FUNCTION-CODE
+           call READ-ACCOUNT-RECORD using by value WS-FUNCTION-CODE
+                                      by reference WS-ACCOUNT
+                                                   FILE-STATUS
+           .
+
+       REVIEW-ACCOUNT SECTION.
+           add 1 to WS-ACCOUNTS-REVIEWED
+           if not WS-ACCOUNT-CLOSED and WS-CREDIT-LIMIT > 0
+               perform REVIEW-PAYMENT-HISTORY
+               if WS-PAYMENT-HISTORY-COUNT = WS-CYCLES-REVIEWED and
+                  WS-PAYMENTS-MET-MINIMUM = WS-CYCLES-REVIEWED and
+                  not WS-ACCOUNT-DELINQUENT
+                   compute WS-UTILIZATION-PCT rounded =
+                       WS-BALANCE / WS-CREDIT-LIMIT * 100
+                   if WS-UTILIZATION-PCT < WS-UTIL-THRESHOLD-PCT
+                       perform REPORT-CANDIDATE
+                   end-if
+               end-if
+           end-if
+           .
+
+      *> Walks this account's payments oldest-to-newest via FIND-
+      *> PAYMENT-BY-ACCOUNT and keeps only a rolling count of the last
+      *> WS-CYCLES-REVIEWED payments and how many of those met their
+      *> minimum due - payment ids increase over time, so the payment
+      *> read last is always the most recent one seen.
+       REVIEW-PAYMENT-HISTORY SECTION.
+           move 0 to WS-PAYMENT-HISTORY-COUNT
+           move 0 to WS-PAYMENTS-MET-MINIMUM
+           move WS-ACCOUNT-ID of WS-ACCOUNT to
+                                      WS-ACCOUNT-ID of WS-PAYMENT-RECORD
+           move START-READ to WS-FUNCTION-CODE
+           call FIND-PAYMENT-BY-ACCOUNT using by value WS-FUNCTION-CODE
+                                          by reference WS-PAYMENT-RECORD
+                                                       WS-PAYMENT-STATUS
+           move READ-NEXT to WS-FUNCTION-CODE
+           call FIND-PAYMENT-BY-ACCOUNT using by value WS-FUNCTION-CODE
+                                          by reference WS-PAYMENT-RECORD
+                                                       WS-PAYMENT-STATUS
+           perform until WS-PAYMENT-STATUS <> "00" or
+                   WS-ACCOUNT-ID of WS-PAYMENT-RECORD <>
+                                      WS-ACCOUNT-ID of WS-ACCOUNT
+               if WS-PAYMENT-HISTORY-COUNT = WS-CYCLES-REVIEWED
+                   move 0 to WS-PAYMENT-HISTORY-COUNT
+                   move 0 to WS-PAYMENTS-MET-MINIMUM
+               end-if
+               add 1 to WS-PAYMENT-HISTORY-COUNT
+               if WS-MINIMUM-WAS-MET
+                   add 1 to WS-PAYMENTS-MET-MINIMUM
+               end-if
+               move READ-NEXT to WS-FUNCTION-CODE
+               call FIND-PAYMENT-BY-ACCOUNT using by value
+                                              WS-FUNCTION-CODE
+                                              by reference
+                                              WS-PAYMENT-RECORD
+                                              WS-PAYMENT-STATUS
+           end-perform
+           .
+
+       REPORT-CANDIDATE SECTION.
+           add 1 to WS-CANDIDATE-COUNT
+           move WS-BALANCE to DISPLAY-CASH
+           move WS-UTILIZATION-PCT to DISPLAY-UTIL
+           display "CREDIT LINE CANDIDATE  account "
+                   WS-ACCOUNT-ID of WS-ACCOUNT
+                   "  customer " WS-CUSTOMER-ID
+                   "  balance " DISPLAY-CASH
+                   "  utilization " DISPLAY-UTIL "%"
+           .
+
+       CLOSE-FILES SECTION.
+           move CLOSE-FILE to WS-FUNCTION-CODE
+           call OPEN-ACCOUNT-FILE using by value WS-FUNCTION-CODE
+                                    by reference FILE-STATUS
+           move CLOSE-FILE to WS-FUNCTION-CODE
+           call OPEN-PAYMENT-FILE using by value WS-FUNCTION-CODE
+                                    by reference WS-PAYMENT-STATUS
+           .
+
+       DISPLAY-SUMMARY SECTION.
+           display "*** Accounts reviewed: " WS-ACCOUNTS-REVIEWED
+           display "*** Credit-line-increase candidates: "
+                   WS-CANDIDATE-COUNT
+           .
