@@ -0,0 +1,191 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2020-2022 Micro Focus.  All Rights Reserved.    *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for demonstration purposes with other                  *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED           *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *> Standalone consistency check over the ISAM files: walks the
+      *> transaction file start-to-end the same way TransactionCsvExport
+      *> does and, for each transaction, looks its ACCOUNT-ID up with
+      *> READ-ACCOUNT-RECORD's START-READ/READ-NEXT pair (the same
+      *> single-key lookup CreditLimitBatchUpdate uses) to catch
+      *> transactions posted against an account that no longer exists.
+      *> Then walks the account file the same way OverLimitReport does
+      *> and looks each account's CUSTOMER-ID up with FIND-CUSTOMER-ID
+      *> to catch accounts whose customer record is missing. Neither
+      *> file carries a foreign key at the ISAM level, so this is the
+      *> only thing standing between manual data fixes and orphaned
+      *> records reaching month-end processing.
+       program-id. ReferentialIntegrityCheck.
+
+       data division.
+       working-storage section.
+       copy "FUNCTION-CODES.cpy".
+       copy "PROCEDURE-NAMES.cpy".
+       copy "ACCOUNT-RECORD.cpy" replacing ==(PREFIX)== by ==WS==.
+       copy "CUSTOMER-RECORD.cpy" replacing ==(PREFIX)== by ==WS==.
+       copy "TRANSACTION-RECORD.cpy" replacing ==(PREFIX)== by ==WS==.
+       01 WS-FUNCTION-CODE                 PIC X.
+       01 FILE-STATUS.
+        03 FILE-STATUS-BYTE-1              PIC X.
+        03 FILE-STATUS-BYTE-2              PIC X.
+       01 WS-LOOKUP-STATUS.
+        03 WS-LOOKUP-STATUS-1              PIC X.
+        03 WS-LOOKUP-STATUS-2              PIC X.
+       01 WS-LOOKUP-ACCOUNT-ID             PIC X(4) COMP-X.
+       01 WS-ORPHAN-TRANSACTION-COUNT      PIC 9(6) COMP-5 VALUE 0.
+       01 WS-ORPHAN-ACCOUNT-COUNT          PIC 9(6) COMP-5 VALUE 0.
+       01 WS-TRANSACTIONS-CHECKED          PIC 9(6) COMP-5 VALUE 0.
+       01 WS-ACCOUNTS-CHECKED              PIC 9(6) COMP-5 VALUE 0.
+
+       procedure division.
+           perform CHECK-TRANSACTIONS
+           perform CHECK-ACCOUNTS
+           perform DISPLAY-SUMMARY
+           stop run.
+
+       CHECK-TRANSACTIONS SECTION.
+           move OPEN-READ to WS-FUNCTION-CODE
+           call OPEN-ACCOUNT-FILE using by value WS-FUNCTION-CODE
+                                    by reference FILE-STATUS
+           if FILE-STATUS <> "00"
+               display "*** Could not open account file, status "
+                       FILE-STATUS
+               exit section
+           end-if
+           move OPEN-READ to WS-FUNCTION-CODE
+           call OPEN-TRANSACTION-FILE using by value WS-FUNCTION-CODE
+                                        by reference FILE-STATUS
+           if FILE-STATUS <> "00"
+               display "*** Could not open transaction file, status "
+                       FILE-STATUS
+               exit section
+           end-if
+           move 0 to WS-TRANSACTION-ID
+           move START-READ to WS-FUNCTION-CODE
+           call READ-TRANSACTION-RECORD using by value WS-FUNCTION-CODE
+                                     by reference WS-TRANSACTION-RECORD
+                                                  FILE-STATUS
+           perform READ-NEXT-TRANSACTION
+           perform until FILE-STATUS <> "00"
+               add 1 to WS-TRANSACTIONS-CHECKED
+               perform CHECK-TRANSACTION-ACCOUNT
+               perform READ-NEXT-TRANSACTION
+           end-perform
+           move CLOSE-FILE to WS-FUNCTION-CODE
+           call OPEN-TRANSACTION-FILE using by value WS-FUNCTION-CODE
+                                        by reference FILE-STATUS
+           move CLOSE-FILE to WS-FUNCTION-CODE
+           call OPEN-ACCOUNT-FILE using by value WS-FUNCTION-CODE
+                                    by reference FILE-STATUS
+           .
+
+       READ-NEXT-TRANSACTION SECTION.
+           move READ-NEXT to WS-FUNCTION-CODE
+           call READ-TRANSACTION-RECORD using by value WS-FUNCTION-CODE
+                                     by reference WS-TRANSACTION-RECORD
+                                                  FILE-STATUS
+           .
+
+       CHECK-TRANSACTION-ACCOUNT SECTION.
+           move WS-ACCOUNT-ID of WS-TRANSACTION-RECORD
+               to WS-LOOKUP-ACCOUNT-ID
+           move WS-LOOKUP-ACCOUNT-ID to WS-ACCOUNT-ID of WS-ACCOUNT
+           move START-READ to WS-FUNCTION-CODE
+           call READ-ACCOUNT-RECORD using by value WS-FUNCTION-CODE
+                                      by reference WS-ACCOUNT
+                                                   WS-LOOKUP-STATUS
+           if WS-LOOKUP-STATUS = "00"
+               move READ-NEXT to WS-FUNCTION-CODE
+               call READ-ACCOUNT-RECORD using by value WS-FUNCTION-CODE
+                                          by reference WS-ACCOUNT
+                                                       WS-LOOKUP-STATUS
+           end-if
+           if WS-LOOKUP-STATUS <> "00"
+               or WS-ACCOUNT-ID of WS-ACCOUNT <> WS-LOOKUP-ACCOUNT-ID
+               add 1 to WS-ORPHAN-TRANSACTION-COUNT
+               display "ORPHAN TRANSACTION  id "
+                       WS-TRANSACTION-ID of WS-TRANSACTION-RECORD
+                       "  account " WS-LOOKUP-ACCOUNT-ID
+                       "  (no matching account record)"
+           end-if
+           .
+
+       CHECK-ACCOUNTS SECTION.
+           move OPEN-READ to WS-FUNCTION-CODE
+           call OPEN-ACCOUNT-FILE using by value WS-FUNCTION-CODE
+                                    by reference FILE-STATUS
+           if FILE-STATUS <> "00"
+               display "*** Could not open account file, status "
+                       FILE-STATUS
+               exit section
+           end-if
+           move OPEN-READ to WS-FUNCTION-CODE
+           call OPEN-CUSTOMER-FILE using by value WS-FUNCTION-CODE
+                                     by reference FILE-STATUS
+           if FILE-STATUS <> "00"
+               display "*** Could not open customer file, status "
+                       FILE-STATUS
+               exit section
+           end-if
+           move 0 to WS-ACCOUNT-ID of WS-ACCOUNT
+           move START-READ to WS-FUNCTION-CODE
+           call READ-ACCOUNT-RECORD using by value WS-FUNCTION-CODE
+                                      by reference WS-ACCOUNT
+                                                   FILE-STATUS
+           perform READ-NEXT-ACCOUNT
+           perform until FILE-STATUS <> "00"
+               add 1 to WS-ACCOUNTS-CHECKED
+               perform CHECK-ACCOUNT-CUSTOMER
+               perform READ-NEXT-ACCOUNT
+           end-perform
+           move CLOSE-FILE to WS-FUNCTION-CODE
+           call OPEN-CUSTOMER-FILE using by value WS-FUNCTION-CODE
+                                     by reference FILE-STATUS
+           move CLOSE-FILE to WS-FUNCTION-CODE
+           call OPEN-ACCOUNT-FILE using by value WS-FUNCTION-CODE
+                                    by reference FILE-STATUS
+           .
+
+       READ-NEXT-ACCOUNT SECTION.
+           move READ-NEXT to WS-FUNCTION-CODE
+           call READ-ACCOUNT-RECORD using by value WS-FUNCTION-CODE
+                                      by reference WS-ACCOUNT
+                                                   FILE-STATUS
+           .
+
+       CHECK-ACCOUNT-CUSTOMER SECTION.
+           move WS-CUSTOMER-ID of WS-ACCOUNT
+               to WS-CUSTOMER-ID of WS-CUSTOMER-RECORD
+           call FIND-CUSTOMER-ID using by value WS-FUNCTION-CODE
+                                   by reference WS-CUSTOMER-RECORD
+                                                WS-LOOKUP-STATUS
+           if WS-LOOKUP-STATUS <> "00"
+               add 1 to WS-ORPHAN-ACCOUNT-COUNT
+               display "ORPHAN ACCOUNT  id " WS-ACCOUNT-ID of WS-ACCOUNT
+                       "  customer " WS-CUSTOMER-ID of WS-ACCOUNT
+                       "  (no matching customer record)"
+           end-if
+           .
+
+       DISPLAY-SUMMARY SECTION.
+           display "*** Transactions checked: " WS-TRANSACTIONS-CHECKED
+           display "*** Orphaned transactions found: "
+                   WS-ORPHAN-TRANSACTION-COUNT
+           display "*** Accounts checked: " WS-ACCOUNTS-CHECKED
+           display "*** Orphaned accounts found: "
+                   WS-ORPHAN-ACCOUNT-COUNT
+           .
