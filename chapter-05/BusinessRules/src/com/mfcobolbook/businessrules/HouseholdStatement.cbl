@@ -0,0 +1,240 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2020-2022 Micro Focus.  All Rights Reserved.    *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for demonstration purposes with other                  *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED           *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *> Combined household statement: reads CUSTOMER-ID,CYCLE-START-
+      *> DATE request lines from a control file the same way
+      *> PaymentPosting reads its control lines. For each request,
+      *> looks the customer up via FIND-CUSTOMER-ID, then walks the
+      *> account file start-to-end the same way CustomerMerge does to
+      *> find every account that customer owns. For each of that
+      *> customer's accounts, reads Statement-File directly by its
+      *> FILE-STATEMENT-KEY (ACCOUNT-ID plus the requested cycle start
+      *> date) the same way MonthEndInterestRun both writes and
+      *> rewrites that same key, and prints one line per account plus
+      *> a household total across every account found for that cycle -
+      *> so a customer with several cards or a savings account
+      *> alongside a credit card gets one combined mailing instead of
+      *> one statement per account.
+       program-id. HouseholdStatement.
+
+       environment division.
+       input-output section.
+       file-control.
+           select Control-File assign to external
+                                           householdControlFile
+               organization is line sequential
+               file status is WS-CONTROL-STATUS
+               .
+           select Statement-File assign to external statementFile
+               file status is WS-STATEMENT-STATUS
+               organization is indexed
+               access mode is dynamic
+               record key is FILE-STATEMENT-KEY of FILE-STATEMENT-RECORD
+               .
+
+       data division.
+       file section.
+       fd Control-File.
+       01 CONTROL-LINE                     PIC X(80).
+       fd Statement-File.
+       copy "STATEMENT-RECORD.cpy" replacing ==(PREFIX)== by ==FILE==.
+
+       working-storage section.
+       copy "FUNCTION-CODES.cpy".
+       copy "PROCEDURE-NAMES.cpy".
+       copy "ACCOUNT-RECORD.cpy" replacing ==(PREFIX)== by ==WS==.
+       copy "CUSTOMER-RECORD.cpy" replacing ==(PREFIX)== by ==WS==.
+
+       01 WS-FUNCTION-CODE                 PIC X.
+       01 FILE-STATUS.
+        03 FILE-STATUS-BYTE-1              PIC X.
+        03 FILE-STATUS-BYTE-2              PIC X.
+       01 WS-CONTROL-STATUS                PIC XX.
+       01 WS-STATEMENT-STATUS              PIC XX.
+       01 WS-LOOKUP-STATUS.
+        03 WS-LOOKUP-STATUS-1              PIC X.
+        03 WS-LOOKUP-STATUS-2              PIC X.
+
+       01 WS-CONTROL-CUSTOMER-ID           PIC 9(9).
+       01 WS-CONTROL-CYCLE-DATE            PIC 9(8).
+       01 WS-CONTROL-TALLY                 PIC 99 COMP-5.
+       01 WS-REQUESTED-CUSTOMER-ID         PIC X(4) COMP-X.
+
+       01 WS-HOUSEHOLD-ACCOUNT-COUNT       PIC 9(6) COMP-5 VALUE 0.
+       01 WS-HOUSEHOLD-BALANCE             PIC S9(12)V99 VALUE 0.
+       01 WS-HOUSEHOLD-INTEREST            PIC S9(12)V99 VALUE 0.
+       01 WS-HOUSEHOLD-MINIMUM             PIC S9(12)V99 VALUE 0.
+       01 WS-STATEMENTS-PRINTED            PIC 9(6) COMP-5 VALUE 0.
+
+       01 DISPLAY-CASH                     PIC -Z(12)9.99.
+
+       procedure division.
+           perform OPEN-FILES
+           if FILE-STATUS = "00" and WS-CONTROL-STATUS = "00"
+               perform PROCESS-CONTROL-FILE
+               perform CLOSE-FILES
+           end-if
+           display "*** Household statements printed: "
+                   WS-STATEMENTS-PRINTED
+           stop run.
+
+       OPEN-FILES SECTION.
+           move OPEN-READ to WS-FUNCTION-CODE
+           call OPEN-ACCOUNT-FILE using by value WS-FUNCTION-CODE
+                                    by reference FILE-STATUS
+           if FILE-STATUS <> "00"
+               display "*** Could not open account file, status "
+                       FILE-STATUS
+               exit section
+           end-if
+           move OPEN-READ to WS-FUNCTION-CODE
+           call OPEN-CUSTOMER-FILE using by value WS-FUNCTION-CODE
+                                     by reference FILE-STATUS
+           if FILE-STATUS <> "00"
+               display "*** Could not open customer file, status "
+                       FILE-STATUS
+               exit section
+           end-if
+           open input Statement-File
+           if WS-STATEMENT-STATUS <> "00"
+               display "*** Could not open statement file, status "
+                       WS-STATEMENT-STATUS
+               move WS-STATEMENT-STATUS to FILE-STATUS
+               exit section
+           end-if
+           open input Control-File
+           if WS-CONTROL-STATUS <> "00"
+               display "*** Could not open control file, status "
+                       WS-CONTROL-STATUS
+               exit section
+           end-if
+           .
+
+       PROCESS-CONTROL-FILE SECTION.
+           read Control-File
+               at end move "10" to WS-CONTROL-STATUS
+           end-read
+           perform until WS-CONTROL-STATUS <> "00"
+               perform APPLY-CONTROL-LINE
+               read Control-File
+                   at end move "10" to WS-CONTROL-STATUS
+               end-read
+           end-perform
+           .
+
+       APPLY-CONTROL-LINE SECTION.
+           unstring CONTROL-LINE delimited by ","
+               into WS-CONTROL-CUSTOMER-ID
+                    WS-CONTROL-CYCLE-DATE
+               tallying in WS-CONTROL-TALLY
+           end-unstring
+           if WS-CONTROL-TALLY <> 2
+               display "*** Malformed household request skipped: "
+                       CONTROL-LINE
+               exit section
+           end-if
+           move WS-CONTROL-CUSTOMER-ID to WS-REQUESTED-CUSTOMER-ID
+           move WS-REQUESTED-CUSTOMER-ID to WS-CUSTOMER-ID
+                                        of WS-CUSTOMER-RECORD
+           call FIND-CUSTOMER-ID using by value WS-FUNCTION-CODE
+                                   by reference WS-CUSTOMER-RECORD
+                                                WS-LOOKUP-STATUS
+           if WS-LOOKUP-STATUS <> "00"
+               display "*** Customer not found: "
+                       WS-CONTROL-CUSTOMER-ID
+               exit section
+           end-if
+           perform PRINT-HOUSEHOLD-STATEMENT
+           .
+
+       PRINT-HOUSEHOLD-STATEMENT SECTION.
+           move 0 to WS-HOUSEHOLD-ACCOUNT-COUNT
+           move 0 to WS-HOUSEHOLD-BALANCE
+           move 0 to WS-HOUSEHOLD-INTEREST
+           move 0 to WS-HOUSEHOLD-MINIMUM
+           display " "
+           display "*** Household statement for customer "
+                   WS-CONTROL-CUSTOMER-ID " - " WS-FIRST-NAME
+                   " " WS-LAST-NAME " - cycle "
+                   WS-CONTROL-CYCLE-DATE
+           move 0 to WS-ACCOUNT-ID of WS-ACCOUNT
+           move START-READ to WS-FUNCTION-CODE
+           call READ-ACCOUNT-RECORD using by value WS-FUNCTION-CODE
+                                      by reference WS-ACCOUNT
+                                                   FILE-STATUS
+           perform READ-NEXT-ACCOUNT
+           perform until FILE-STATUS <> "00"
+               if WS-CUSTOMER-ID of WS-ACCOUNT
+                                   = WS-REQUESTED-CUSTOMER-ID
+                   perform PRINT-ACCOUNT-STATEMENT-LINE
+               end-if
+               perform READ-NEXT-ACCOUNT
+           end-perform
+           move "00" to FILE-STATUS
+           if WS-HOUSEHOLD-ACCOUNT-COUNT = 0
+               display "*** No accounts on file for this customer"
+           else
+               move WS-HOUSEHOLD-BALANCE to DISPLAY-CASH
+               display "    Household ending balance:  "
+                       DISPLAY-CASH
+               move WS-HOUSEHOLD-INTEREST to DISPLAY-CASH
+               display "    Household interest charged:"
+                       DISPLAY-CASH
+               move WS-HOUSEHOLD-MINIMUM to DISPLAY-CASH
+               display "    Household minimum due:     "
+                       DISPLAY-CASH
+               add 1 to WS-STATEMENTS-PRINTED
+           end-if
+           .
+
+       READ-NEXT-ACCOUNT SECTION.
+           move READ-NEXT to WS-FUNCTION-CODE
+           call READ-ACCOUNT-RECORD using by value WS-FUNCTION-CODE
+                                      by reference WS-ACCOUNT
+                                                   FILE-STATUS
+           .
+
+       PRINT-ACCOUNT-STATEMENT-LINE SECTION.
+           move WS-ACCOUNT-ID of WS-ACCOUNT to
+              FILE-ACCOUNT-ID of FILE-STATEMENT-RECORD
+           move WS-CONTROL-CYCLE-DATE to
+              FILE-CYCLE-START-DATE of FILE-STATEMENT-RECORD
+           read Statement-File key is FILE-STATEMENT-KEY
+                                    of FILE-STATEMENT-RECORD
+           if WS-STATEMENT-STATUS = "00"
+               add 1 to WS-HOUSEHOLD-ACCOUNT-COUNT
+               add FILE-ENDING-BALANCE to WS-HOUSEHOLD-BALANCE
+               add FILE-INTEREST-CHARGED to WS-HOUSEHOLD-INTEREST
+               add FILE-MINIMUM-PAYMENT to WS-HOUSEHOLD-MINIMUM
+               move FILE-ENDING-BALANCE to DISPLAY-CASH
+               display "    Account " WS-ACCOUNT-ID of WS-ACCOUNT
+                       "  balance " DISPLAY-CASH
+           end-if
+           .
+
+       CLOSE-FILES SECTION.
+           move CLOSE-FILE to WS-FUNCTION-CODE
+           call OPEN-ACCOUNT-FILE using by value WS-FUNCTION-CODE
+                                    by reference FILE-STATUS
+           move CLOSE-FILE to WS-FUNCTION-CODE
+           call OPEN-CUSTOMER-FILE using by value WS-FUNCTION-CODE
+                                     by reference FILE-STATUS
+           close Statement-File
+           close Control-File
+           .
