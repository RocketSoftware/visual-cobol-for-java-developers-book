@@ -0,0 +1,192 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2020-2022 Micro Focus.  All Rights Reserved.    *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for demonstration purposes with other                  *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED           *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *> Batch APR review: reads a control file of
+      *> ACCOUNT-ID,NEW-APR,OPERATOR-ID lines, looks each account up
+      *> the same way CreditLimitBatchUpdate's READ-ACCOUNT-RECORD
+      *> START-READ/READ-NEXT pair finds a single key, rewrites APR
+      *> through WRITE-ACCOUNT-RECORD in UPDATE-RECORD mode, and writes
+      *> an audit line (old rate, new rate, operator) per change so a
+      *> rate change doesn't require hand-editing accounts one at a
+      *> time through the API layer. CALCULATE-INTEREST reads APR
+      *> straight off the account record it finds, so a change made
+      *> here takes effect on the next interest run without any other
+      *> program needing to know about it.
+       program-id. InterestRateBatchUpdate.
+
+       environment division.
+       input-output section.
+       file-control.
+           select Control-File assign to external controlFile
+               organization is line sequential
+               file status is WS-CONTROL-STATUS
+               .
+           select Audit-File assign to external interestRateAuditFile
+               organization is line sequential
+               .
+
+       data division.
+       file section.
+       fd Control-File.
+       01 CONTROL-LINE                     PIC X(80).
+       fd Audit-File.
+       01 AUDIT-LINE                       PIC X(120).
+
+       working-storage section.
+       copy "FUNCTION-CODES.cpy".
+       copy "PROCEDURE-NAMES.cpy".
+       copy "ACCOUNT-RECORD.cpy" replacing ==(PREFIX)== by ==WS==.
+       01 WS-FUNCTION-CODE                 PIC X.
+       01 FILE-STATUS.
+        03 FILE-STATUS-BYTE-1              PIC X.
+        03 FILE-STATUS-BYTE-2              PIC X.
+       01 WS-CONTROL-STATUS                PIC XX.
+       01 WS-CHANGE-COUNT                  PIC 9(6) COMP-5 VALUE 0.
+       01 WS-REJECT-COUNT                  PIC 9(6) COMP-5 VALUE 0.
+
+       01 WS-CONTROL-ACCOUNT-ID            PIC 9(9).
+       01 WS-CONTROL-NEW-APR               PIC 9V9(4).
+       01 WS-CONTROL-OPERATOR-ID           PIC X(20).
+       01 WS-CONTROL-TALLY                 PIC 99 COMP-5.
+
+       01 WS-REQUESTED-ACCOUNT-ID          PIC X(4) COMP-X.
+       01 WS-OLD-APR                       PIC 9V9(4).
+       01 WS-NEW-APR                       PIC 9V9(4).
+       01 WS-ACCOUNT-ID-DISPLAY            PIC 9(9).
+       01 DISPLAY-OLD-APR                  PIC 9.9(4).
+       01 DISPLAY-NEW-APR                  PIC 9.9(4).
+
+       procedure division.
+           perform OPEN-FILES
+           if FILE-STATUS = "00" and WS-CONTROL-STATUS = "00"
+               perform PROCESS-CONTROL-FILE
+               perform CLOSE-FILES
+           end-if
+           display "*** Interest rate changes applied: " WS-CHANGE-COUNT
+           display "*** Interest rate changes rejected: "
+                   WS-REJECT-COUNT
+           stop run.
+
+       OPEN-FILES SECTION.
+           move OPEN-I-O to WS-FUNCTION-CODE
+           call OPEN-ACCOUNT-FILE using by value WS-FUNCTION-CODE
+                                    by reference FILE-STATUS
+           if FILE-STATUS <> "00"
+               display "*** Could not open account file, status "
+                       FILE-STATUS
+               exit section
+           end-if
+           open input Control-File
+           if WS-CONTROL-STATUS <> "00"
+               display "*** Could not open control file, status "
+                       WS-CONTROL-STATUS
+               exit section
+           end-if
+           open output Audit-File
+           .
+
+       PROCESS-CONTROL-FILE SECTION.
+           read Control-File
+               at end move "10" to WS-CONTROL-STATUS
+           end-read
+           perform until WS-CONTROL-STATUS <> "00"
+               perform APPLY-CONTROL-LINE
+               read Control-File
+                   at end move "10" to WS-CONTROL-STATUS
+               end-read
+           end-perform
+           .
+
+       APPLY-CONTROL-LINE SECTION.
+           unstring CONTROL-LINE delimited by ","
+               into WS-CONTROL-ACCOUNT-ID
+                    WS-CONTROL-NEW-APR
+                    WS-CONTROL-OPERATOR-ID
+               tallying in WS-CONTROL-TALLY
+           end-unstring
+           if WS-CONTROL-TALLY <> 3
+               add 1 to WS-REJECT-COUNT
+               display "*** Malformed control line skipped: "
+                       CONTROL-LINE
+               exit section
+           end-if
+           move WS-CONTROL-ACCOUNT-ID to WS-REQUESTED-ACCOUNT-ID
+           move WS-CONTROL-NEW-APR to WS-NEW-APR
+           perform FIND-REQUESTED-ACCOUNT
+           if FILE-STATUS <> "00"
+               or WS-ACCOUNT-ID <> WS-REQUESTED-ACCOUNT-ID
+               add 1 to WS-REJECT-COUNT
+               display "*** Account not found for rate change: "
+                       WS-CONTROL-ACCOUNT-ID
+               exit section
+           end-if
+           move WS-APR to WS-OLD-APR
+           move WS-NEW-APR to WS-APR
+           move UPDATE-RECORD to WS-FUNCTION-CODE
+           call WRITE-ACCOUNT-RECORD using by value WS-FUNCTION-CODE
+                                        by reference WS-ACCOUNT
+                                                     FILE-STATUS
+           if FILE-STATUS <> "00"
+               add 1 to WS-REJECT-COUNT
+               display "*** Rate update failed for account "
+                       WS-ACCOUNT-ID " status " FILE-STATUS
+               exit section
+           end-if
+           add 1 to WS-CHANGE-COUNT
+           perform WRITE-AUDIT-LINE
+           .
+
+       FIND-REQUESTED-ACCOUNT SECTION.
+           move WS-REQUESTED-ACCOUNT-ID to WS-ACCOUNT-ID
+           move START-READ to WS-FUNCTION-CODE
+           call READ-ACCOUNT-RECORD using by value WS-FUNCTION-CODE
+                                      by reference WS-ACCOUNT
+                                                   FILE-STATUS
+           if FILE-STATUS = "00"
+               move READ-NEXT to WS-FUNCTION-CODE
+               call READ-ACCOUNT-RECORD using by value WS-FUNCTION-CODE
+                                          by reference WS-ACCOUNT
+                                                       FILE-STATUS
+           end-if
+           .
+
+       WRITE-AUDIT-LINE SECTION.
+           move WS-ACCOUNT-ID to WS-ACCOUNT-ID-DISPLAY
+           move WS-OLD-APR to DISPLAY-OLD-APR
+           move WS-NEW-APR to DISPLAY-NEW-APR
+           move spaces to AUDIT-LINE
+           string WS-ACCOUNT-ID-DISPLAY delimited by size
+                  "," delimited by size
+                  DISPLAY-OLD-APR delimited by size
+                  "," delimited by size
+                  DISPLAY-NEW-APR delimited by size
+                  "," delimited by size
+                  WS-CONTROL-OPERATOR-ID delimited by size
+               into AUDIT-LINE
+           end-string
+           write AUDIT-LINE
+           .
+
+       CLOSE-FILES SECTION.
+           move CLOSE-FILE to WS-FUNCTION-CODE
+           call OPEN-ACCOUNT-FILE using by value WS-FUNCTION-CODE
+                                    by reference FILE-STATUS
+           close Control-File
+           close Audit-File
+           .
