@@ -0,0 +1,246 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2020-2022 Micro Focus.  All Rights Reserved.    *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for demonstration purposes with other                  *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED           *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *> Customer merge: reads SURVIVOR-ID,DUPLICATE-ID request lines
+      *> from a control file the same way PaymentPosting reads
+      *> ACCOUNT-ID,AMOUNT lines. For each request, confirms both
+      *> customers exist via FIND-CUSTOMER-ID (the same lookup
+      *> ReferentialIntegrityCheck uses), then walks the account file
+      *> start-to-end the same way OverLimitReport does, re-pointing
+      *> every account owned by the duplicate customer over to the
+      *> survivor via WRITE-ACCOUNT-RECORD's UPDATE-RECORD mode - which
+      *> already writes its own audit-trail record - and finally
+      *> retires the duplicate customer record with
+      *> DELETE-CUSTOMER-RECORD. A full account-file scan is used
+      *> rather than a keyed lookup because no alternate-key search
+      *> entry point exists for CUSTOMER-ID on the account file, and a
+      *> merge is a rare, operator-initiated event rather than a
+      *> per-transaction hot path.
+       program-id. CustomerMerge.
+
+       environment division.
+       input-output section.
+       file-control.
+           select Control-File assign to external mergeControlFile
+               organization is line sequential
+               file status is WS-CONTROL-STATUS
+               .
+
+       data division.
+       file section.
+       fd Control-File.
+       01 CONTROL-LINE                     PIC X(80).
+
+       working-storage section.
+       copy "FUNCTION-CODES.cpy".
+       copy "PROCEDURE-NAMES.cpy".
+       copy "ACCOUNT-RECORD.cpy" replacing ==(PREFIX)== by ==WS==.
+       copy "CUSTOMER-RECORD.cpy" replacing ==(PREFIX)== by ==WS==.
+
+       01 WS-FUNCTION-CODE                 PIC X.
+       01 FILE-STATUS.
+        03 FILE-STATUS-BYTE-1              PIC X.
+        03 FILE-STATUS-BYTE-2              PIC X.
+       01 WS-CONTROL-STATUS                PIC XX.
+       01 WS-LOOKUP-STATUS.
+        03 WS-LOOKUP-STATUS-1              PIC X.
+        03 WS-LOOKUP-STATUS-2              PIC X.
+
+       01 WS-CONTROL-SURVIVOR-ID           PIC 9(9).
+       01 WS-CONTROL-DUPLICATE-ID          PIC 9(9).
+       01 WS-CONTROL-TALLY                 PIC 99 COMP-5.
+
+       01 WS-SURVIVOR-CUSTOMER-ID          PIC X(4) COMP-X.
+       01 WS-DUPLICATE-CUSTOMER-ID         PIC X(4) COMP-X.
+
+       01 WS-MERGES-REQUESTED              PIC 9(6) COMP-5 VALUE 0.
+       01 WS-MERGES-COMPLETED              PIC 9(6) COMP-5 VALUE 0.
+       01 WS-MERGES-REJECTED               PIC 9(6) COMP-5 VALUE 0.
+       01 WS-ACCOUNTS-MOVED                PIC 9(6) COMP-5 VALUE 0.
+
+       procedure division.
+           perform OPEN-FILES
+           if FILE-STATUS = "00" and WS-CONTROL-STATUS = "00"
+               perform PROCESS-CONTROL-FILE
+               perform CLOSE-FILES
+           end-if
+           display "*** Merges requested: " WS-MERGES-REQUESTED
+           display "*** Merges completed: " WS-MERGES-COMPLETED
+           display "*** Merges rejected: " WS-MERGES-REJECTED
+           display "*** Accounts moved: " WS-ACCOUNTS-MOVED
+           stop run.
+
+       OPEN-FILES SECTION.
+           move OPEN-I-O to WS-FUNCTION-CODE
+           call OPEN-ACCOUNT-FILE using by value WS-FUNCTION-CODE
+                                    by reference FILE-STATUS
+           if FILE-STATUS <> "00"
+               display "*** Could not open account file, status "
+                       FILE-STATUS
+               exit section
+           end-if
+           move OPEN-I-O to WS-FUNCTION-CODE
+           call OPEN-CUSTOMER-FILE using by value WS-FUNCTION-CODE
+                                     by reference FILE-STATUS
+           if FILE-STATUS <> "00"
+               display "*** Could not open customer file, status "
+                       FILE-STATUS
+               exit section
+           end-if
+           open input Control-File
+           if WS-CONTROL-STATUS <> "00"
+               display "*** Could not open control file, status "
+                       WS-CONTROL-STATUS
+               exit section
+           end-if
+           .
+
+       PROCESS-CONTROL-FILE SECTION.
+           read Control-File
+               at end move "10" to WS-CONTROL-STATUS
+           end-read
+           perform until WS-CONTROL-STATUS <> "00"
+               perform APPLY-CONTROL-LINE
+               read Control-File
+                   at end move "10" to WS-CONTROL-STATUS
+               end-read
+           end-perform
+           .
+
+       APPLY-CONTROL-LINE SECTION.
+           unstring CONTROL-LINE delimited by ","
+               into WS-CONTROL-SURVIVOR-ID
+                    WS-CONTROL-DUPLICATE-ID
+               tallying in WS-CONTROL-TALLY
+           end-unstring
+           if WS-CONTROL-TALLY <> 2
+               add 1 to WS-MERGES-REJECTED
+               display "*** Malformed merge request skipped: "
+                       CONTROL-LINE
+               exit section
+           end-if
+           add 1 to WS-MERGES-REQUESTED
+           move WS-CONTROL-SURVIVOR-ID to WS-SURVIVOR-CUSTOMER-ID
+           move WS-CONTROL-DUPLICATE-ID to WS-DUPLICATE-CUSTOMER-ID
+           if WS-SURVIVOR-CUSTOMER-ID = WS-DUPLICATE-CUSTOMER-ID
+               add 1 to WS-MERGES-REJECTED
+               display "*** Merge request skipped, survivor and "
+                       "duplicate are the same customer: "
+                       WS-CONTROL-SURVIVOR-ID
+               exit section
+           end-if
+           perform CONFIRM-BOTH-CUSTOMERS-EXIST
+           if FILE-STATUS <> "00"
+               add 1 to WS-MERGES-REJECTED
+               exit section
+           end-if
+           perform MOVE-DUPLICATE-CUSTOMER-ACCOUNTS
+           perform RETIRE-DUPLICATE-CUSTOMER
+           if FILE-STATUS = "00"
+               add 1 to WS-MERGES-COMPLETED
+           else
+               add 1 to WS-MERGES-REJECTED
+           end-if
+           .
+
+       CONFIRM-BOTH-CUSTOMERS-EXIST SECTION.
+           move "00" to FILE-STATUS
+           move WS-SURVIVOR-CUSTOMER-ID to WS-CUSTOMER-ID
+                                       of WS-CUSTOMER-RECORD
+           call FIND-CUSTOMER-ID using by value WS-FUNCTION-CODE
+                                   by reference WS-CUSTOMER-RECORD
+                                                WS-LOOKUP-STATUS
+           if WS-LOOKUP-STATUS <> "00"
+               move WS-LOOKUP-STATUS to FILE-STATUS
+               display "*** Survivor customer not found: "
+                       WS-CONTROL-SURVIVOR-ID
+               exit section
+           end-if
+           move WS-DUPLICATE-CUSTOMER-ID to WS-CUSTOMER-ID
+                                        of WS-CUSTOMER-RECORD
+           call FIND-CUSTOMER-ID using by value WS-FUNCTION-CODE
+                                   by reference WS-CUSTOMER-RECORD
+                                                WS-LOOKUP-STATUS
+           if WS-LOOKUP-STATUS <> "00"
+               move WS-LOOKUP-STATUS to FILE-STATUS
+               display "*** Duplicate customer not found: "
+                       WS-CONTROL-DUPLICATE-ID
+           end-if
+           .
+
+       MOVE-DUPLICATE-CUSTOMER-ACCOUNTS SECTION.
+           move 0 to WS-ACCOUNT-ID of WS-ACCOUNT
+           move START-READ to WS-FUNCTION-CODE
+           call READ-ACCOUNT-RECORD using by value WS-FUNCTION-CODE
+                                      by reference WS-ACCOUNT
+                                                   FILE-STATUS
+           perform READ-NEXT-ACCOUNT
+           perform until FILE-STATUS <> "00"
+               if WS-CUSTOMER-ID of WS-ACCOUNT
+                                   = WS-DUPLICATE-CUSTOMER-ID
+                   perform MOVE-ONE-ACCOUNT
+               end-if
+               perform READ-NEXT-ACCOUNT
+           end-perform
+           move "00" to FILE-STATUS
+           .
+
+       READ-NEXT-ACCOUNT SECTION.
+           move READ-NEXT to WS-FUNCTION-CODE
+           call READ-ACCOUNT-RECORD using by value WS-FUNCTION-CODE
+                                      by reference WS-ACCOUNT
+                                                   FILE-STATUS
+           .
+
+       MOVE-ONE-ACCOUNT SECTION.
+           move WS-SURVIVOR-CUSTOMER-ID to WS-CUSTOMER-ID of WS-ACCOUNT
+           move UPDATE-RECORD to WS-FUNCTION-CODE
+           call WRITE-ACCOUNT-RECORD using by value WS-FUNCTION-CODE
+                                        by reference WS-ACCOUNT
+                                                     WS-LOOKUP-STATUS
+           if WS-LOOKUP-STATUS = "00"
+               add 1 to WS-ACCOUNTS-MOVED
+           else
+               display "*** Could not move account "
+                       WS-ACCOUNT-ID of WS-ACCOUNT
+                       " status " WS-LOOKUP-STATUS
+           end-if
+           .
+
+       RETIRE-DUPLICATE-CUSTOMER SECTION.
+           move WS-DUPLICATE-CUSTOMER-ID to WS-CUSTOMER-ID
+                                        of WS-CUSTOMER-RECORD
+           call DELETE-CUSTOMER-RECORD using by reference
+                                           WS-CUSTOMER-RECORD
+                                           FILE-STATUS
+           if FILE-STATUS <> "00"
+               display "*** Could not retire duplicate customer "
+                       WS-CONTROL-DUPLICATE-ID " status " FILE-STATUS
+           end-if
+           .
+
+       CLOSE-FILES SECTION.
+           move CLOSE-FILE to WS-FUNCTION-CODE
+           call OPEN-ACCOUNT-FILE using by value WS-FUNCTION-CODE
+                                    by reference FILE-STATUS
+           move CLOSE-FILE to WS-FUNCTION-CODE
+           call OPEN-CUSTOMER-FILE using by value WS-FUNCTION-CODE
+                                     by reference FILE-STATUS
+           close Control-File
+           .
