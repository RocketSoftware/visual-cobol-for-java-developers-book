@@ -0,0 +1,124 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2020-2022 Micro Focus.  All Rights Reserved.    *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for demonstration purposes with other                  *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED           *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *> Nightly companion to AccountsBuilder/TransactionsBuilder's CSV
+      *> import path: walks the transaction file start-to-end the same
+      *> way OverLimitReport walks the account file, and writes every
+      *> transaction back out as CSV so it can be diffed against the
+      *> card network's settlement feed.
+       program-id. TransactionCsvExport.
+
+       environment division.
+       input-output section.
+       file-control.
+           select Transaction-Csv-File assign to external
+                                                   transactionCsvFile
+               organization is line sequential
+               .
+
+       data division.
+       file section.
+       fd Transaction-Csv-File.
+       01 CSV-LINE                         PIC X(300).
+
+       working-storage section.
+       copy "FUNCTION-CODES.cpy".
+       copy "PROCEDURE-NAMES.cpy".
+       copy "TRANSACTION-RECORD.cpy" replacing ==(PREFIX)== by ==WS==.
+       01 WS-FUNCTION-CODE                 PIC X.
+       01 FILE-STATUS.
+        03 FILE-STATUS-BYTE-1              PIC X.
+        03 FILE-STATUS-BYTE-2              PIC X.
+       01 WS-RECORD-COUNT                  PIC 9(6) COMP-5 VALUE 0.
+       01 WS-TRANSACTION-ID-DISPLAY        PIC 9(9).
+       01 WS-ACCOUNT-ID-DISPLAY            PIC 9(9).
+       01 WS-TRANS-DATE-DISPLAY            PIC 9(8).
+       01 DISPLAY-AMOUNT                   PIC -(11)9.99.
+
+       procedure division.
+           perform OPEN-FILES
+           if FILE-STATUS = "00"
+               perform WRITE-HEADER
+               perform EXPORT-TRANSACTIONS
+               perform CLOSE-FILES
+           end-if
+           display "*** Transactions exported: " WS-RECORD-COUNT
+           stop run.
+
+       OPEN-FILES SECTION.
+           move OPEN-READ to WS-FUNCTION-CODE
+           call OPEN-TRANSACTION-FILE using by value WS-FUNCTION-CODE
+                                        by reference FILE-STATUS
+           if FILE-STATUS <> "00"
+               display "*** Could not open transaction file, status "
+                       FILE-STATUS
+               exit section
+           end-if
+           open output Transaction-Csv-File
+           .
+       WRITE-HEADER SECTION.
+           move
+             "TRANSACTION-ID,ACCOUNT-ID,TRANS-DATE,AMOUNT,DESCRIPTION"
+             to CSV-LINE
+           write CSV-LINE
+           .
+       EXPORT-TRANSACTIONS SECTION.
+           move 0 to WS-TRANSACTION-ID
+           move START-READ to WS-FUNCTION-CODE
+           call READ-TRANSACTION-RECORD using by value WS-FUNCTION-CODE
+                                     by reference WS-TRANSACTION-RECORD
+                                                  FILE-STATUS
+           perform READ-NEXT-TRANSACTION
+           perform until FILE-STATUS <> "00"
+               perform WRITE-CSV-LINE
+               perform READ-NEXT-TRANSACTION
+           end-perform
+           .
+       READ-NEXT-TRANSACTION SECTION.
+           move READ-NEXT to WS-FUNCTION-CODE
+           call READ-TRANSACTION-RECORD using by value WS-FUNCTION-CODE
+                                     by reference WS-TRANSACTION-RECORD
+                                                  FILE-STATUS
+           .
+       WRITE-CSV-LINE SECTION.
+           move WS-TRANSACTION-ID to WS-TRANSACTION-ID-DISPLAY
+           move WS-ACCOUNT-ID to WS-ACCOUNT-ID-DISPLAY
+           move WS-TRANS-DATE to WS-TRANS-DATE-DISPLAY
+           move WS-AMOUNT to DISPLAY-AMOUNT
+           move spaces to CSV-LINE
+           string WS-TRANSACTION-ID-DISPLAY delimited by size
+                  "," delimited by size
+                  WS-ACCOUNT-ID-DISPLAY delimited by size
+                  "," delimited by size
+                  WS-TRANS-DATE-DISPLAY delimited by size
+                  "," delimited by size
+                  DISPLAY-AMOUNT delimited by size
+                  "," delimited by size
+                  WS-DESCRIPTION delimited by size
+               into CSV-LINE
+           end-string
+           write CSV-LINE
+           add 1 to WS-RECORD-COUNT
+           .
+       CLOSE-FILES SECTION.
+           move CLOSE-FILE to WS-FUNCTION-CODE
+           call OPEN-TRANSACTION-FILE using by value WS-FUNCTION-CODE
+                                        by reference FILE-STATUS
+           close Transaction-Csv-File
+           .
