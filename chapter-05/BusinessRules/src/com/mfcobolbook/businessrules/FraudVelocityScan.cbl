@@ -0,0 +1,189 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright 2020-2024 Rocket Software, Inc. or its affiliates.  *
+      * All Rights Reserved.                                          *
+      *                                                                *
+      *****************************************************************
+
+      *> Nightly pass over the account file, the same way
+      *> CreditLineIncreaseCandidates walks accounts and then walks
+      *> each one's history with a FIND-*-BY-ACCOUNT call - here it is
+      *> FIND-TRANSACTION-BY-ACCOUNT rather than FIND-PAYMENT-BY-
+      *> ACCOUNT. For each account, tallies how many of today's
+      *> transactions post to it and their total value, and flags the
+      *> account when either crosses its threshold (WS-VELOCITY-
+      *> COUNT-THRESHOLD, WS-VELOCITY-AMOUNT-THRESHOLD) - a burst of
+      *> activity on one account in a single day being the classic
+      *> "card testing" or account-takeover velocity pattern. Also
+      *> flags any single transaction over WS-LARGE-AMOUNT-THRESHOLD
+      *> on its own, since one outsized transaction is as worth a
+      *> look as many small ones.
+       program-id. FraudVelocityScan.
+
+       data division.
+       working-storage section.
+       copy "FUNCTION-CODES.cpy".
+       copy "PROCEDURE-NAMES.cpy".
+       copy "ACCOUNT-RECORD.cpy" replacing ==(PREFIX)== by ==WS==.
+       copy "TRANSACTION-RECORD.cpy" replacing ==(PREFIX)== by ==WS==.
+
+       01 WS-FUNCTION-CODE                 PIC X.
+       01 FILE-STATUS.
+        03 FILE-STATUS-BYTE-1              PIC X.
+        03 FILE-STATUS-BYTE-2              PIC X.
+       01 WS-TRANSACTION-STATUS.
+        03 WS-TRANSACTION-STATUS-1         PIC X.
+        03 WS-TRANSACTION-STATUS-2         PIC X.
+
+       01 WS-TODAY                         PIC 9(08).
+
+       78 WS-VELOCITY-COUNT-THRESHOLD      VALUE 5.
+       78 WS-VELOCITY-AMOUNT-THRESHOLD     VALUE 5000.00.
+       78 WS-LARGE-AMOUNT-THRESHOLD        VALUE 2500.00.
+
+       01 WS-ACCOUNTS-SCANNED              PIC 9(6) COMP-5 VALUE 0.
+       01 WS-ACCOUNTS-FLAGGED              PIC 9(6) COMP-5 VALUE 0.
+       01 WS-LARGE-TRANSACTION-COUNT       PIC 9(6) COMP-5 VALUE 0.
+
+       01 WS-TODAYS-TRANSACTION-COUNT      PIC 9(6) COMP-5.
+       01 WS-TODAYS-TRANSACTION-TOTAL      PIC S9(12)V99.
+
+       01 DISPLAY-CASH                     PIC -Z(12)9.99.
+
+       procedure division.
+           accept WS-TODAY from DATE YYYYMMDD
+           perform OPEN-FILES
+           if FILE-STATUS = "00"
+               perform SCAN-ACCOUNTS
+               perform CLOSE-FILES
+           end-if
+           perform DISPLAY-SUMMARY
+           stop run.
+
+       OPEN-FILES SECTION.
+           move OPEN-READ to WS-FUNCTION-CODE
+           call OPEN-ACCOUNT-FILE using by value WS-FUNCTION-CODE
+                                    by reference FILE-STATUS
+           if FILE-STATUS <> "00"
+               display "*** Could not open account file, status "
+                       FILE-STATUS
+               exit section
+           end-if
+           move OPEN-READ to WS-FUNCTION-CODE
+           call OPEN-TRANSACTION-FILE using by value WS-FUNCTION-CODE
+                                    by reference WS-TRANSACTION-STATUS
+           if WS-TRANSACTION-STATUS <> "00"
+               display "*** Could not open transaction file, status "
+                       WS-TRANSACTION-STATUS
+               move WS-TRANSACTION-STATUS to FILE-STATUS
+           end-if
+           .
+
+       SCAN-ACCOUNTS SECTION.
+           move 0 to WS-ACCOUNT-ID of WS-ACCOUNT
+           move START-READ to WS-FUNCTION-CODE
+           call READ-ACCOUNT-RECORD using by value WS-FUNCTION-CODE
+                                      by reference WS-ACCOUNT
+                                                   FILE-STATUS
+           perform READ-NEXT-ACCOUNT
+           perform until FILE-STATUS <> "00"
+               perform REVIEW-ACCOUNT
+               perform READ-NEXT-ACCOUNT
+           end-perform
+           .
+
+       READ-NEXT-ACCOUNT SECTION.
+           move READ-NEXT to WS-FUNCTION-CODE
+           call READ-ACCOUNT-RECORD using by value WS-FUNCTION-CODE
+                                      by reference WS-ACCOUNT
+                                                   FILE-STATUS
+           .
+
+       REVIEW-ACCOUNT SECTION.
+           add 1 to WS-ACCOUNTS-SCANNED
+           perform TALLY-TODAYS-TRANSACTIONS
+           if WS-TODAYS-TRANSACTION-COUNT >= WS-VELOCITY-COUNT-THRESHOLD
+               or WS-TODAYS-TRANSACTION-TOTAL >=
+                                       WS-VELOCITY-AMOUNT-THRESHOLD
+               perform REPORT-VELOCITY-FLAG
+           end-if
+           .
+
+      *> Walks this account's transactions via FIND-TRANSACTION-BY-
+      *> ACCOUNT the same way REVIEW-PAYMENT-HISTORY walks payments in
+      *> CreditLineIncreaseCandidates, keeping only today's activity.
+       TALLY-TODAYS-TRANSACTIONS SECTION.
+           move 0 to WS-TODAYS-TRANSACTION-COUNT
+           move 0 to WS-TODAYS-TRANSACTION-TOTAL
+           move WS-ACCOUNT-ID of WS-ACCOUNT to
+                                 WS-ACCOUNT-ID of WS-TRANSACTION-RECORD
+           move 0 to WS-TRANSACTION-ID
+           move START-READ to WS-FUNCTION-CODE
+           call FIND-TRANSACTION-BY-ACCOUNT using
+                                          by value WS-FUNCTION-CODE
+                                      by reference WS-TRANSACTION-RECORD
+                                                   WS-TRANSACTION-STATUS
+           move READ-NEXT to WS-FUNCTION-CODE
+           call FIND-TRANSACTION-BY-ACCOUNT using
+                                          by value WS-FUNCTION-CODE
+                                      by reference WS-TRANSACTION-RECORD
+                                                   WS-TRANSACTION-STATUS
+           perform until WS-TRANSACTION-STATUS <> "00" or
+                   WS-ACCOUNT-ID of WS-TRANSACTION-RECORD <>
+                                      WS-ACCOUNT-ID of WS-ACCOUNT
+               perform REVIEW-TRANSACTION
+               move READ-NEXT to WS-FUNCTION-CODE
+               call FIND-TRANSACTION-BY-ACCOUNT using
+                                          by value WS-FUNCTION-CODE
+                                      by reference WS-TRANSACTION-RECORD
+                                                   WS-TRANSACTION-STATUS
+           end-perform
+           .
+
+       REVIEW-TRANSACTION SECTION.
+           if WS-TRANS-DATE of WS-TRANSACTION-RECORD = WS-TODAY
+               add 1 to WS-TODAYS-TRANSACTION-COUNT
+               add WS-AMOUNT of WS-TRANSACTION-RECORD to
+                                       WS-TODAYS-TRANSACTION-TOTAL
+               if WS-AMOUNT of WS-TRANSACTION-RECORD >=
+                                       WS-LARGE-AMOUNT-THRESHOLD
+                   perform REPORT-LARGE-TRANSACTION
+               end-if
+           end-if
+           .
+
+       REPORT-LARGE-TRANSACTION SECTION.
+           add 1 to WS-LARGE-TRANSACTION-COUNT
+           move WS-AMOUNT of WS-TRANSACTION-RECORD to DISPLAY-CASH
+           display "LARGE TRANSACTION  account "
+                   WS-ACCOUNT-ID of WS-ACCOUNT
+                   "  transaction " WS-TRANSACTION-ID of
+                                             WS-TRANSACTION-RECORD
+                   "  amount " DISPLAY-CASH
+           .
+
+       REPORT-VELOCITY-FLAG SECTION.
+           add 1 to WS-ACCOUNTS-FLAGGED
+           move WS-TODAYS-TRANSACTION-TOTAL to DISPLAY-CASH
+           display "VELOCITY FLAG  account " WS-ACCOUNT-ID of WS-ACCOUNT
+                   "  customer " WS-CUSTOMER-ID
+                   "  transactions today " WS-TODAYS-TRANSACTION-COUNT
+                   "  total " DISPLAY-CASH
+           .
+
+       CLOSE-FILES SECTION.
+           move CLOSE-FILE to WS-FUNCTION-CODE
+           call OPEN-ACCOUNT-FILE using by value WS-FUNCTION-CODE
+                                    by reference FILE-STATUS
+           move CLOSE-FILE to WS-FUNCTION-CODE
+           call OPEN-TRANSACTION-FILE using by value WS-FUNCTION-CODE
+                                    by reference WS-TRANSACTION-STATUS
+           .
+
+       DISPLAY-SUMMARY SECTION.
+           display "*** Accounts scanned: " WS-ACCOUNTS-SCANNED
+           display "*** Accounts flagged for velocity: "
+                   WS-ACCOUNTS-FLAGGED
+           display "*** Large single transactions flagged: "
+                   WS-LARGE-TRANSACTION-COUNT
+           .
