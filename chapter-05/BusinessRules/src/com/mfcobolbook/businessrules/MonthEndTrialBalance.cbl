@@ -0,0 +1,149 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2020-2022 Micro Focus.  All Rights Reserved.    *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for demonstration purposes with other                  *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED           *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *> Month-end trial balance: walks the account file start to end
+      *> the same way OverLimitReport does, subtotaling the balance by
+      *> account type as it goes. WS-GRAND-TOTAL is accumulated
+      *> directly from every account's balance in the same pass,
+      *> completely independently of the three type subtotals, so
+      *> cross-footing it against their sum at the end catches an
+      *> account that was skipped, double-counted, or dropped into the
+      *> wrong type bucket - the same cross-foot check a manual trial
+      *> balance uses to catch a posting error. WS-ACCOUNT-ID-HASH is
+      *> a classic batch control total: not a meaningful number in
+      *> its own right, but a simple sum of every account ID seen that
+      *> can be compared against the same figure from a prior run, or
+      *> from the file-load step, to confirm no record was added,
+      *> lost, or read twice.
+       program-id. MonthEndTrialBalance.
+
+       data division.
+       working-storage section.
+       copy "FUNCTION-CODES.cpy".
+       copy "PROCEDURE-NAMES.cpy".
+       copy "ACCOUNT-RECORD.cpy" replacing ==(PREFIX)== by ==WS==.
+       01 WS-FUNCTION-CODE                 PIC X.
+       01 FILE-STATUS.
+        03 FILE-STATUS-BYTE-1              PIC X.
+        03 FILE-STATUS-BYTE-2              PIC X.
+
+       01 WS-ACCOUNT-COUNT                 PIC 9(6) COMP-5 VALUE 0.
+       01 WS-ACCOUNT-ID-HASH               PIC 9(12) COMP-5 VALUE 0.
+       01 WS-GRAND-TOTAL                   PIC S9(12)V99 VALUE 0.
+
+       01 WS-CREDIT-COUNT                  PIC 9(6) COMP-5 VALUE 0.
+       01 WS-CHARGE-COUNT                  PIC 9(6) COMP-5 VALUE 0.
+       01 WS-SAVINGS-COUNT                 PIC 9(6) COMP-5 VALUE 0.
+       01 WS-CREDIT-TOTAL                  PIC S9(12)V99 VALUE 0.
+       01 WS-CHARGE-TOTAL                  PIC S9(12)V99 VALUE 0.
+       01 WS-SAVINGS-TOTAL                 PIC S9(12)V99 VALUE 0.
+       01 WS-CROSS-FOOT-TOTAL              PIC S9(12)V99 VALUE 0.
+       01 WS-OUT-OF-BALANCE-AMOUNT         PIC S9(12)V99.
+
+       01 DISPLAY-CASH                     PIC -Z(12)9.99.
+
+       procedure division.
+           perform OPEN-ACCOUNTS
+           if FILE-STATUS = "00"
+               perform SCAN-ACCOUNTS
+               perform CLOSE-ACCOUNTS
+           end-if
+           perform DISPLAY-TRIAL-BALANCE
+           perform DISPLAY-RECONCILIATION
+           stop run.
+
+       OPEN-ACCOUNTS SECTION.
+           move OPEN-READ to WS-FUNCTION-CODE
+           call OPEN-ACCOUNT-FILE using by value WS-FUNCTION-CODE
+                                    by reference FILE-STATUS
+           if FILE-STATUS <> "00"
+               display "*** Could not open account file, status "
+                       FILE-STATUS
+           end-if
+           .
+       SCAN-ACCOUNTS SECTION.
+           move 0 to WS-ACCOUNT-ID
+           move START-READ to WS-FUNCTION-CODE
+           call READ-ACCOUNT-RECORD using by value WS-FUNCTION-CODE
+                                      by reference WS-ACCOUNT
+                                                   FILE-STATUS
+           perform READ-NEXT-ACCOUNT
+           perform until FILE-STATUS <> "00"
+               perform ACCUMULATE-ACCOUNT
+               perform READ-NEXT-ACCOUNT
+           end-perform
+           .
+       READ-NEXT-ACCOUNT SECTION.
+           move READ-NEXT to WS-FUNCTION-CODE
+           call READ-ACCOUNT-RECORD using by value WS-FUNCTION-CODE
+                                      by reference WS-ACCOUNT
+                                                   FILE-STATUS
+           .
+       ACCUMULATE-ACCOUNT SECTION.
+           add 1 to WS-ACCOUNT-COUNT
+           add WS-ACCOUNT-ID to WS-ACCOUNT-ID-HASH
+           add WS-BALANCE to WS-GRAND-TOTAL
+           evaluate true
+               when WS-TYPE-CREDIT-CARD
+                   add 1 to WS-CREDIT-COUNT
+                   add WS-BALANCE to WS-CREDIT-TOTAL
+               when WS-TYPE-CHARGE-CARD
+                   add 1 to WS-CHARGE-COUNT
+                   add WS-BALANCE to WS-CHARGE-TOTAL
+               when WS-TYPE-SAVINGS
+                   add 1 to WS-SAVINGS-COUNT
+                   add WS-BALANCE to WS-SAVINGS-TOTAL
+           end-evaluate
+           .
+       CLOSE-ACCOUNTS SECTION.
+           move CLOSE-FILE to WS-FUNCTION-CODE
+           call OPEN-ACCOUNT-FILE using by value WS-FUNCTION-CODE
+                                    by reference FILE-STATUS
+           .
+       DISPLAY-TRIAL-BALANCE SECTION.
+           display "*** Month-end trial balance ***"
+           display "Accounts scanned:        " WS-ACCOUNT-COUNT
+           move WS-CREDIT-TOTAL to DISPLAY-CASH
+           display "Credit card (C)  count " WS-CREDIT-COUNT
+                   "  total " DISPLAY-CASH
+           move WS-CHARGE-TOTAL to DISPLAY-CASH
+           display "Charge card (H)  count " WS-CHARGE-COUNT
+                   "  total " DISPLAY-CASH
+           move WS-SAVINGS-TOTAL to DISPLAY-CASH
+           display "Savings (S)      count " WS-SAVINGS-COUNT
+                   "  total " DISPLAY-CASH
+           move WS-GRAND-TOTAL to DISPLAY-CASH
+           display "Grand total balance:     " DISPLAY-CASH
+           display "Account ID hash total:   " WS-ACCOUNT-ID-HASH
+           .
+       DISPLAY-RECONCILIATION SECTION.
+           add WS-CREDIT-TOTAL WS-CHARGE-TOTAL WS-SAVINGS-TOTAL
+                                        giving WS-CROSS-FOOT-TOTAL
+           if WS-CROSS-FOOT-TOTAL = WS-GRAND-TOTAL
+               display "*** Trial balance reconciled - type "
+                       "subtotals foot to the grand total."
+           else
+               subtract WS-CROSS-FOOT-TOTAL from WS-GRAND-TOTAL
+                                    giving WS-OUT-OF-BALANCE-AMOUNT
+               move WS-OUT-OF-BALANCE-AMOUNT to DISPLAY-CASH
+               display "*** OUT OF BALANCE - type subtotals do not "
+                       "foot to the grand total, difference "
+                       DISPLAY-CASH
+           end-if
+           .
