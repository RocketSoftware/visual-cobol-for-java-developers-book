@@ -0,0 +1,34 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright 2020-2023 Open Text. All Rights Reserved.           *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for demonstration purposes with other                  *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED           *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      * FUNCTION-CODES
+      * LNK-FUNCTION is the operation code passed to every OPEN-*-FILE,
+      * WRITE-*-RECORD, READ-*-RECORD and FIND-*-BY-* entry point. The
+      * 78-levels below are the values it is ever set to.
+       01 LNK-FUNCTION                 PIC X.
+       78 WRITE-RECORD                 VALUE "W".
+       78 UPDATE-RECORD                VALUE "U".
+       78 DELETE-RECORD                VALUE "D".
+       78 START-READ                   VALUE "S".
+       78 READ-NEXT                    VALUE "N".
+      * Direct-keyed read that takes and holds a record lock (ISAM)
+      * or row lock (SQL) until the matching WRITE-*-RECORD call
+      * completes, so a read-modify-write update cannot lose an
+      * update to a concurrent caller on the same key.
+       78 READ-FOR-UPDATE                VALUE "L".
