@@ -0,0 +1,38 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright 2020-2023 Open Text. All Rights Reserved.           *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for demonstration purposes with other                  *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED           *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      * CHECKPOINT-RECORD
+      * One record per batch run type (RUN-ID) per chunk of that run
+      * (CHUNK-START-ACCOUNT-ID). Keying on the chunk's own starting
+      * account ID as well as the run ID lets several chunks of the
+      * same run type be driven in parallel, each against its own
+      * slice of the account file, without stepping on one another's
+      * checkpoint row. Holds the run date the checkpoint belongs to
+      * and the last account ID successfully posted, so a chunk that
+      * dies partway through can restart from LAST-ACCOUNT-ID + 1
+      * instead of from its own CHUNK-START-ACCOUNT-ID.
+       01 (PREFIX)-CHECKPOINT.
+        03 (PREFIX)-CHECKPOINT-KEY.
+         05 (PREFIX)-RUN-ID             PIC X(08).
+         05 (PREFIX)-CHUNK-START-ACCOUNT-ID
+                                         PIC X(4) COMP-X.
+        03 (PREFIX)-RUN-DATE           PIC 9(08).
+        03 (PREFIX)-LAST-ACCOUNT-ID    PIC X(4) COMP-X.
+        03 (PREFIX)-RUN-COMPLETE       PIC X(01).
+         88 (PREFIX)-RUN-IS-COMPLETE       VALUE "Y".
