@@ -0,0 +1,26 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright 2020-2023 Open Text. All Rights Reserved.           *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for demonstration purposes with other                  *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED           *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      * MIN-PAYMENT-RULE - one row per account type, read from
+      * MinPaymentRule-File so Risk can change the minimum-payment
+      * percentage/floor for a product without a code change.
+       01 (PREFIX)-MIN-PAYMENT-RULE.
+        03 (PREFIX)-ACCOUNT-TYPE       PIC X(01).
+        03 (PREFIX)-PERCENTAGE         PIC 9V9(4).
+        03 (PREFIX)-FLOOR-AMOUNT       PIC S9(12)V99.
