@@ -8,6 +8,8 @@
        01 endingAmount                     decimal. 
        01 startDate                        type LocalDate. 
        01 accountId                        binary-long.
+       01 accountType                      pic x(01).
+       01 currencyCode                     pic x(03).
        01 minimumPayment                   decimal. 
        01 interest                         decimal. 
        01 initialized                      condition-value. 
@@ -15,11 +17,15 @@
        
        method-id init (dayRate as decimal, startingAmount as decimal, 
                       startDate as type LocalDate, 
-                      accountId as binary-long).
+                      accountId as binary-long, 
+                      accountType as string,
+                      currencyCode as string).
            set self::dayRate to dayRate
            set self::startingAmount to startingAmount
            set self::startDate to startDate
            set self::accountId to accountId
+           move accountType to self::accountType
+           move currencyCode to self::currencyCode
            set initialized to true
        end method. 
        
@@ -47,6 +53,8 @@
                move dayRate to tempDayRate
                call CALCULATE-INTEREST using by value START-DATE
                                                       accountid
+                                                      accountType
+                                                      currencyCode
                                          by reference tempDayRate 
                                                       tempResult 
                                                       tempInterestPayment
