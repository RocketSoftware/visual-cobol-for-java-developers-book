@@ -22,13 +22,16 @@
        01 connection-string                pic x(300) value spaces.
        01 WS-TEMP-ID                       pic x(4) comp-x.     
        01 WS-TEMP-ID-2                     pic x(4) comp-x.
-       01 WS-TOTAL-TRANSACTIONS            pic x(4) comp-x. 
+       01 WS-TOTAL-TRANSACTIONS            pic x(4) comp-x.
        01 WS-NUMBER-TRANSACTIONS           pic x(4) comp-x.
+       01 WS-CURRENCY                      pic x(3).
+       01 WS-PAYMENT-AMOUNT                pic S9(12)V99.
        01 csvPath                          string.
        01 tableName                        string. 
        01 sqlCommand                       pic x(1000). 
        EXEC SQL END DECLARE SECTION END-EXEC.
-       01 date-characters                  pic x(8). 
+       01 date-characters                  pic x(8).
+       01 promo-expiry-characters          pic x(8).
        01 condition-class                  pic xx. 
        01 connection-opened                pic 99 comp-5 value 0.       
        01 success-flag                     pic 9. 
@@ -36,8 +39,9 @@
        linkage section. 
        copy "ACCOUNT-RECORD.cpy" replacing ==(PREFIX)== by ==LNK==.
        copy "CUSTOMER-RECORD.cpy" replacing ==(PREFIX)== by ==LNK==.
-       copy "TRANSACTION-RECORD.cpy" replacing ==(PREFIX)== by ==LNK==. 
-       01 lnkSuccess                       pic 9. 
+       copy "TRANSACTION-RECORD.cpy" replacing ==(PREFIX)== by ==LNK==.
+       copy "PAYMENT-RECORD.cpy" replacing ==(PREFIX)== by ==LNK==.
+       01 lnkSuccess                       pic 9.
        01 lnk-connection-string            pic x(300). 
            
        procedure division using by reference lnk-connection-string.
@@ -56,6 +60,15 @@
                    id integer not null DEFAULT nextval('customer_id_seq'),
                    firstname character varying(60) COLLATE pg_catalog."default",
                    lastname character varying(60) COLLATE pg_catalog."default",
+                   addressline1 character varying(30) COLLATE pg_catalog."default",
+                   addressline2 character varying(30) COLLATE pg_catalog."default",
+                   city character varying(20) COLLATE pg_catalog."default",
+                   state character(2) COLLATE pg_catalog."default",
+                   zipcode character varying(10) COLLATE pg_catalog."default",
+                   phone character varying(15) COLLATE pg_catalog."default",
+                   email character varying(60) COLLATE pg_catalog."default",
+                   dateofbirth character(8) COLLATE pg_catalog."default",
+                   taxid character varying(11) COLLATE pg_catalog."default",
                    CONSTRAINT customer_pkey PRIMARY KEY (id)
                )
                
@@ -76,9 +89,18 @@
                (
                    id integer NOT NULL DEFAULT nextval('account_id_seq'),
                    customerid integer,
-                   balance character(20) COLLATE pg_catalog."default",
+                   balance NUMERIC(14,2),
                    type character(1) COLLATE pg_catalog."default",
-                   creditlimit character(20) COLLATE pg_catalog."default",
+                   creditlimit NUMERIC(11,2),
+                   currency character(3) COLLATE pg_catalog."default",
+                   minimumpaymentdue NUMERIC(14,2),
+                   missedpaymentcount integer,
+                   apr NUMERIC(5,4),
+                   status character(1) COLLATE pg_catalog."default",
+                   dateopened character(8) COLLATE pg_catalog."default",
+                   billingcycleday NUMERIC(2,0),
+                   promoapr NUMERIC(5,4),
+                   promoexpirydate character(8) COLLATE pg_catalog."default",
                    CONSTRAINT account_pkey PRIMARY KEY (id),
                    CONSTRAINT account_customerid_fkey FOREIGN KEY (customerid)
                        REFERENCES public.customer (id) MATCH SIMPLE
@@ -103,8 +125,12 @@
                    id integer NOT NULL DEFAULT nextval('transaction_id_seq'),
                    accountid integer,
                    transdate character(8) COLLATE pg_catalog."default",
-                   amount character(20) COLLATE pg_catalog."default",
+                   amount NUMERIC(14,2),
                    description character varying(255) COLLATE pg_catalog."default",
+                   currency character(3) COLLATE pg_catalog."default",
+                   disputestatus character(1) COLLATE pg_catalog."default"
+                       DEFAULT ' ',
+                   linkedtransactionid integer DEFAULT 0,
                    CONSTRAINT transaction_pkey PRIMARY KEY (id),
                    CONSTRAINT transaction_accountid_fkey FOREIGN KEY (accountid)
                        REFERENCES public.account (id) MATCH SIMPLE
@@ -118,21 +144,127 @@
                    OWNER to postgres;
            end-exec
            perform convert-sqlcode
-           
+           perform close-database-connection
+           perform open-database-connection
+
+           exec sql
+               DROP TABLE if exists public.payment CASCADE;
+               DROP SEQUENCE if exists payment_id_seq;
+               CREATE SEQUENCE payment_id_seq;
+               CREATE TABLE public.payment
+               (
+                   id integer NOT NULL DEFAULT nextval('payment_id_seq'),
+                   accountid integer,
+                   paymentdate character(8) COLLATE pg_catalog."default",
+                   amount NUMERIC(14,2),
+                   minimumdue NUMERIC(14,2),
+                   latefeecharged NUMERIC(14,2),
+                   metminimum character(1) COLLATE pg_catalog."default",
+                   currency character(3) COLLATE pg_catalog."default",
+                   CONSTRAINT payment_pkey PRIMARY KEY (id),
+                   CONSTRAINT payment_accountid_fkey FOREIGN KEY (accountid)
+                       REFERENCES public.account (id) MATCH SIMPLE
+                       ON UPDATE NO ACTION
+                       ON DELETE NO ACTION
+               )
+
+               TABLESPACE pg_default;
+
+               ALTER TABLE public.payment
+                   OWNER to postgres;
+           end-exec
+           perform convert-sqlcode
+           perform close-database-connection
+           perform open-database-connection
+
+      *> Audit trail - one row per WRITE-*/DELETE-* call against the
+      *> account, customer, transaction or payment tables, so "who
+      *> changed this and when" can be answered later.
+           exec sql
+               DROP TABLE if exists public.audit CASCADE;
+               DROP SEQUENCE if exists audit_id_seq;
+               CREATE SEQUENCE audit_id_seq;
+               CREATE TABLE public.audit
+               (
+                   id integer NOT NULL DEFAULT nextval('audit_id_seq'),
+                   recordtype character varying(12) COLLATE pg_catalog."default",
+                   operation character varying(6) COLLATE pg_catalog."default",
+                   keyid integer,
+                   callerid character varying(20) COLLATE pg_catalog."default",
+                   oldvalues character varying(300) COLLATE pg_catalog."default",
+                   newvalues character varying(300) COLLATE pg_catalog."default",
+                   changeddate integer,
+                   changedtime integer,
+                   CONSTRAINT audit_pkey PRIMARY KEY (id)
+               )
+
+               TABLESPACE pg_default;
+
+               ALTER TABLE public.audit
+                   OWNER to postgres;
+           end-exec
+           perform convert-sqlcode
+
+           perform close-database-connection
+           perform open-database-connection
+
+      *> Minimum-payment rules, one row per account type - so Risk can
+      *> change the percentage/floor for a product without a code
+      *> change and recompile.
+           exec sql
+               DROP TABLE if exists public.minpaymentrule CASCADE;
+               CREATE TABLE public.minpaymentrule
+               (
+                   accounttype character(1) COLLATE pg_catalog."default"
+                       NOT NULL,
+                   percentage NUMERIC(5,4),
+                   flooramount NUMERIC(14,2),
+                   CONSTRAINT minpaymentrule_pkey PRIMARY KEY (accounttype)
+               )
+
+               TABLESPACE pg_default;
+
+               ALTER TABLE public.minpaymentrule
+                   OWNER to postgres;
+
+               insert into minpaymentrule (accounttype, percentage,
+                                            flooramount)
+                   values ('C', 0.0500, 5.00);
+               insert into minpaymentrule (accounttype, percentage,
+                                            flooramount)
+                   values ('H', 1.0000, 0.00);
+               insert into minpaymentrule (accounttype, percentage,
+                                            flooramount)
+                   values ('S', 0.0000, 0.00);
+           end-exec
+           perform convert-sqlcode
+
            perform close-database-connection
            goback.
 
        
        entry WRITE-CUSTOMER-ROW using by reference LNK-CUSTOMER-RECORD
                                                    lnkSuccess.
-           move LNK-CUSTOMER-ID of LNK-CUSTOMER-RECORD to WS-TEMP-ID 
+           move LNK-CUSTOMER-ID of LNK-CUSTOMER-RECORD to WS-TEMP-ID
+           move LNK-DATE-OF-BIRTH to date-characters
            exec sql
-               insert into customer 
-                   (id, firstName, lastName)
+               insert into customer
+                   (id, firstName, lastName, addressline1, addressline2,
+                    city, state, zipcode, phone, email, dateofbirth,
+                    taxid)
                    values
                    (:WS-TEMP-ID,
                     :LNK-FIRST-NAME,
-                    :LNK-LAST-NAME);
+                    :LNK-LAST-NAME,
+                    :LNK-ADDRESS-LINE-1,
+                    :LNK-ADDRESS-LINE-2,
+                    :LNK-CITY,
+                    :LNK-STATE,
+                    :LNK-ZIP-CODE,
+                    :LNK-PHONE,
+                    :LNK-EMAIL,
+                    :date-characters,
+                    :LNK-TAX-ID);
            end-exec
            perform convert-sqlcode
            move success-flag to lnkSuccess 
@@ -140,17 +272,33 @@
       
        entry WRITE-ACCOUNT-ROW using by reference LNK-ACCOUNT
                                                   lnkSuccess.
-           move LNK-ACCOUNT-ID of LNK-ACCOUNT to WS-TEMP-ID-2 
-           move LNK-CUSTOMER-ID of LNK-ACCOUNT to WS-TEMP-ID 
+           move LNK-ACCOUNT-ID of LNK-ACCOUNT to WS-TEMP-ID-2
+           move LNK-CUSTOMER-ID of LNK-ACCOUNT to WS-TEMP-ID
+           move LNK-CURRENCY-CODE of LNK-ACCOUNT to WS-CURRENCY
+           move LNK-DATE-OPENED to date-characters
+           move LNK-PROMO-EXPIRY-DATE of LNK-ACCOUNT
+                                        to promo-expiry-characters
            exec sql
-               insert into account 
-                   (id, customerid, balance, type, creditlimit)
+               insert into account
+                   (id, customerid, balance, type, creditlimit, currency,
+                    minimumpaymentdue, missedpaymentcount, apr, status,
+                    dateopened, billingcycleday, promoapr,
+                    promoexpirydate)
                    values
                    (:WS-TEMP-ID-2,
                     :WS-TEMP-ID,
                     :LNK-BALANCE,
-                    :LNK-TYPE, 
-                    :LNK-CREDIT-LIMIT)
+                    :LNK-TYPE,
+                    :LNK-CREDIT-LIMIT,
+                    :WS-CURRENCY,
+                    :LNK-MINIMUM-PAYMENT-DUE,
+                    :LNK-MISSED-PAYMENT-COUNT,
+                    :LNK-APR,
+                    :LNK-ACCOUNT-STATUS of LNK-ACCOUNT,
+                    :date-characters,
+                    :LNK-BILLING-CYCLE-DAY of LNK-ACCOUNT,
+                    :LNK-PROMO-APR of LNK-ACCOUNT,
+                    :promo-expiry-characters)
            end-exec
            perform convert-sqlcode
            move success-flag to lnkSuccess 
@@ -158,22 +306,234 @@
        
        entry WRITE-TRANSACTION-ROW using by reference LNK-TRANSACTION-RECORD  
                                                   lnkSuccess.
-           move LNK-ACCOUNT-ID of LNK-TRANSACTION-RECORD to WS-TEMP-ID 
+           move LNK-ACCOUNT-ID of LNK-TRANSACTION-RECORD to WS-TEMP-ID
            move LNK-TRANS-DATE to date-characters
+           move LNK-CURRENCY-CODE of LNK-TRANSACTION-RECORD to WS-CURRENCY
            exec sql
                insert into transaction
-                   (id, accountid, transdate, amount, description)
+                   (id, accountid, transdate, amount, description,
+                    currency)
                    values
                    (:LNK-TRANSACTION-ID,
                     :WS-TEMP-ID,
                     :date-characters,
-                    :LNK-AMOUNT, 
-                    :LNK-DESCRIPTION);
+                    :LNK-AMOUNT,
+                    :LNK-DESCRIPTION,
+                    :WS-CURRENCY);
            end-exec
            perform convert-sqlcode
            move success-flag to lnkSuccess 
            goback. 
        
+       entry WRITE-PAYMENT-ROW using by reference LNK-PAYMENT-RECORD
+                                                  lnkSuccess.
+           move LNK-ACCOUNT-ID of LNK-PAYMENT-RECORD to WS-TEMP-ID
+           move LNK-PAYMENT-DATE to date-characters
+           move LNK-AMOUNT of LNK-PAYMENT-RECORD to WS-PAYMENT-AMOUNT
+           move LNK-CURRENCY-CODE of LNK-PAYMENT-RECORD to WS-CURRENCY
+           exec sql
+               insert into payment
+                   (id, accountid, paymentdate, amount, minimumdue,
+                    latefeecharged, metminimum, currency)
+                   values
+                   (:LNK-PAYMENT-ID,
+                    :WS-TEMP-ID,
+                    :date-characters,
+                    :WS-PAYMENT-AMOUNT,
+                    :LNK-MINIMUM-DUE,
+                    :LNK-LATE-FEE-CHARGED,
+                    :LNK-MET-MINIMUM,
+                    :WS-CURRENCY);
+           end-exec
+           perform convert-sqlcode
+           move success-flag to lnkSuccess
+           goback.
+
+      *> Fail-back path: these read cursors are the reverse of the
+      *> WRITE-*-ROW entries above. Each OPEN-*-CURSOR/READ-*-ROW-BACK/
+      *> CLOSE-*-CURSOR trio lets a caller walk a Postgres table row by
+      *> row so the rows can be replayed into AccountStorageAccess's
+      *> native WRITE-*-RECORD entries and rebuild the ISAM files if
+      *> the Postgres side of a cutover has to be abandoned. READ-*-ROW-
+      *> BACK relies on convert-sqlcode already mapping SQL state "02"
+      *> (no data found) to success-flag 1, the same way a "10" file
+      *> status means end-of-file on the ISAM side.
+       entry OPEN-CUSTOMER-CURSOR using by reference lnkSuccess.
+           perform open-database-connection
+           exec sql
+               declare CUST_CURSOR cursor for
+                   select id, firstname, lastname, addressline1,
+                          addressline2, city, state, zipcode, phone,
+                          email, dateofbirth, taxid
+                   from customer
+                   order by id
+           end-exec
+           exec sql
+               open CUST_CURSOR
+           end-exec
+           perform convert-sqlcode
+           move success-flag to lnkSuccess
+           goback.
+
+       entry READ-CUSTOMER-ROW-BACK using by reference LNK-CUSTOMER-RECORD
+                                                        lnkSuccess.
+           exec sql
+               fetch CUST_CURSOR
+                   into :WS-TEMP-ID, :LNK-FIRST-NAME, :LNK-LAST-NAME,
+                        :LNK-ADDRESS-LINE-1, :LNK-ADDRESS-LINE-2,
+                        :LNK-CITY, :LNK-STATE, :LNK-ZIP-CODE,
+                        :LNK-PHONE, :LNK-EMAIL, :date-characters,
+                        :LNK-TAX-ID
+           end-exec
+           perform convert-sqlcode
+           if success-flag = 0
+               move WS-TEMP-ID to LNK-CUSTOMER-ID of LNK-CUSTOMER-RECORD
+               move date-characters to LNK-DATE-OF-BIRTH
+           end-if
+           move success-flag to lnkSuccess
+           goback.
+
+       entry CLOSE-CUSTOMER-CURSOR using by reference lnkSuccess.
+           exec sql
+               close CUST_CURSOR
+           end-exec
+           perform convert-sqlcode
+           move success-flag to lnkSuccess
+           goback.
+
+       entry OPEN-ACCOUNT-CURSOR using by reference lnkSuccess.
+           perform open-database-connection
+           exec sql
+               declare ACCT_CURSOR cursor for
+                   select id, customerid, balance, type, creditlimit,
+                          currency, minimumpaymentdue,
+                          missedpaymentcount, apr, status, dateopened,
+                          billingcycleday, promoapr, promoexpirydate
+                   from account
+                   order by id
+           end-exec
+           exec sql
+               open ACCT_CURSOR
+           end-exec
+           perform convert-sqlcode
+           move success-flag to lnkSuccess
+           goback.
+
+       entry READ-ACCOUNT-ROW-BACK using by reference LNK-ACCOUNT
+                                                       lnkSuccess.
+           exec sql
+               fetch ACCT_CURSOR
+                   into :WS-TEMP-ID-2, :WS-TEMP-ID, :LNK-BALANCE,
+                        :LNK-TYPE, :LNK-CREDIT-LIMIT, :WS-CURRENCY,
+                        :LNK-MINIMUM-PAYMENT-DUE,
+                        :LNK-MISSED-PAYMENT-COUNT, :LNK-APR,
+                        :LNK-ACCOUNT-STATUS of LNK-ACCOUNT,
+                        :date-characters,
+                        :LNK-BILLING-CYCLE-DAY of LNK-ACCOUNT,
+                        :LNK-PROMO-APR of LNK-ACCOUNT,
+                        :promo-expiry-characters
+           end-exec
+           perform convert-sqlcode
+           if success-flag = 0
+               move WS-TEMP-ID-2 to LNK-ACCOUNT-ID of LNK-ACCOUNT
+               move WS-TEMP-ID to LNK-CUSTOMER-ID of LNK-ACCOUNT
+               move WS-CURRENCY to LNK-CURRENCY-CODE of LNK-ACCOUNT
+               move date-characters to LNK-DATE-OPENED
+               move promo-expiry-characters
+                                to LNK-PROMO-EXPIRY-DATE of LNK-ACCOUNT
+           end-if
+           move success-flag to lnkSuccess
+           goback.
+
+       entry CLOSE-ACCOUNT-CURSOR using by reference lnkSuccess.
+           exec sql
+               close ACCT_CURSOR
+           end-exec
+           perform convert-sqlcode
+           move success-flag to lnkSuccess
+           goback.
+
+       entry OPEN-TRANSACTION-CURSOR using by reference lnkSuccess.
+           perform open-database-connection
+           exec sql
+               declare TRANS_CURSOR cursor for
+                   select id, accountid, transdate, amount,
+                          description, currency
+                   from transaction
+                   order by id
+           end-exec
+           exec sql
+               open TRANS_CURSOR
+           end-exec
+           perform convert-sqlcode
+           move success-flag to lnkSuccess
+           goback.
+
+       entry READ-TRANSACTION-ROW-BACK using
+                   by reference LNK-TRANSACTION-RECORD lnkSuccess.
+           exec sql
+               fetch TRANS_CURSOR
+                   into :LNK-TRANSACTION-ID, :WS-TEMP-ID,
+                        :date-characters, :LNK-AMOUNT,
+                        :LNK-DESCRIPTION, :WS-CURRENCY
+           end-exec
+           perform convert-sqlcode
+           if success-flag = 0
+               move WS-TEMP-ID to LNK-ACCOUNT-ID of LNK-TRANSACTION-RECORD
+               move date-characters to LNK-TRANS-DATE
+               move WS-CURRENCY to LNK-CURRENCY-CODE of LNK-TRANSACTION-RECORD
+           end-if
+           move success-flag to lnkSuccess
+           goback.
+
+       entry CLOSE-TRANSACTION-CURSOR using by reference lnkSuccess.
+           exec sql
+               close TRANS_CURSOR
+           end-exec
+           perform convert-sqlcode
+           move success-flag to lnkSuccess
+           goback.
+
+      *> Non-destructive counterpart to CREATE-TABLES: brings an
+      *> existing database up to the current column set with
+      *> ADD COLUMN IF NOT EXISTS instead of DROP TABLE/CREATE TABLE,
+      *> so a database already holding customer/account/transaction
+      *> data can be upgraded in place. schemaversion records which
+      *> migration has already been applied so a rerun is a no-op
+      *> rather than a second attempt to add columns that are already
+      *> there.
+       entry MIGRATE-SCHEMA using by reference lnkSuccess.
+           perform open-database-connection
+           exec sql
+               CREATE TABLE if not exists public.schemaversion
+               (
+                   version integer NOT NULL,
+                   appliedon timestamp NOT NULL DEFAULT now(),
+                   CONSTRAINT schemaversion_pkey PRIMARY KEY (version)
+               );
+
+               ALTER TABLE public.account
+                   ADD COLUMN IF NOT EXISTS billingcycleday NUMERIC(2,0),
+                   ADD COLUMN IF NOT EXISTS promoapr NUMERIC(5,4),
+                   ADD COLUMN IF NOT EXISTS promoexpirydate character(8)
+                       COLLATE pg_catalog."default";
+
+               ALTER TABLE public.payment
+                   ADD COLUMN IF NOT EXISTS latefeecharged NUMERIC(14,2);
+
+               INSERT INTO public.schemaversion (version)
+                   SELECT 2
+                   WHERE NOT EXISTS
+                       (SELECT 1 FROM public.schemaversion
+                        WHERE version = 2);
+
+               commit;
+           end-exec
+           perform convert-sqlcode
+           perform close-database-connection
+           move success-flag to lnkSuccess
+           goback.
+
        entry OPEN-DATABASE using by reference lnkSuccess.
            perform open-database-connection 
            perform convert-sqlcode 
