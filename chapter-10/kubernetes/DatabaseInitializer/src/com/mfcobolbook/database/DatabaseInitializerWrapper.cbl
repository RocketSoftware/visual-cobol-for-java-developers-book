@@ -25,7 +25,7 @@
            try
                call OPEN-DATABASE using by reference success
                if success <> 0
-                   raise new Exception("Could not open database")
+                   raise new DatabaseUnavailableException("Could not open database")
                end-if
                declare reader = new CsvReader(csvPath)
                perform varying fields as string occurs any through reader::getRows()
@@ -49,7 +49,7 @@
            try
                call OPEN-DATABASE using by reference success
                if success <> 0
-                   raise new Exception("Could not open database")
+                   raise new DatabaseUnavailableException("Could not open database")
                end-if
                declare reader = new CsvReader(csvPath)
                perform varying fields as string occurs any through reader::getRows()
@@ -57,7 +57,7 @@
                    set WS-CUSTOMER-ID to type Integer::parseInt(fields(2))
                    set WS-BALANCE to new BigDecimal(fields(3))
                    set WS-TYPE to fields(4)
-                   set WS-CREDIT-LIMIT to type Integer::parseInt(fields(5))
+                   set WS-CREDIT-LIMIT to new BigDecimal(fields(5))
                    call WRITE-ACCOUNT-ROW using by reference WS-ACCOUNT
                                                              success
                    if (success <> 0)
@@ -69,19 +69,62 @@
            end-try
        end method.
 
+      * Batch size is read from TRANSACTION_BATCH_SIZE so it can be
+      * tuned per environment instead of the old hardcoded 256-row
+      * ("counter b-and h'0ff'") commit interval. The last row number
+      * successfully committed is kept in a small checkpoint file next
+      * to the checkpoint files the ISAM month-end run already uses,
+      * so a re-run after a failure resumes after that row instead of
+      * reprocessing (and risking duplicate inserts for) the rows
+      * that already made it in.
+       78 TRANSACTION-BATCH-SIZE-ENV  value "TRANSACTION_BATCH_SIZE".
+       78 DEFAULT-TRANSACTION-BATCH-SIZE value 256.
+       78 TRANSACTION-LOAD-CHECKPOINT value
+                                     "transactionLoadCheckpoint.txt".
+
        method-id. loadTransactionData (csvPath as type InputStream).
        copy "TRANSACTION-RECORD.cpy" replacing ==(PREFIX)== by ==WS==.
        01 success pic 9.
            try
+               declare batchSize = DEFAULT-TRANSACTION-BATCH-SIZE
+               declare batchSizeEnv = type System::getenv(
+                                             TRANSACTION-BATCH-SIZE-ENV)
+               if batchSizeEnv <> null
+                   try
+                       set batchSize to
+                                 type Integer::parseInt(batchSizeEnv)
+                   catch ex as type NumberFormatException
+                       display "*** Ignoring invalid "
+                               TRANSACTION-BATCH-SIZE-ENV ": "
+                               batchSizeEnv
+                   end-try
+               end-if
+
+               declare lastCommittedRow = 0
+               declare checkpointFile = new File(
+                                       TRANSACTION-LOAD-CHECKPOINT)
+               if checkpointFile::exists()
+                   declare checkpointReader = new BufferedReader(
+                                       new FileReader(checkpointFile))
+                   set lastCommittedRow to type Integer::parseInt(
+                                       checkpointReader::readLine())
+                   invoke checkpointReader::close()
+                   display "*** Resuming transaction load after row "
+                           lastCommittedRow
+               end-if
+
                declare counter = 0
                declare shouldOpen = true
                declare reader = new CsvReader(csvPath)
                perform varying fields as string occurs any through reader::getRows()
                    add 1 to counter
+                   if counter <= lastCommittedRow
+                       continue
+                   end-if
                    if shouldOpen
                        call OPEN-DATABASE using by reference success
                        if success <> 0
-                           raise new Exception("Could not open database")
+                           raise new DatabaseUnavailableException("Could not open database")
                        end-if
                    end-if
                    set WS-TRANSACTION-ID to type Integer::parseInt(fields(1))
@@ -94,22 +137,33 @@
                    if (success <> 0)
                        raise new Exception("Could not write row")
                    end-if
-                   if counter b-and h"0ff" = 0 then *> Every 4000 records
+                   if function mod(counter, batchSize) = 0
                        set shouldOpen to true
                        call CLOSE-DATABASE using by reference success
                        if success <> 0
-                           raise new Exception("Could not open database")
+                           raise new DatabaseUnavailableException("Could not open database")
                        end-if
+                       invoke self::writeLoadCheckpoint(counter)
                    else
                        set shouldOpen to false
                    end-if
 
                end-perform
+               invoke checkpointFile::delete()
            finally
                call CLOSE-DATABASE using by reference success
            end-try
        end method.
 
+      * Overwrites the checkpoint file with the given row number, the
+      * last one known to be committed.
+       method-id. writeLoadCheckpoint (row as type Integer) private.
+           declare checkpointWriter = new FileWriter(
+                                       TRANSACTION-LOAD-CHECKPOINT)
+           invoke checkpointWriter::write(row::toString())
+           invoke checkpointWriter::close()
+       end method.
+
        method-id setConnectionString () static.
        01 fileOpened condition-value.
        78 POSTGRES-HOST value "POSTGRES_HOST".
