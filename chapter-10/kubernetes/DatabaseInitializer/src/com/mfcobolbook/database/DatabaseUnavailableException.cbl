@@ -0,0 +1,20 @@
+      ******************************************************************
+      *                                                                *
+      * Copyright 2020-2024 Rocket Software, Inc. or its affiliates.   *
+      * All Rights Reserved.                                           *
+      *                                                                *
+      ******************************************************************
+
+
+      *> Raised when OPEN-DATABASE or CLOSE-DATABASE fails - the
+      *> Postgres connection could not be established or was dropped,
+      *> as opposed to a bad row failing to write once connected.
+       class-id com.mfcobolbook.database.DatabaseUnavailableException public
+                   inherits type java.lang.RuntimeException.
+
+       method-id new (msg as string).
+           invoke super::new(msg)
+           goback.
+       end method.
+
+       end class.
