@@ -0,0 +1,41 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright 2020-2023 Open Text. All Rights Reserved.           *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for demonstration purposes with other                  *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED           *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      * AUDIT-RECORD - one row per WRITE-*-RECORD / DELETE-*-RECORD
+      * call against the account, customer, transaction or payment
+      * files, so "who changed this and when" can be answered later.
+      * OLD/NEW-VALUES hold the raw before/after record image; WRITE
+      * leaves OLD-VALUES blank (no prior record) and DELETE leaves
+      * NEW-VALUES blank (no surviving record).
+       01 (PREFIX)-AUDIT-RECORD.
+        03 (PREFIX)-AUDIT-DATE         PIC 9(08).
+        03 (PREFIX)-AUDIT-TIME         PIC 9(08).
+        03 (PREFIX)-AUDIT-CALLER-ID    PIC X(20).
+        03 (PREFIX)-AUDIT-RECORD-TYPE  PIC X(12).
+         88 (PREFIX)-AUDIT-ACCOUNT         VALUE "ACCOUNT".
+         88 (PREFIX)-AUDIT-CUSTOMER        VALUE "CUSTOMER".
+         88 (PREFIX)-AUDIT-TRANSACTION     VALUE "TRANSACTION".
+         88 (PREFIX)-AUDIT-PAYMENT         VALUE "PAYMENT".
+        03 (PREFIX)-AUDIT-OPERATION    PIC X(06).
+         88 (PREFIX)-AUDIT-WRITE           VALUE "WRITE".
+         88 (PREFIX)-AUDIT-UPDATE          VALUE "UPDATE".
+         88 (PREFIX)-AUDIT-DELETE          VALUE "DELETE".
+        03 (PREFIX)-AUDIT-KEY          PIC 9(10).
+        03 (PREFIX)-AUDIT-OLD-VALUES   PIC X(300).
+        03 (PREFIX)-AUDIT-NEW-VALUES   PIC X(300).
