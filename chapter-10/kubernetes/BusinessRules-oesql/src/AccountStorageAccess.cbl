@@ -42,74 +42,238 @@
        EXEC SQL BEGIN DECLARE SECTION END-EXEC. 
        01 WS-TEMP-ID                       pic x(4) comp-x.     
        01 WS-TEMP-ID-2                     pic x(4) comp-x.
-       01 WS-TOTAL-TRANSACTIONS            pic x(4) comp-x. 
+       01 WS-TOTAL-TRANSACTIONS            pic x(4) comp-x.
        01 WS-NUMBER-TRANSACTIONS           pic x(4) comp-x.
+       01 WS-CURRENCY                      pic x(3).
+       01 WS-PAYMENT-AMOUNT                pic S9(12)V99.
+       01 WS-ACCOUNT-STATUS                pic x(1).
+       01 WS-TEMP-AMOUNT                   pic S9(12)V99.
+       01 WS-TEMP-CURRENCY                 pic x(3).
+       01 WS-OLD-TEMP-ID                   pic x(4) comp-x.
+       01 WS-OLD-DATE-CHARACTERS           pic x(8).
+       01 WS-DISPUTE-STATUS                pic x(1).
+       01 WS-LINKED-TXN-ID                 pic x(4) comp-x.
+       01 WS-OLD-DISPUTE-STATUS            pic x(1).
+       01 WS-OLD-LINKED-TXN-ID             pic x(4) comp-x.
+       01 WS-RULE-ACCOUNT-TYPE             pic x(1).
+       01 WS-RULE-PERCENTAGE               pic 9V9(4).
+       01 WS-RULE-FLOOR-AMOUNT             pic S9(12)V99.
+       01 WS-NEXT-ID                       pic x(4) comp-x.
 
        EXEC SQL END DECLARE SECTION END-EXEC.
-       01 date-characters                  pic x(8). 
-       01 condition-class                  pic xx. 
-       01 connection-opened                pic 99 comp-5 value 0. 
+       01 date-characters                  pic x(8).
+       01 condition-class                  pic xx.
+       01 connection-opened                pic 99 comp-5 value 0.
+
+      * Before-images for the audit trail - read into these just ahead
+      * of an update/delete, since the SQL update/delete statements
+      * below don't otherwise leave the prior row anywhere to hand.
+       copy "ACCOUNT-RECORD.cpy" replacing ==(PREFIX)== by ==OLD==.
+       copy "CUSTOMER-RECORD.cpy" replacing ==(PREFIX)== by ==OLD==.
+       copy "TRANSACTION-RECORD.cpy" replacing ==(PREFIX)== by ==OLD==.
+       copy "PAYMENT-RECORD.cpy" replacing ==(PREFIX)== by ==OLD==.
+       copy "AUDIT-RECORD.cpy" replacing ==(PREFIX)== by ==WS==.
+       01 WS-CALLER-ID                     pic x(20) value "UNKNOWN".
 
        copy "PROCEDURE-NAMES.cpy".
 
-       linkage section. 
-       01 LNK-CONNECTION-STRING            pic x(300). 
+       linkage section.
+       01 LNK-CONNECTION-STRING            pic x(300).
        01 LNK-STATUS.
         03 LNK-FILE-STATUS-1               PIC X.
         03 LNK-FILE-STATUS-2               PIC X.
-       copy "FUNCTION-CODES.cpy".  
+       01 LNK-CALLER-ID                    pic x(20).
+       01 LNK-NEXT-ID                      pic x(4) comp-x.
+       copy "FUNCTION-CODES.cpy".
        copy "ACCOUNT-RECORD.cpy" replacing ==(PREFIX)== by ==LNK==.
        copy "CUSTOMER-RECORD.cpy" replacing ==(PREFIX)== by ==LNK==.
-       copy "TRANSACTION-RECORD.cpy" replacing ==(PREFIX)== by ==LNK==. 
-       
+       copy "TRANSACTION-RECORD.cpy" replacing ==(PREFIX)== by ==LNK==.
+       copy "PAYMENT-RECORD.cpy" replacing ==(PREFIX)== by ==LNK==.
+       copy "MIN-PAYMENT-RULE.cpy" replacing ==(PREFIX)== by ==LNK==.
+
        procedure division.
            goback.
        
-       ENTRY SET-DB-CONNECTION-STRING using by reference LNK-CONNECTION-STRING. 
+       ENTRY SET-DB-CONNECTION-STRING using by reference LNK-CONNECTION-STRING.
            move LNK-CONNECTION-STRING to connection-string
            goback.
-       
+
+      * Attributes every audit row written from here on to the given
+      * caller id, until the next call. Callers that never set one are
+      * audited as "UNKNOWN".
+       ENTRY SET-AUDIT-CALLER-ID using by reference LNK-CALLER-ID.
+           move LNK-CALLER-ID to WS-CALLER-ID
+           goback.
+
+      * Race-free key generation - nextval() on a Postgres sequence is
+      * atomic across concurrent callers, unlike the previous
+      * select-max-and-add-one done in application code.
+       ENTRY GET-NEXT-ACCOUNT-ID using by reference LNK-NEXT-ID
+                                                     LNK-STATUS
+           perform connect-to-database
+           exec sql
+               select nextval('account_id_seq') into :WS-NEXT-ID
+           end-exec
+           move WS-NEXT-ID to LNK-NEXT-ID
+           perform convert-sqlcode
+           goback.
+
+       ENTRY GET-NEXT-CUSTOMER-ID using by reference LNK-NEXT-ID
+                                                      LNK-STATUS
+           perform connect-to-database
+           exec sql
+               select nextval('customer_id_seq') into :WS-NEXT-ID
+           end-exec
+           move WS-NEXT-ID to LNK-NEXT-ID
+           perform convert-sqlcode
+           goback.
+
+       ENTRY GET-NEXT-TRANSACTION-ID using by reference LNK-NEXT-ID
+                                                         LNK-STATUS
+           perform connect-to-database
+           exec sql
+               select nextval('transaction_id_seq') into :WS-NEXT-ID
+           end-exec
+           move WS-NEXT-ID to LNK-NEXT-ID
+           perform convert-sqlcode
+           goback.
+
+       ENTRY GET-NEXT-PAYMENT-ID using by reference LNK-NEXT-ID
+                                                     LNK-STATUS
+           perform connect-to-database
+           exec sql
+               select nextval('payment_id_seq') into :WS-NEXT-ID
+           end-exec
+           move WS-NEXT-ID to LNK-NEXT-ID
+           perform convert-sqlcode
+           goback.
+
+      * Minimum-payment rules, one row per account type - so Risk can
+      * change the percentage/floor for a product without a code
+      * change and recompile.
+       ENTRY OPEN-MIN-PAYMENT-RULE-FILE using by VALUE LNK-FUNCTION
+                                 by reference LNK-STATUS
+           perform connect-to-database
+           evaluate LNK-FUNCTION
+               when OPEN-READ
+                   exec sql
+                       declare mprcurs cursor for
+                           select accounttype, percentage, flooramount
+                               from minpaymentrule
+                   end-exec
+                   exec sql
+                       open mprcurs
+                   end-exec
+               when CLOSE-FILE
+                   exec sql
+                       close mprcurs
+                   end-exec
+           end-evaluate
+           perform convert-sqlcode
+           goback.
+
+       ENTRY READ-MIN-PAYMENT-RULE-FILE using
+                                 by reference LNK-MIN-PAYMENT-RULE
+                                              LNK-STATUS
+           exec sql
+               fetch mprcurs into
+                   :WS-RULE-ACCOUNT-TYPE, :WS-RULE-PERCENTAGE,
+                   :WS-RULE-FLOOR-AMOUNT
+           end-exec
+           move WS-RULE-ACCOUNT-TYPE to
+                             LNK-ACCOUNT-TYPE of LNK-MIN-PAYMENT-RULE
+           move WS-RULE-PERCENTAGE to
+                             LNK-PERCENTAGE of LNK-MIN-PAYMENT-RULE
+           move WS-RULE-FLOOR-AMOUNT to
+                             LNK-FLOOR-AMOUNT of LNK-MIN-PAYMENT-RULE
+           perform convert-sqlcode
+           goback.
+
        ENTRY OPEN-CUSTOMER-FILE using by VALUE LNK-FUNCTION
                                   by reference LNK-STATUS
            perform connect-to-database    
            goback.
            
        ENTRY WRITE-CUSTOMER-RECORD using by value LNK-FUNCTION
-                                     by reference LNK-CUSTOMER-RECORD 
+                                     by reference LNK-CUSTOMER-RECORD
                                                   LNK-STATUS.
            move LNK-CUSTOMER-ID OF LNK-CUSTOMER-RECORD to WS-TEMP-ID
+           move spaces to WS-AUDIT-OLD-VALUES
+           if LNK-FUNCTION = UPDATE-RECORD
+               exec sql
+                   select * into :OLD-CUSTOMER-RECORD from customer
+                       where id = :WS-TEMP-ID
+               end-exec
+               if sqlcode = 0
+                   move OLD-CUSTOMER-RECORD to WS-AUDIT-OLD-VALUES
+               end-if
+           end-if
            evaluate LNK-FUNCTION
            when WRITE-RECORD
-               exec sql 
-                   insert into customer 
-                       (id, firstName, lastName)
+               exec sql
+                   insert into customer
+                       (id, firstName, lastName, addressline1,
+                        addressline2, city, state, zipcode, phone, email)
                        values
                        (:WS-TEMP-ID,
                         :LNK-FIRST-NAME,
-                        :LNK-LAST-NAME);
+                        :LNK-LAST-NAME,
+                        :LNK-ADDRESS-LINE-1,
+                        :LNK-ADDRESS-LINE-2,
+                        :LNK-CITY,
+                        :LNK-STATE,
+                        :LNK-ZIP-CODE,
+                        :LNK-PHONE,
+                        :LNK-EMAIL);
                    commit
                end-exec
            when UPDATE-RECORD
-               exec sql 
+               exec sql
                    update customer
                    set firstName = :LNK-FIRST-NAME,
-                       lastName = :LNK-LAST-NAME
-                   where 
+                       lastName = :LNK-LAST-NAME,
+                       addressline1 = :LNK-ADDRESS-LINE-1,
+                       addressline2 = :LNK-ADDRESS-LINE-2,
+                       city = :LNK-CITY,
+                       state = :LNK-STATE,
+                       zipcode = :LNK-ZIP-CODE,
+                       phone = :LNK-PHONE,
+                       email = :LNK-EMAIL
+                   where
                        (id = :WS-TEMP-ID);
                    commit
                end-exec
            end-evaluate
            perform convert-sqlcode
+           if LNK-STATUS = "00"
+               set WS-AUDIT-CUSTOMER to true
+               if LNK-FUNCTION = UPDATE-RECORD
+                   set WS-AUDIT-UPDATE to true
+               else
+                   set WS-AUDIT-WRITE to true
+               end-if
+               move WS-TEMP-ID to WS-AUDIT-KEY
+               move LNK-CUSTOMER-RECORD to WS-AUDIT-NEW-VALUES
+               perform write-audit-record
+           end-if
            goback.
-       
+
        ENTRY DELETE-CUSTOMER-RECORD using by reference LNK-CUSTOMER-RECORD
-                                                       LNK-STATUS. 
+                                                       LNK-STATUS.
            move LNK-CUSTOMER-ID of LNK-CUSTOMER-RECORD to WS-TEMP-ID
+           move LNK-CUSTOMER-RECORD to WS-AUDIT-OLD-VALUES
            exec sql
-               delete from customer where 
+               delete from customer where
                    id=:WS-TEMP-ID
            end-exec
            perform convert-sqlcode
+           if LNK-STATUS = "00"
+               set WS-AUDIT-CUSTOMER to true
+               set WS-AUDIT-DELETE to true
+               move WS-TEMP-ID to WS-AUDIT-KEY
+               move spaces to WS-AUDIT-NEW-VALUES
+               perform write-audit-record
+           end-if
            goback.
 
       * find account by customer last name
@@ -194,29 +358,65 @@
                                                  LNK-STATUS.
            move LNK-CUSTOMER-ID of LNK-ACCOUNT to WS-TEMP-ID
            move LNK-ACCOUNT-ID of LNK-ACCOUNT to WS-TEMP-ID-2
+           move LNK-CURRENCY-CODE of LNK-ACCOUNT to WS-CURRENCY
+           move LNK-ACCOUNT-STATUS of LNK-ACCOUNT to WS-ACCOUNT-STATUS
+           move spaces to WS-AUDIT-OLD-VALUES
+           if LNK-FUNCTION = UPDATE-RECORD
+               exec sql
+                   select * into :OLD-ACCOUNT from account
+                       where id = :WS-TEMP-ID-2
+               end-exec
+               if sqlcode = 0
+                   move OLD-ACCOUNT to WS-AUDIT-OLD-VALUES
+               end-if
+           end-if
            evaluate LNK-FUNCTION
            when WRITE-RECORD
                exec sql
-                   insert into account 
-                       (id, customerid, balance, type, creditlimit)
+                   insert into account
+                       (id, customerid, balance, type, creditlimit,
+                        currency, minimumpaymentdue, missedpaymentcount,
+                        apr, status)
                        values
                        (:WS-TEMP-ID-2,
                         :WS-TEMP-ID,
                         :LNK-BALANCE,
-                        :LNK-TYPE, 
-                        :LNK-CREDIT-LIMIT)
+                        :LNK-TYPE,
+                        :LNK-CREDIT-LIMIT,
+                        :WS-CURRENCY,
+                        :LNK-MINIMUM-PAYMENT-DUE,
+                        :LNK-MISSED-PAYMENT-COUNT,
+                        :LNK-APR,
+                        :WS-ACCOUNT-STATUS)
                end-exec
            when UPDATE-RECORD
                exec sql
-                   update account 
-                       set customerid=:WS-TEMP-ID, 
+                   update account
+                       set customerid=:WS-TEMP-ID,
                            balance=:LNK-BALANCE,
-                           type=:LNK-TYPE, 
-                           creditlimit=:LNK-CREDIT-LIMIT
-                       where id=:WS-TEMP-ID-2
+                           type=:LNK-TYPE,
+                           creditlimit=:LNK-CREDIT-LIMIT,
+                           currency=:WS-CURRENCY,
+                           minimumpaymentdue=:LNK-MINIMUM-PAYMENT-DUE,
+                           missedpaymentcount=:LNK-MISSED-PAYMENT-COUNT,
+                           apr=:LNK-APR,
+                           status=:WS-ACCOUNT-STATUS
+                       where id=:WS-TEMP-ID-2;
+                   commit
                end-exec
            end-evaluate
            perform convert-sqlcode
+           if LNK-STATUS = "00"
+               set WS-AUDIT-ACCOUNT to true
+               if LNK-FUNCTION = UPDATE-RECORD
+                   set WS-AUDIT-UPDATE to true
+               else
+                   set WS-AUDIT-WRITE to true
+               end-if
+               move WS-TEMP-ID-2 to WS-AUDIT-KEY
+               move LNK-ACCOUNT to WS-AUDIT-NEW-VALUES
+               perform write-audit-record
+           end-if
            goback.
 
        ENTRY READ-ACCOUNT-RECORD using by value LNK-FUNCTION
@@ -225,8 +425,8 @@
            move "00" to LNK-STATUS
            evaluate LNK-FUNCTION
                when START-READ
-                   exec sql 
-                       declare acurs cursor for 
+                   exec sql
+                       declare acurs cursor for
                            select * from account
                               where id >= :WS-TEMP-ID
                    end-exec
@@ -237,15 +437,34 @@
                    exec sql
                        fetch acurs into :LNK-ACCOUNT
                    end-exec
+      *> Takes the row lock and holds it open across the caller's
+      *> transaction until the matching WRITE-ACCOUNT-RECORD commits
+      *> or UNLOCK-ACCOUNT-RECORD rolls the lock back - the OESQL
+      *> equivalent of an ISAM "read with lock".
+               when READ-FOR-UPDATE
+                   exec sql
+                       select * into :LNK-ACCOUNT from account
+                          where id = :WS-TEMP-ID for update
+                   end-exec
            end-evaluate
            perform convert-sqlcode
-           if sqlcode <> 0
+           if sqlcode <> 0 and LNK-FUNCTION <> READ-FOR-UPDATE
                exec sql
                    close acurs
                end-exec
            end-if
 
            goback.
+
+      * Releases a lock taken by READ-ACCOUNT-RECORD/READ-FOR-UPDATE
+      * for a caller that decides not to follow through with a
+      * WRITE-ACCOUNT-RECORD.
+       ENTRY UNLOCK-ACCOUNT-RECORD using by reference LNK-STATUS.
+           exec sql
+               commit
+           end-exec
+           move "00" to LNK-STATUS
+           goback.
        
       * find account by account ID
        ENTRY FIND-ACCOUNT-ID using BY value LNK-FUNCTION 
@@ -260,17 +479,59 @@
            goback.
            
        ENTRY DELETE-ACCOUNT-RECORD using by reference LNK-ACCOUNT
-                                                       LNK-STATUS. 
+                                                       LNK-STATUS.
            move LNK-ACCOUNT-ID of LNK-ACCOUNT to WS-TEMP-ID
+           move LNK-ACCOUNT to WS-AUDIT-OLD-VALUES
            exec sql
              delete from account where
                    id = :WS-TEMP-ID
            end-exec
            perform convert-sqlcode
-           goback. 
+           if LNK-STATUS = "00"
+               set WS-AUDIT-ACCOUNT to true
+               set WS-AUDIT-DELETE to true
+               move WS-TEMP-ID to WS-AUDIT-KEY
+               move spaces to WS-AUDIT-NEW-VALUES
+               perform write-audit-record
+           end-if
+           goback.
 
+      * Closes an account in place instead of deleting it, so the
+      * transaction history stays in the table for the paper trail.
+      * Refuses to close an account with a non-zero balance (file
+      * status "99").
+       ENTRY CLOSE-ACCOUNT-RECORD using by reference LNK-ACCOUNT
+                                                      LNK-STATUS.
+           move LNK-ACCOUNT-ID of LNK-ACCOUNT to WS-TEMP-ID
+           exec sql
+             select * into :LNK-ACCOUNT from account where
+                   id = :WS-TEMP-ID
+           end-exec
+           perform convert-sqlcode
+           if LNK-STATUS = "00"
+               move LNK-ACCOUNT to WS-AUDIT-OLD-VALUES
+               if LNK-BALANCE of LNK-ACCOUNT = 0
+                   set LNK-ACCOUNT-CLOSED of LNK-ACCOUNT to true
+                   move LNK-ACCOUNT-STATUS of LNK-ACCOUNT to WS-ACCOUNT-STATUS
+                   exec sql
+                       update account set status = :WS-ACCOUNT-STATUS
+                       where id = :WS-TEMP-ID
+                   end-exec
+                   perform convert-sqlcode
+                   if LNK-STATUS = "00"
+                       set WS-AUDIT-ACCOUNT to true
+                       set WS-AUDIT-UPDATE to true
+                       move WS-TEMP-ID to WS-AUDIT-KEY
+                       move LNK-ACCOUNT to WS-AUDIT-NEW-VALUES
+                       perform write-audit-record
+                   end-if
+               else
+                   move "99" to LNK-STATUS
+               end-if
+           end-if
+           goback.
 
-       ENTRY READ-LAST-ACCOUNT-RECORD using by reference LNK-ACCOUNT 
+       ENTRY READ-LAST-ACCOUNT-RECORD using by reference LNK-ACCOUNT
                                                          LNK-STATUS.
            exec sql
                select * into :LNK-ACCOUNT from account order by id desc limit 1
@@ -287,37 +548,85 @@
                                    by reference LNK-TRANSACTION-RECORD
                                                 LNK-STATUS.
            move LNK-ACCOUNT-ID of LNK-TRANSACTION-RECORD to WS-TEMP-ID
-           move LNK-TRANS-DATE to date-characters *> can't use group item 
-                                                  *> inside sql statement 
+           move LNK-TRANS-DATE to date-characters *> can't use group item
+                                                  *> inside sql statement
                                                   *> for single field
+           move LNK-CURRENCY-CODE of LNK-TRANSACTION-RECORD to WS-CURRENCY
+           move LNK-DISPUTE-STATUS of LNK-TRANSACTION-RECORD
+                                                     to WS-DISPUTE-STATUS
+           move LNK-LINKED-TRANSACTION-ID of LNK-TRANSACTION-RECORD
+                                                     to WS-LINKED-TXN-ID
+           move spaces to WS-AUDIT-OLD-VALUES
+           if LNK-FUNCTION = UPDATE-RECORD
+               exec sql
+                   select * into
+                       :OLD-TRANSACTION-ID, :WS-OLD-TEMP-ID,
+                       :WS-OLD-DATE-CHARACTERS, :WS-TEMP-AMOUNT,
+                       :OLD-DESCRIPTION, :WS-TEMP-CURRENCY,
+                       :WS-OLD-DISPUTE-STATUS, :WS-OLD-LINKED-TXN-ID
+                   from transaction
+                       where id = :LNK-TRANSACTION-ID
+               end-exec
+               if sqlcode = 0
+                   move WS-OLD-TEMP-ID to
+                                    OLD-ACCOUNT-ID of OLD-TRANSACTION-RECORD
+                   move WS-TEMP-AMOUNT to OLD-AMOUNT of OLD-TRANSACTION-RECORD
+                   move WS-TEMP-CURRENCY to
+                                    OLD-CURRENCY-CODE of OLD-TRANSACTION-RECORD
+                   move WS-OLD-DATE-CHARACTERS to OLD-TRANS-DATE
+                   move WS-OLD-DISPUTE-STATUS to
+                                    OLD-DISPUTE-STATUS of OLD-TRANSACTION-RECORD
+                   move WS-OLD-LINKED-TXN-ID to
+                             OLD-LINKED-TRANSACTION-ID of OLD-TRANSACTION-RECORD
+                   move OLD-TRANSACTION-RECORD to WS-AUDIT-OLD-VALUES
+               end-if
+           end-if
            evaluate LNK-FUNCTION
                when WRITE-RECORD
                    exec sql
                        insert into transaction
-                           (id, accountid, transdate, amount, description)
+                           (id, accountid, transdate, amount, description,
+                            currency, disputestatus, linkedtransactionid)
                            values
                            (:LNK-TRANSACTION-ID,
                             :WS-TEMP-ID,
                             :date-characters,
-                            :LNK-AMOUNT, 
-                            :LNK-DESCRIPTION);
+                            :LNK-AMOUNT,
+                            :LNK-DESCRIPTION,
+                            :WS-CURRENCY,
+                            :WS-DISPUTE-STATUS,
+                            :WS-LINKED-TXN-ID);
                        commit;
                    end-exec
                when UPDATE-RECORD
                    exec sql
                        update transaction
-                          set 
+                          set
                            accountid=:WS-TEMP-ID,
                            transdate=:date-characters,
                            amount=:LNK-AMOUNT,
-                           description=:LNK-DESCRIPTION
+                           description=:LNK-DESCRIPTION,
+                           currency=:WS-CURRENCY,
+                           disputestatus=:WS-DISPUTE-STATUS,
+                           linkedtransactionid=:WS-LINKED-TXN-ID
                         where id=:LNK-TRANSACTION-ID;
                        commit;
                    end-exec
            end-evaluate
            perform convert-sqlcode
+           if LNK-STATUS = "00"
+               set WS-AUDIT-TRANSACTION to true
+               if LNK-FUNCTION = UPDATE-RECORD
+                   set WS-AUDIT-UPDATE to true
+               else
+                   set WS-AUDIT-WRITE to true
+               end-if
+               move LNK-TRANSACTION-ID of LNK-TRANSACTION-RECORD to WS-AUDIT-KEY
+               move LNK-TRANSACTION-RECORD to WS-AUDIT-NEW-VALUES
+               perform write-audit-record
+           end-if
            goback.
-           
+
        ENTRY READ-TRANSACTION-RECORD using by value LNK-FUNCTION
                                by reference LNK-TRANSACTION-RECORD 
                                             LNK-STATUS
@@ -333,37 +642,53 @@
                        open tcurs
                    end-exec
                when READ-NEXT
-                   exec sql 
-                       fetch tcurs into 
+                   exec sql
+                       fetch tcurs into
                         :LNK-TRANSACTION-ID,
                         :WS-TEMP-ID,
                         :date-characters,
-                        :LNK-AMOUNT, 
-                        :LNK-DESCRIPTION            
+                        :LNK-AMOUNT,
+                        :LNK-DESCRIPTION,
+                        :WS-CURRENCY,
+                        :WS-DISPUTE-STATUS,
+                        :WS-LINKED-TXN-ID
                    end-exec
                    move date-characters to LNK-TRANS-DATE
                    move WS-TEMP-ID to  LNK-ACCOUNT-ID of LNK-TRANSACTION-RECORD
+                   move WS-CURRENCY to LNK-CURRENCY-CODE of LNK-TRANSACTION-RECORD
+                   move WS-DISPUTE-STATUS to
+                                 LNK-DISPUTE-STATUS of LNK-TRANSACTION-RECORD
+                   move WS-LINKED-TXN-ID to
+                        LNK-LINKED-TRANSACTION-ID of LNK-TRANSACTION-RECORD
            end-evaluate
            perform convert-sqlcode
            goback
-           . 
-       
-       ENTRY FIND-TRANSACTION-BY-ID using by value LNK-FUNCTION 
+           .
+
+       ENTRY FIND-TRANSACTION-BY-ID using by value LNK-FUNCTION
                                       by reference LNK-TRANSACTION-RECORD
                                                    LNK-STATUS.
            exec sql
-               select * 
-               into        
+               select *
+               into
                :LNK-TRANSACTION-ID,
                     :WS-TEMP-ID,
                     :date-characters,
-                    :LNK-AMOUNT, 
-                    :LNK-DESCRIPTION
+                    :LNK-AMOUNT,
+                    :LNK-DESCRIPTION,
+                    :WS-CURRENCY,
+                    :WS-DISPUTE-STATUS,
+                    :WS-LINKED-TXN-ID
                from transaction
                where id = :LNK-TRANSACTION-ID
            end-exec
            move date-characters to LNK-TRANS-DATE
            move WS-TEMP-ID to LNK-ACCOUNT-ID of LNK-TRANSACTION-RECORD
+           move WS-CURRENCY to LNK-CURRENCY-CODE of LNK-TRANSACTION-RECORD
+           move WS-DISPUTE-STATUS to
+                                 LNK-DISPUTE-STATUS of LNK-TRANSACTION-RECORD
+           move WS-LINKED-TXN-ID to
+                        LNK-LINKED-TRANSACTION-ID of LNK-TRANSACTION-RECORD
            perform convert-sqlcode
            goback.
 
@@ -389,15 +714,20 @@
                        open tcurs2
                    end-exec
                when READ-NEXT
-                   add 1 to WS-NUMBER-TRANSACTIONS                                                         
+                   add 1 to WS-NUMBER-TRANSACTIONS
                    exec sql
-                       fetch tcurs2 into :LNK-TRANSACTION-ID, :WS-TEMP-ID, 
-                                        :date-characters, :LNK-AMOUNT, 
-                                        :LNK-DESCRIPTION
-                       
+                       fetch tcurs2 into :LNK-TRANSACTION-ID, :WS-TEMP-ID,
+                                        :date-characters, :LNK-AMOUNT,
+                                        :LNK-DESCRIPTION, :WS-CURRENCY,
+                                        :WS-DISPUTE-STATUS, :WS-LINKED-TXN-ID
                    end-exec
                    move date-characters to LNK-TRANS-DATE
                    move WS-TEMP-ID to LNK-ACCOUNT-ID of LNK-TRANSACTION-RECORD
+                   move WS-CURRENCY to LNK-CURRENCY-CODE of LNK-TRANSACTION-RECORD
+                   move WS-DISPUTE-STATUS to
+                                 LNK-DISPUTE-STATUS of LNK-TRANSACTION-RECORD
+                   move WS-LINKED-TXN-ID to
+                        LNK-LINKED-TRANSACTION-ID of LNK-TRANSACTION-RECORD
            end-evaluate
            perform convert-sqlcode
            if sqlcode > 0
@@ -416,31 +746,266 @@
            end-if
            goback. 
        		   	       
-       ENTRY DELETE-TRANSACTION-RECORD using by reference 
+       ENTRY DELETE-TRANSACTION-RECORD using by reference
                                     LNK-TRANSACTION-RECORD
-                                    LNK-STATUS. 
-           exec sql 
-               delete from transaction where 
+                                    LNK-STATUS.
+           move LNK-TRANSACTION-RECORD to WS-AUDIT-OLD-VALUES
+           exec sql
+               delete from transaction where
                    id=:LNK-TRANSACTION-ID
            end-exec
            perform convert-sqlcode
-           goback. 
+           if LNK-STATUS = "00"
+               set WS-AUDIT-TRANSACTION to true
+               set WS-AUDIT-DELETE to true
+               move LNK-TRANSACTION-ID of LNK-TRANSACTION-RECORD to WS-AUDIT-KEY
+               move spaces to WS-AUDIT-NEW-VALUES
+               perform write-audit-record
+           end-if
+           goback.
        
        ENTRY READ-LAST-TRANSACTION-RECORD using by reference
                                  LNK-TRANSACTION-RECORD
                                  LNK-STATUS.
            move LNK-TRANS-DATE to date-characters
            exec sql
-               select id, accountid, transdate, amount, description 
-                    into :LNK-TRANSACTION-ID, :WS-TEMP-ID, 
-                         :date-characters, :LNK-AMOUNT, :LNK-DESCRIPTION
+               select id, accountid, transdate, amount, description,
+                      currency
+                    into :LNK-TRANSACTION-ID, :WS-TEMP-ID,
+                         :date-characters, :LNK-AMOUNT, :LNK-DESCRIPTION,
+                         :WS-CURRENCY
                     from transaction order by id desc limit 1
            end-exec
            move date-characters to LNK-TRANS-DATE
            move WS-TEMP-ID to LNK-ACCOUNT-ID of LNK-TRANSACTION-RECORD
+           move WS-CURRENCY to LNK-CURRENCY-CODE of LNK-TRANSACTION-RECORD
            perform convert-sqlcode
            goback.
        
+       ENTRY OPEN-PAYMENT-FILE using by VALUE LNK-FUNCTION
+                                 by reference LNK-STATUS
+           perform connect-to-database
+           goback.
+
+       ENTRY WRITE-PAYMENT-RECORD using by value LNK-FUNCTION
+                                   by reference LNK-PAYMENT-RECORD
+                                                LNK-STATUS.
+           move LNK-ACCOUNT-ID of LNK-PAYMENT-RECORD to WS-TEMP-ID
+           move LNK-PAYMENT-DATE to date-characters
+           move LNK-AMOUNT of LNK-PAYMENT-RECORD to WS-PAYMENT-AMOUNT
+           move LNK-CURRENCY-CODE of LNK-PAYMENT-RECORD to WS-CURRENCY
+           move spaces to WS-AUDIT-OLD-VALUES
+           if LNK-FUNCTION = UPDATE-RECORD
+               exec sql
+                   select id, accountid, paymentdate, amount, minimumdue,
+                          metminimum, currency
+                       into :OLD-PAYMENT-ID, :WS-OLD-TEMP-ID,
+                            :WS-OLD-DATE-CHARACTERS, :WS-TEMP-AMOUNT,
+                            :OLD-MINIMUM-DUE, :OLD-MET-MINIMUM,
+                            :WS-TEMP-CURRENCY
+                       from payment
+                       where id = :LNK-PAYMENT-ID
+               end-exec
+               if sqlcode = 0
+                   move WS-OLD-TEMP-ID to OLD-ACCOUNT-ID of OLD-PAYMENT-RECORD
+                   move WS-TEMP-AMOUNT to OLD-AMOUNT of OLD-PAYMENT-RECORD
+                   move WS-TEMP-CURRENCY to
+                                    OLD-CURRENCY-CODE of OLD-PAYMENT-RECORD
+                   move WS-OLD-DATE-CHARACTERS to OLD-PAYMENT-DATE
+                   move OLD-PAYMENT-RECORD to WS-AUDIT-OLD-VALUES
+               end-if
+           end-if
+           evaluate LNK-FUNCTION
+               when WRITE-RECORD
+                   exec sql
+                       insert into payment
+                           (id, accountid, paymentdate, amount,
+                            minimumdue, metminimum, currency)
+                           values
+                           (:LNK-PAYMENT-ID,
+                            :WS-TEMP-ID,
+                            :date-characters,
+                            :WS-PAYMENT-AMOUNT,
+                            :LNK-MINIMUM-DUE,
+                            :LNK-MET-MINIMUM,
+                            :WS-CURRENCY);
+                       commit;
+                   end-exec
+               when UPDATE-RECORD
+                   exec sql
+                       update payment
+                          set
+                           accountid=:WS-TEMP-ID,
+                           paymentdate=:date-characters,
+                           amount=:WS-PAYMENT-AMOUNT,
+                           minimumdue=:LNK-MINIMUM-DUE,
+                           metminimum=:LNK-MET-MINIMUM,
+                           currency=:WS-CURRENCY
+                        where id=:LNK-PAYMENT-ID;
+                       commit;
+                   end-exec
+           end-evaluate
+           perform convert-sqlcode
+           if LNK-STATUS = "00"
+               set WS-AUDIT-PAYMENT to true
+               if LNK-FUNCTION = UPDATE-RECORD
+                   set WS-AUDIT-UPDATE to true
+               else
+                   set WS-AUDIT-WRITE to true
+               end-if
+               move LNK-PAYMENT-ID of LNK-PAYMENT-RECORD to WS-AUDIT-KEY
+               move LNK-PAYMENT-RECORD to WS-AUDIT-NEW-VALUES
+               perform write-audit-record
+           end-if
+           goback.
+
+       ENTRY READ-PAYMENT-RECORD using by value LNK-FUNCTION
+                               by reference LNK-PAYMENT-RECORD
+                                            LNK-STATUS
+
+           evaluate LNK-FUNCTION
+               when START-READ
+                   exec sql
+                       declare pcurs cursor for
+                           select * from payment
+                              where id >= :LNK-PAYMENT-ID;
+                   end-exec
+                   exec sql
+                       open pcurs
+                   end-exec
+               when READ-NEXT
+                   exec sql
+                       fetch pcurs into
+                        :LNK-PAYMENT-ID,
+                        :WS-TEMP-ID,
+                        :date-characters,
+                        :WS-PAYMENT-AMOUNT,
+                        :LNK-MINIMUM-DUE,
+                        :LNK-MET-MINIMUM,
+                        :WS-CURRENCY
+                   end-exec
+                   move date-characters to LNK-PAYMENT-DATE
+                   move WS-TEMP-ID to LNK-ACCOUNT-ID of LNK-PAYMENT-RECORD
+                   move WS-PAYMENT-AMOUNT to LNK-AMOUNT of LNK-PAYMENT-RECORD
+                   move WS-CURRENCY to LNK-CURRENCY-CODE of LNK-PAYMENT-RECORD
+           end-evaluate
+           perform convert-sqlcode
+           goback
+           .
+
+       ENTRY FIND-PAYMENT-BY-ACCOUNT using by value LNK-FUNCTION
+                                       by reference LNK-PAYMENT-RECORD
+                                                    LNK-STATUS
+           move LNK-ACCOUNT-ID of LNK-PAYMENT-RECORD to WS-TEMP-ID
+           evaluate LNK-FUNCTION
+               when START-READ
+                   exec sql
+                      select count(*)
+                               into :WS-TOTAL-TRANSACTIONS
+                               from payment
+                               where accountId = :WS-TEMP-ID
+                   end-exec
+                   move 0 to WS-NUMBER-TRANSACTIONS
+                   exec sql
+                       declare pcurs2 cursor for
+                           select * from payment
+                               where accountid = :WS-TEMP-ID;
+                   end-exec
+                   exec sql
+                       open pcurs2
+                   end-exec
+               when READ-NEXT
+                   add 1 to WS-NUMBER-TRANSACTIONS
+                   exec sql
+                       fetch pcurs2 into :LNK-PAYMENT-ID, :WS-TEMP-ID,
+                                        :date-characters,
+                                        :WS-PAYMENT-AMOUNT,
+                                        :LNK-MINIMUM-DUE, :LNK-MET-MINIMUM,
+                                        :WS-CURRENCY
+                   end-exec
+                   move date-characters to LNK-PAYMENT-DATE
+                   move WS-TEMP-ID to LNK-ACCOUNT-ID of LNK-PAYMENT-RECORD
+                   move WS-PAYMENT-AMOUNT to LNK-AMOUNT of LNK-PAYMENT-RECORD
+                   move WS-CURRENCY to LNK-CURRENCY-CODE of LNK-PAYMENT-RECORD
+           end-evaluate
+           perform convert-sqlcode
+           if sqlcode > 0
+               exec sql
+                   close pcurs2
+               end-exec
+           end-if
+      *>   This code duplicates the behaviour of reading records
+      *>   based on ISAM alternate key - file-status is "02" until
+      *>   there are no more records to read.
+           if WS-NUMBER-TRANSACTIONS < WS-TOTAL-TRANSACTIONS
+              and WS-NUMBER-TRANSACTIONS <> 0 *> Don't change file status
+                                              *> for START-READ.
+              and LNK-STATUS <> "88"
+               move "02" to LNK-STATUS  *> more records to be read
+           end-if
+           goback.
+
+       ENTRY DELETE-PAYMENT-RECORD using by reference
+                                    LNK-PAYMENT-RECORD
+                                    LNK-STATUS.
+           move LNK-PAYMENT-RECORD to WS-AUDIT-OLD-VALUES
+           exec sql
+               delete from payment where
+                   id=:LNK-PAYMENT-ID
+           end-exec
+           perform convert-sqlcode
+           if LNK-STATUS = "00"
+               set WS-AUDIT-PAYMENT to true
+               set WS-AUDIT-DELETE to true
+               move LNK-PAYMENT-ID of LNK-PAYMENT-RECORD to WS-AUDIT-KEY
+               move spaces to WS-AUDIT-NEW-VALUES
+               perform write-audit-record
+           end-if
+           goback.
+
+       ENTRY READ-LAST-PAYMENT-RECORD using by reference
+                                 LNK-PAYMENT-RECORD
+                                 LNK-STATUS.
+           exec sql
+               select id, accountid, paymentdate, amount, minimumdue,
+                      metminimum, currency
+                    into :LNK-PAYMENT-ID, :WS-TEMP-ID,
+                         :date-characters, :WS-PAYMENT-AMOUNT,
+                         :LNK-MINIMUM-DUE, :LNK-MET-MINIMUM, :WS-CURRENCY
+                    from payment order by id desc limit 1
+           end-exec
+           move date-characters to LNK-PAYMENT-DATE
+           move WS-TEMP-ID to LNK-ACCOUNT-ID of LNK-PAYMENT-RECORD
+           move WS-PAYMENT-AMOUNT to LNK-AMOUNT of LNK-PAYMENT-RECORD
+           move WS-CURRENCY to LNK-CURRENCY-CODE of LNK-PAYMENT-RECORD
+           perform convert-sqlcode
+           goback.
+
+      * Appends one audit row to the audit table. Fields are set by
+      * the caller before the perform; date/time and caller id are
+      * stamped here so every entry point doesn't have to.
+       write-audit-record section.
+           accept WS-AUDIT-DATE from DATE YYYYMMDD
+           accept WS-AUDIT-TIME from TIME
+           move WS-CALLER-ID to WS-AUDIT-CALLER-ID
+           exec sql
+               insert into audit
+                   (recordtype, operation, keyid, callerid,
+                    oldvalues, newvalues, changeddate, changedtime)
+                   values
+                   (:WS-AUDIT-RECORD-TYPE,
+                    :WS-AUDIT-OPERATION,
+                    :WS-AUDIT-KEY,
+                    :WS-AUDIT-CALLER-ID,
+                    :WS-AUDIT-OLD-VALUES,
+                    :WS-AUDIT-NEW-VALUES,
+                    :WS-AUDIT-DATE,
+                    :WS-AUDIT-TIME);
+               commit;
+           end-exec
+           exit section
+           .
+
        convert-sqlcode section.
            move sqlstate(1:2) to condition-class
            
