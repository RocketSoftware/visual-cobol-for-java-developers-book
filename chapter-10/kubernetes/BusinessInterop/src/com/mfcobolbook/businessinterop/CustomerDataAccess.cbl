@@ -34,23 +34,31 @@
            set success to  (fileStatus = "00")
        end method. 
                    
-       method-id addCustomer (customer as type CustomerDto) 
-                  returning customerId as binary-long. 
+      *> Assigns the id through GET-NEXT-CUSTOMER-ID rather than
+      *> reading the last customer and adding 1 here - that
+      *> read-then-increment is the race two concurrent callers could
+      *> lose to each other; the counter-file read, increment and
+      *> rewrite now all happen inside the one entry call instead.
+       method-id addCustomer (customer as type CustomerDto)
+                  returning customerId as binary-long.
        copy "CUSTOMER-RECORD.cpy" replacing ==(PREFIX)== by LS.
-       copy "FUNCTION-CODES.cpy". 
-       
-       01 functionCode         pic x. 
+       copy "FUNCTION-CODES.cpy".
+
+       01 functionCode         pic x.
        01 fileStatus.
         03 statusByte1         pic x.
         03 statusByte1         pic x.
-           declare nextId as binary-long
-           declare lastCustomer = self::getLastCustomer()
-           if lastCustomer = null
-               set nextId = 1 
-           else
-               set nextId = lastCustomer::customerId + 1
+       01 nextId pic x(4) comp-x.
+       01 nextIdStatus.
+        03 nextIdStatusByte1   pic x.
+        03 nextIdStatusByte2   pic x.
+           call GET-NEXT-CUSTOMER-ID using by reference nextId
+                                                         nextIdStatus
+           if nextIdStatus <> "00"
+               raise new RecordWriteException(
+                       "Couldn't assign next customer id")
            end-if
-           set customer::customerId to nextId 
+           set customer::customerId to nextId
            move WRITE-RECORD to functionCode
            invoke customer::getAsCustomerRecord(LS-CUSTOMER-RECORD)
            call WRITE-CUSTOMER-RECORD using by value functionCode
@@ -89,8 +97,26 @@
            perform varying result through getCustomer(1, true)
                goback
            end-perform
-           
-       end iterator. 
+
+       end iterator.
+
+      *> Pages through the customer file starting at startKey instead
+      *> of always walking from record 1 - lets a caller work through
+      *> a large file a screen at a time instead of materializing it
+      *> all at once.
+       iterator-id getCustomers (startKey as binary-long,
+                                  pageSize as binary-long)
+                   yielding result as type CustomerDto.
+       01 yielded               binary-long.
+           set yielded to 0
+           perform varying result through getCustomer(startKey, true)
+               if yielded >= pageSize
+                   stop iterator
+               end-if
+               add 1 to yielded
+               goback
+           end-perform
+       end iterator.
        
        iterator-id getCustomer (customerId as binary-long, getall as condition-value) 
                    yielding result as type CustomerDto.
