@@ -0,0 +1,68 @@
+      ******************************************************************
+      *                                                                *
+      * Copyright 2020-2024 Rocket Software, Inc. or its affiliates.   *
+      * All Rights Reserved.                                           *
+      *                                                                *
+      ******************************************************************
+
+      $set ilusing(java.time) ilusing(java.time.format)
+       class-id com.mfcobolbook.businessinterop.PrintStatement public.
+
+       01 customerAccess     type CustomerDataAccess.
+       01 accountAccess      type AccountDataAccess.
+       01 transactionAccess  type TransactionDataAccess.
+
+       method-id new.
+           set customerAccess to new CustomerDataAccess()
+           set accountAccess to new AccountDataAccess()
+           set transactionAccess to new TransactionDataAccess()
+       end method.
+
+       method-id print (statement as type StatementDto)
+                   returning result as string.
+       01 body                          string.
+       01 account                       type AccountDto.
+       01 customer                      type CustomerDto.
+       01 openingBalance                decimal.
+       01 runningBalance                decimal.
+       01 transaction                   type TransactionDto.
+       01 formatter                     type DateTimeFormatter value
+                                             type DateTimeFormatter::ISO_LOCAL_DATE
+                                                 static.
+
+           set account to accountAccess::getAccount(statement::getAccountId())
+           set customer to customerAccess::getCustomer(account::customerId)
+           set openingBalance to statement::getEndingAmount() -
+                                 statement::getInterestAmount()
+           set runningBalance to openingBalance
+
+           set body to type String::format(
+               "Statement for %s %s%n" &
+               "Account %d, opening balance %s%n" &
+               "----------------------------------------%n",
+               customer::firstName, customer::lastName,
+               account::accountId, openingBalance)
+
+           perform varying transaction
+                    through transactionAccess::getTransactionsByAccount(
+                                statement::getAccountId())
+               add transaction::amount to runningBalance
+               set body to body & type String::format(
+                   "%s  %-30s %14s %14s%n",
+                   transaction::transDate::format(formatter),
+                   transaction::description, transaction::amount,
+                   runningBalance)
+           end-perform
+
+           set body to body & type String::format(
+               "----------------------------------------%n" &
+               "Interest charged            %14s%n" &
+               "New balance                 %14s%n" &
+               "Minimum payment due         %14s%n",
+               statement::getInterestAmount(), statement::getEndingAmount(),
+               statement::getMinimumPayment())
+
+           set result to body
+       end method.
+
+       end class.
