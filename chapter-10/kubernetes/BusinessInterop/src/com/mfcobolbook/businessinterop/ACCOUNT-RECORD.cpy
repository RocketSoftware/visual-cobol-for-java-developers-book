@@ -0,0 +1,50 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright 2020-2023 Open Text. All Rights Reserved.           *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for demonstration purposes with other                  *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED           *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      * ACCOUNT-RECORD
+       01 (PREFIX)-ACCOUNT.
+        03 (PREFIX)-ACCOUNT-ID         PIC X(4) COMP-X.
+        03 (PREFIX)-CUSTOMER-ID        PIC X(4) COMP-X.
+        03 (PREFIX)-BALANCE            PIC S9(12)V99.
+        03 (PREFIX)-TYPE               PIC X(01).
+         88 (PREFIX)-TYPE-CREDIT-CARD      VALUE "C".
+         88 (PREFIX)-TYPE-CHARGE-CARD      VALUE "H".
+         88 (PREFIX)-TYPE-SAVINGS          VALUE "S".
+        03 (PREFIX)-CREDIT-LIMIT       PIC S9(9)V99.
+        03 (PREFIX)-CURRENCY-CODE      PIC X(03).
+         88 (PREFIX)-CURRENCY-USD          VALUE "USD".
+         88 (PREFIX)-CURRENCY-EUR          VALUE "EUR".
+         88 (PREFIX)-CURRENCY-GBP          VALUE "GBP".
+        03 (PREFIX)-MINIMUM-PAYMENT-DUE PIC S9(12)V99.
+        03 (PREFIX)-MISSED-PAYMENT-COUNT PIC 9(02).
+         88 (PREFIX)-ACCOUNT-DELINQUENT    VALUE 2 THRU 99.
+        03 (PREFIX)-APR                PIC 9V9(4) COMP-3.
+        03 (PREFIX)-ACCOUNT-STATUS      PIC X(01).
+         88 (PREFIX)-ACCOUNT-OPEN           VALUE "O".
+         88 (PREFIX)-ACCOUNT-CLOSED         VALUE "C".
+        03 (PREFIX)-DATE-OPENED.  *> yyyymmdd
+         05 (PREFIX)-YEAR              PIC 9(4).
+         05 (PREFIX)-MONTH             PIC 9(2).
+         05 (PREFIX)-DAY               PIC 9(2).
+        03 (PREFIX)-BILLING-CYCLE-DAY   PIC 9(02).
+        03 (PREFIX)-PROMO-APR          PIC 9V9(4) COMP-3.
+        03 (PREFIX)-PROMO-EXPIRY-DATE.  *> yyyymmdd, zero = no promo
+         05 (PREFIX)-PROMO-EXPIRY-YEAR  PIC 9(4).
+         05 (PREFIX)-PROMO-EXPIRY-MONTH PIC 9(2).
+         05 (PREFIX)-PROMO-EXPIRY-DAY   PIC 9(2).
