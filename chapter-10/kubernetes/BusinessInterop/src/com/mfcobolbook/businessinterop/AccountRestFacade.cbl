@@ -0,0 +1,122 @@
+      ******************************************************************
+      *                                                                *
+      * Copyright 2020-2024 Rocket Software, Inc. or its affiliates.   *
+      * All Rights Reserved.                                           *
+      *                                                                *
+      ******************************************************************
+
+      *> Thin JSON-in/JSON-out wrapper around AccountDataAccess, so a
+      *> caller that only understands request/response JSON text (a
+      *> servlet, a message listener, a REST endpoint wired up later)
+      *> can drive the account file without knowing about AccountDto
+      *> or the underlying record layout. AccountDataAccess and
+      *> AccountDto still do all the actual file access, locking and
+      *> validation - this class only translates to and from JSON.
+       class-id com.mfcobolbook.businessinterop.AccountRestFacade public
+                   implements type AutoCloseable.
+
+       01 accountAccess        type AccountDataAccess.
+
+       01 accountJson.
+         03 jsonAccountId          binary-long.
+         03 jsonCustomerId         binary-long.
+         03 jsonBalance            decimal.
+         03 jsonAcctType           pic x(01).
+         03 jsonCreditLimit        decimal.
+
+       method-id new.
+           set accountAccess to new AccountDataAccess()
+           invoke accountAccess::open(
+               type AbstractBusinessAccess+OpenMode::rw)
+       end method.
+
+       method-id close().
+           invoke accountAccess::close()
+       end method.
+
+      *> GET /accounts/{accountId}
+       method-id getAccount (accountId as binary-long)
+                   returning result as string.
+       01 account               type AccountDto.
+           set account to accountAccess::getAccount(accountId)
+           if account = null
+               raise new RecordNotFoundException(
+                   "No account found for id " & accountId)
+           end-if
+           invoke fillAccountJson(account)
+           json generate result from accountJson
+       end method.
+
+      *> GET /accounts?startKey={startKey}&pageSize={pageSize}
+      *> Builds a JSON array out of the same per-account JSON object
+      *> getAccount() returns, one page of the account file at a time.
+       method-id getAccounts (startKey as binary-long,
+                              pageSize as binary-long)
+                   returning result as string.
+       01 account               type AccountDto.
+       01 accountObject         string.
+       01 items                 string value spaces.
+       01 itemCount             binary-long value 0.
+           perform varying account
+                   through accountAccess::getAccounts(startKey,
+                                                        pageSize)
+               invoke fillAccountJson(account)
+               json generate accountObject from accountJson
+               if itemCount > 0
+                   set items to items & ","
+               end-if
+               set items to items & accountObject
+               add 1 to itemCount
+           end-perform
+           set result to "[" & items & "]"
+       end method.
+
+      *> POST /accounts - body is a JSON object with customerId,
+      *> balance, acctType and creditLimit; accountId is assigned by
+      *> AccountDataAccess and echoed back in the JSON this returns.
+       method-id addAccount (jsonBody as string)
+                   returning result as string.
+       01 newAccount            type AccountDto.
+       01 newId                 binary-long.
+           json parse jsonBody into accountJson
+           declare accType as binary-char = jsonAcctType
+           set newAccount to new AccountDto(0, jsonCustomerId,
+               jsonBalance, accType, jsonCreditLimit)
+           set newId to accountAccess::addAccount(newAccount)
+           set result to getAccount(newId)
+       end method.
+
+      *> PUT /accounts/{accountId} - body is the same shape addAccount
+      *> takes; accountId comes from the URL, not the JSON body.
+       method-id updateAccount (accountId as binary-long,
+                                jsonBody as string)
+                   returning result as string.
+       01 updated               type AccountDto.
+           json parse jsonBody into accountJson
+           declare accType as binary-char = jsonAcctType
+           set updated to new AccountDto(accountId, jsonCustomerId,
+               jsonBalance, accType, jsonCreditLimit)
+           if not accountAccess::updateAccount(updated)
+               raise new RecordNotFoundException(
+                   "No account found for id " & accountId)
+           end-if
+           set result to getAccount(accountId)
+       end method.
+
+      *> DELETE /accounts/{accountId} - closes rather than removes the
+      *> account, the same rule AccountDataAccess::closeAccount
+      *> already enforces for an account with a non-zero balance.
+       method-id closeAccount (accountId as binary-long)
+                   returning result as condition-value.
+           set result to accountAccess::closeAccount(accountId)
+       end method.
+
+       method-id fillAccountJson (account as type AccountDto) private.
+           move account::accountId to jsonAccountId
+           move account::customerId to jsonCustomerId
+           set jsonBalance to account::balance
+           move account::type to jsonAcctType
+           set jsonCreditLimit to account::creditLimit
+       end method.
+
+       end class.
