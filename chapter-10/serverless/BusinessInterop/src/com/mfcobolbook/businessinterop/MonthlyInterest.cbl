@@ -8,22 +8,28 @@
        01 endingAmount                     decimal. 
        01 startDate                        type LocalDate. 
        01 accountId                        binary-long.
-       01 minimumPayment                   decimal. 
+       01 accountType                      pic x(01).
+       01 currencyCode                     pic x(03).
+       01 minimumPayment                   decimal.
        01 interest                         decimal. 
        01 initialized                      condition-value. 
        01 runUnit                          type RunUnit.
        
-       method-id init (dayRate as decimal, startingAmount as decimal, 
-                      startDate as type LocalDate, 
-                      accountId as binary-long
+       method-id init (dayRate as decimal, startingAmount as decimal,
+                      startDate as type LocalDate,
+                      accountId as binary-long,
+                      accountType as string,
+                      currencyCode as string
                       transactions as type List[type TransactionDto]).
-           copy "TRANSACTION-RECORD.cpy" replacing ==(PREFIX)== by ==LS==. 
+           copy "TRANSACTION-RECORD.cpy" replacing ==(PREFIX)== by ==LS==.
            declare recordList as type List[binary-char occurs any] = new ArrayList[binary-char occurs any]
-           declare recordBytes = GetByteArray 
+           declare recordBytes = GetByteArray
            set self::dayRate to dayRate
            set self::startingAmount to startingAmount
            set self::startDate to startDate
            set self::accountId to accountId
+           move accountType to self::accountType
+           move currencyCode to self::currencyCode
            set initialized to true
            call "ACCOUNT-STORAGE-ACCESS"
            perform varying nextTransaction as type TransactionDto 
@@ -68,7 +74,9 @@
                move dayRate to tempDayRate
                call CALCULATE-INTEREST using by value START-DATE
                                                       accountid
-                                         by reference tempDayRate 
+                                                      accountType
+                                                      currencyCode
+                                         by reference tempDayRate
                                                       tempResult 
                                                       tempInterestPayment
                                                       tempMinimumPayment 
