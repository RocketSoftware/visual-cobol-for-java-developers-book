@@ -0,0 +1,26 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright 2020-2023 Open Text. All Rights Reserved.           *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for demonstration purposes with other                  *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED           *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      * PROCEDURE-NAMES
+      * Function codes passed to the OPEN-*-FILE entry points to select
+      * the open mode used for the underlying file/table.
+       78 OPEN-READ                    VALUE "R".
+       78 OPEN-WRITE                   VALUE "W".
+       78 OPEN-I-O                     VALUE "I".
+       78 CLOSE-FILE                   VALUE "C".
