@@ -211,12 +211,134 @@
            set csvRow to outputLine
        end method. 
        
-       method-id convertDecimal(unformatted as type BigDecimal) 
+       method-id convertDecimal(unformatted as type BigDecimal)
                       returning formattedNumber as string.
-           declare inValue = new BigDecimal(unformatted, type MathContext::DECIMAL32) 
+           declare inValue = new BigDecimal(unformatted, type MathContext::DECIMAL32)
            set formattedNumber to inValue::toString()
-       end method. 
-       
+       end method.
+
+      *> Fail-back path: rebuilds the ISAM files from the Postgres
+      *> tables DatabaseInitializer created, the reverse of
+      *> writeCustomers/writeAccounts/writeTransactions above, so a
+      *> cutover to Postgres can be undone if the Postgres environment
+      *> turns out to have a problem.
+       method-id readCustomers().
+       working-storage section.
+           01 fileStatus.
+             03 status-byte-1          pic x.
+             03 status-byte-2          pic x.
+           01 dbSuccess                pic 9.
+           copy "CUSTOMER-RECORD.cpy" replacing ==(PREFIX)== by ==LS==.
+           declare op as string
+           try
+               call OPEN-CUSTOMER-CURSOR using by reference dbSuccess
+               if dbSuccess > 1
+                   raise new Exception ("Could not open customer table")
+               end-if
+               move OPEN-WRITE to op
+               call OPEN-CUSTOMER-FILE using by value op
+                                      by reference  fileStatus
+               if fileStatus <> "00"
+                   raise new Exception ("Could not open customer file")
+               end-if
+               perform until false
+                   call READ-CUSTOMER-ROW-BACK using
+                           by reference LS-CUSTOMER-RECORD dbSuccess
+                   if dbSuccess <> 0
+                       exit perform
+                   end-if
+                   call WRITE-CUSTOMER-RECORD using by value WRITE-RECORD
+                                              by reference LS-CUSTOMER-RECORD
+                                                           fileStatus
+                   display "customer " LS-CUSTOMER-ID " restored, status "
+                           fileStatus
+               end-perform
+           finally
+               call CLOSE-CUSTOMER-CURSOR using by reference dbSuccess
+               move CLOSE-FILE to op
+                   call OPEN-CUSTOMER-FILE using by value op
+                                       by reference  fileStatus
+           end-try
+       end method.
+
+       method-id readAccounts().
+       working-storage section.
+           01 fileStatus.
+             03 status-byte-1          pic x.
+             03 status-byte-2          pic x.
+           01 dbSuccess                pic 9.
+           copy "ACCOUNT-RECORD.cpy" replacing ==(PREFIX)== by ==LS==.
+           declare op as string
+           try
+               call OPEN-ACCOUNT-CURSOR using by reference dbSuccess
+               if dbSuccess > 1
+                   raise new Exception ("Could not open account table")
+               end-if
+               move OPEN-WRITE to op
+               call OPEN-ACCOUNT-FILE using by value op
+                                      by reference  fileStatus
+               if fileStatus <> "00"
+                   raise new Exception ("Could not open account file")
+               end-if
+               perform until false
+                   call READ-ACCOUNT-ROW-BACK using
+                           by reference LS-ACCOUNT dbSuccess
+                   if dbSuccess <> 0
+                       exit perform
+                   end-if
+                   call WRITE-ACCOUNT-RECORD using by value WRITE-RECORD
+                                            by reference LS-ACCOUNT
+                                                         fileStatus
+                   display "account " LS-ACCOUNT-ID " restored, status "
+                           fileStatus
+               end-perform
+           finally
+               call CLOSE-ACCOUNT-CURSOR using by reference dbSuccess
+               move CLOSE-FILE to op
+                   call OPEN-ACCOUNT-FILE using by value op
+                                       by reference  fileStatus
+           end-try
+       end method.
+
+       method-id readTransactions().
+       working-storage section.
+           01 fileStatus.
+             03 status-byte-1          pic x.
+             03 status-byte-2          pic x.
+           01 dbSuccess                pic 9.
+           copy "TRANSACTION-RECORD.cpy" replacing ==(PREFIX)== by ==LS==.
+           declare op as string
+           try
+               call OPEN-TRANSACTION-CURSOR using by reference dbSuccess
+               if dbSuccess > 1
+                   raise new Exception ("Could not open transaction table")
+               end-if
+               move OPEN-WRITE to op
+               call OPEN-TRANSACTION-FILE using by value op
+                                      by reference  fileStatus
+               if fileStatus <> "00"
+                   raise new Exception ("Could not open transaction file")
+               end-if
+               perform until false
+                   call READ-TRANSACTION-ROW-BACK using
+                           by reference LS-TRANSACTION-RECORD dbSuccess
+                   if dbSuccess <> 0
+                       exit perform
+                   end-if
+                   call WRITE-TRANSACTION-RECORD using by value WRITE-RECORD
+                                            by reference LS-TRANSACTION-RECORD
+                                                         fileStatus
+                   display "transaction " LS-TRANSACTION-ID
+                           " restored, status " fileStatus
+               end-perform
+           finally
+               call CLOSE-TRANSACTION-CURSOR using by reference dbSuccess
+               move CLOSE-FILE to op
+                   call OPEN-TRANSACTION-FILE using by value op
+                                       by reference  fileStatus
+           end-try
+       end method.
+
 
        delegate-id CsvRecordFormatter(fields as byte occurs any) 
                        returning result as string.
