@@ -0,0 +1,24 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright 2020-2023 Open Text. All Rights Reserved.           *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for demonstration purposes with other                  *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED           *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      * CUSTOMER-RECORD
+       01 (PREFIX)-CUSTOMER-RECORD.
+        03 (PREFIX)-CUSTOMER-ID        PIC X(4) COMP-X.
+        03 (PREFIX)-FIRST-NAME         PIC X(30).
+        03 (PREFIX)-LAST-NAME          PIC X(30).
